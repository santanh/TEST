@@ -75,23 +75,23 @@
 017360***      {FLOW} EXTENDED MASTER CASE QUANTITY (NUMBER OF SELLABLE&#xD;
 017370***      UNITS PER CASE; FOR PRE-PACK ASSORTMENTS, THIS WILL BE&#xD;
 017380***      THE SUM OF ALL COMPONENT UNITS);&#xD;
-      *******3 FIELDS ARE ADDED FOM RLC CHANGE*******&#xD;
-      *SH     05  DMSSSCPO-DIRECT-PO-LINE     PIC X(03)   VALUE SPACES.     106 108&#xD;
-      ***         DMS ORDER LINE NUMBER&#xD;
-      *SH     05  DMSSSCPO-INFO-1             PIC X(32)   VALUE SPACES.     109 140&#xD;
-      ***         DMS ORDER LINE INFORMATION1&#xD;
-      *SH     05  DMSSSCPO-INFO-2             PIC X(32)   VALUE SPACES.     141 172&#xD;
-      ***         DMS ORDER LINE INFORMATION2&#xD;
+      *******3 FIELDS ADDED FOR RLC (DIRECT-SHIP) CHANGE - ACTIVATED**&#xD;
+017390     05  DMSSSCPO-DIRECT-PO-LINE     PIC X(03)   VALUE SPACES.     106 108&#xD;
+017400***      {RLC} DMS ORDER LINE NUMBER&#xD;
+017410     05  DMSSSCPO-INFO-1             PIC X(32)   VALUE SPACES.     109 140&#xD;
+017420***      {RLC} DMS ORDER LINE INFORMATION1&#xD;
+017430     05  DMSSSCPO-INFO-2             PIC X(32)   VALUE SPACES.     141 172&#xD;
+017440***      {RLC} DMS ORDER LINE INFORMATION2&#xD;
       *&#xD;
-      *******4 NEW FIELDS FOR RLC WILL CALL***************&#xD;
-      *SH     05  DMSSSCPO-MERCH-PRICE        PIC X(08)   VALUE SPACES.    173  180&#xD;
-      ***         MERCHANDISE PRICE&#xD;
-      *SH     05  DMSSSCPO-TRANS-CHRG         PIC X(08)   VALUE SPACES.    181  188&#xD;
-      ***         SHIPPING CHARGE&#xD;
-      *SH     05  DMSSSCPO-TAX                PIC X(08)   VALUE SPACES.    189  196&#xD;
-      ***         TAX&#xD;
-      *SH     05  DMSSSCPO-GIFT-QTY           PIC X(09)   VALUE SPACES.    197  205&#xD;
-      ***         GIFT WRAP INDICATOR&#xD;
+      *******4 FIELDS ADDED FOR RLC - ACTIVATED FOR DIRECT-SHIP*******&#xD;
+017450     05  DMSSSCPO-MERCH-PRICE        PIC 9(06)V99 VALUE ZEROES.   173  180&#xD;
+017460***      {RLC} MERCHANDISE PRICE - LANDED COST PER UNIT&#xD;
+017470     05  DMSSSCPO-TRANS-CHRG         PIC 9(06)V99 VALUE ZEROES.   181  188&#xD;
+017480***      {RLC} SHIPPING CHARGE PER UNIT&#xD;
+017490     05  DMSSSCPO-TAX                PIC 9(06)V99 VALUE ZEROES.   189  196&#xD;
+017500***      {RLC} TAX PER UNIT&#xD;
+017510     05  DMSSSCPO-GIFT-QTY           PIC 9(09)   VALUE ZEROES.    197  205&#xD;
+017520***      {RLC} GIFT WRAP QUANTITY&#xD;
 </copybook>
         <metadataVersion>1</metadataVersion>
         <redefineGroups/>
