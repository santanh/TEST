@@ -0,0 +1,46 @@
+<?xml version="1.0" encoding="UTF-8"?>
+<BWSharedResource>
+    <name>DMSSUPADR-DETAIL.cpy</name>
+    <resourceType>ae.shared.CCBSchemaResource</resourceType>
+    <config>
+        <version>3.1.0</version>
+        <fixedFormat>true</fixedFormat>
+        <encoding>ASCII</encoding>
+        <copybookType>COBOL</copybookType>
+        <float>hexadec</float>
+        <modified>false</modified>
+        <dayMonth>Day/month</dayMonth>
+        <dateFormat>YYYYXXXX</dateFormat>
+        <copybook>      *************************************************************&#xD;
+      *   USED BY DISTRIBUTION MANAGEMENT SYSTEM (DMS)            *&#xD;
+      *                                                           *&#xD;
+      *   SUPPLIER ADDRESS DETAIL - CARRIES ONE SUPPLIER'S NAME   *&#xD;
+      *   AND ADDRESS FOR TYPE-OF-TRANS '231' (SUPPLIER           *&#xD;
+      *   ADDRESSES) FILES BETWEEN DMS AND WOS.                   *&#xD;
+      *                                                           *&#xD;
+      *************************************************************&#xD;
+      *                     MODIFICATION LOG&#xD;
+      *************************************************************&#xD;
+      *   DATE      S.A.        DESCRIPTION&#xD;
+      *-----------------------------------------------------------&#xD;
+      * 2026-08-09  P.SANTANA   ORIGINAL.&#xD;
+      *************************************************************&#xD;
+      *&#xD;
+       01  DMSSUPADR-DETAIL.&#xD;
+           05  DMSSUPADR-RECORD-TYPE       PIC X(03)   VALUE SPACES.&#xD;
+      ***      REQUIRED - RECORD ID - '231'&#xD;
+           05  DMSSUPADR-SUPPLIER-NBR      PIC X(06)   VALUE SPACES.&#xD;
+      ***      REQUIRED - SAME AS DMSSSCPO-ITEM-SUPPLIER-NBR&#xD;
+           05  DMSSUPADR-SUPPLIER-NAME     PIC X(30)   VALUE SPACES.&#xD;
+      ***      REQUIRED&#xD;
+           05  DMSSUPADR-ADDRESS-LINE-1    PIC X(30)   VALUE SPACES.&#xD;
+           05  DMSSUPADR-CITY              PIC X(20)   VALUE SPACES.&#xD;
+           05  DMSSUPADR-STATE             PIC X(02)   VALUE SPACES.&#xD;
+           05  DMSSUPADR-ZIP-CODE          PIC X(10)   VALUE SPACES.&#xD;
+           05  DMSSUPADR-ACTIVE-SW         PIC X(01)   VALUE 'Y'.&#xD;
+      ***      REQUIRED - Y = ACTIVE, N = INACTIVE&#xD;
+</copybook>
+        <metadataVersion>1</metadataVersion>
+        <redefineGroups/>
+    </config>
+</BWSharedResource>
