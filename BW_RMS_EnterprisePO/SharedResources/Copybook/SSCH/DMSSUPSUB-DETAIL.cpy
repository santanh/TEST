@@ -0,0 +1,44 @@
+<?xml version="1.0" encoding="UTF-8"?>
+<BWSharedResource>
+    <name>DMSSUPSUB-DETAIL.cpy</name>
+    <resourceType>ae.shared.CCBSchemaResource</resourceType>
+    <config>
+        <version>3.1.0</version>
+        <fixedFormat>true</fixedFormat>
+        <encoding>ASCII</encoding>
+        <copybookType>COBOL</copybookType>
+        <float>hexadec</float>
+        <modified>false</modified>
+        <dayMonth>Day/month</dayMonth>
+        <dateFormat>YYYYXXXX</dateFormat>
+        <copybook>      *************************************************************&#xD;
+      *   USED BY DISTRIBUTION MANAGEMENT SYSTEM (DMS)            *&#xD;
+      *                                                           *&#xD;
+      *   SUPPLIER SUBDIVISION DETAIL - CARRIES ONE SUPPLIER'S    *&#xD;
+      *   SUBDIVISION FOR TYPE-OF-TRANS '232' (SUPPLIER           *&#xD;
+      *   SUBDIVISION) FILES BETWEEN DMS AND WOS.                 *&#xD;
+      *                                                           *&#xD;
+      *************************************************************&#xD;
+      *                     MODIFICATION LOG&#xD;
+      *************************************************************&#xD;
+      *   DATE      S.A.        DESCRIPTION&#xD;
+      *-----------------------------------------------------------&#xD;
+      * 2026-08-09  P.SANTANA   ORIGINAL.&#xD;
+      *************************************************************&#xD;
+      *&#xD;
+       01  DMSSUPSUB-DETAIL.&#xD;
+           05  DMSSUPSUB-RECORD-TYPE       PIC X(03)   VALUE SPACES.&#xD;
+      ***      REQUIRED - RECORD ID - '232'&#xD;
+           05  DMSSUPSUB-SUPPLIER-NBR      PIC X(06)   VALUE SPACES.&#xD;
+      ***      REQUIRED - SAME AS DMSSSCPO-ITEM-SUPPLIER-NBR&#xD;
+           05  DMSSUPSUB-SUBDIVISION       PIC 9(03)   VALUE ZERO.&#xD;
+      ***      REQUIRED - SAME AS DMSSSCPO-ITEM-SUBDIVISION&#xD;
+           05  DMSSUPSUB-SUBDIVISION-NAME  PIC X(30)   VALUE SPACES.&#xD;
+      ***      REQUIRED&#xD;
+           05  DMSSUPSUB-ACTIVE-SW         PIC X(01)   VALUE 'Y'.&#xD;
+      ***      REQUIRED - Y = ACTIVE, N = INACTIVE&#xD;
+</copybook>
+        <metadataVersion>1</metadataVersion>
+        <redefineGroups/>
+    </config>
+</BWSharedResource>
