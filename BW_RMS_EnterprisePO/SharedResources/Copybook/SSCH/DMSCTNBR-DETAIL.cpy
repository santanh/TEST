@@ -0,0 +1,49 @@
+<?xml version="1.0" encoding="UTF-8"?>
+<BWSharedResource>
+    <name>DMSCTNBR-DETAIL.cpy</name>
+    <resourceType>ae.shared.CCBSchemaResource</resourceType>
+    <config>
+        <version>3.1.0</version>
+        <fixedFormat>true</fixedFormat>
+        <encoding>ASCII</encoding>
+        <copybookType>COBOL</copybookType>
+        <float>hexadec</float>
+        <modified>false</modified>
+        <dayMonth>Day/month</dayMonth>
+        <dateFormat>YYYYXXXX</dateFormat>
+        <copybook>      *************************************************************&#xD;
+      *   USED BY DISTRIBUTION MANAGEMENT SYSTEM (DMS)            *&#xD;
+      *                                                           *&#xD;
+      *   CARTON NUMBER REQUEST/RETURN DETAIL - CARRIES ONE       *&#xD;
+      *   CARTON NUMBER ISSUED OR RETURNED FOR TYPE-OF-TRANS      *&#xD;
+      *   '170' (CARTON NBR REQUEST) OR '175' (CARTON NBR         *&#xD;
+      *   RETURN) FILES BETWEEN DMS AND WOS.                      *&#xD;
+      *                                                           *&#xD;
+      *************************************************************&#xD;
+      *                     MODIFICATION LOG&#xD;
+      *************************************************************&#xD;
+      *   DATE      S.A.        DESCRIPTION&#xD;
+      *-----------------------------------------------------------&#xD;
+      * 2026-08-09  P.SANTANA   ORIGINAL.&#xD;
+      *************************************************************&#xD;
+      *&#xD;
+       01  DMSCTNBR-DETAIL.&#xD;
+           05  DMSCTNBR-RECORD-TYPE        PIC X(03)   VALUE SPACES.&#xD;
+      ***      REQUIRED - RECORD ID - '170' OR '175'&#xD;
+           05  DMSCTNBR-CARTON-NBR         PIC X(10)   VALUE SPACES.&#xD;
+      ***      REQUIRED - CARTON NUMBER ISSUED BY DMS&#xD;
+           05  DMSCTNBR-BULK-NBR           PIC X(08)   VALUE SPACES.&#xD;
+      ***      REQUIRED - PO_NUM THE CARTON WAS ISSUED AGAINST&#xD;
+           05  DMSCTNBR-STORE-NBR          PIC X(05)   VALUE SPACES.&#xD;
+      ***      DESTINATION STORE NUMBER&#xD;
+           05  DMSCTNBR-LOCATION-CODE      PIC X(02)   VALUE SPACES.&#xD;
+      ***      SSC LOCATION CODE&#xD;
+           05  DMSCTNBR-TRANS-DATE         PIC X(08)   VALUE SPACES.&#xD;
+      ***      DATE OF THE REQUEST OR RETURN, YYYYMMDD&#xD;
+           05  DMSCTNBR-TRANS-TIME         PIC X(06)   VALUE SPACES.&#xD;
+      ***      TIME OF THE REQUEST OR RETURN, HHMMSS&#xD;
+</copybook>
+        <metadataVersion>1</metadataVersion>
+        <redefineGroups/>
+    </config>
+</BWSharedResource>
