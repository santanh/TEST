@@ -0,0 +1,56 @@
+<?xml version="1.0" encoding="UTF-8"?>
+<BWSharedResource>
+    <name>DMSRWHVL-DETAIL.cpy</name>
+    <resourceType>ae.shared.CCBSchemaResource</resourceType>
+    <config>
+        <version>3.1.0</version>
+        <fixedFormat>true</fixedFormat>
+        <encoding>ASCII</encoding>
+        <copybookType>COBOL</copybookType>
+        <float>hexadec</float>
+        <modified>false</modified>
+        <dayMonth>Day/month</dayMonth>
+        <dateFormat>YYYYXXXX</dateFormat>
+        <copybook>      *************************************************************&#xD;
+      *   USED BY DISTRIBUTION MANAGEMENT SYSTEM (DMS)            *&#xD;
+      *                                                           *&#xD;
+      *   RWH INVENTORY VALUATION DETAIL - CARRIES ONE ITEM'S     *&#xD;
+      *   EXTENDED DOLLAR VALUE FOR TYPE-OF-TRANS '116' (RWH INV  *&#xD;
+      *   VALUATION) FILES BETWEEN DMS AND WOS.                   *&#xD;
+      *                                                           *&#xD;
+      *************************************************************&#xD;
+      *                     MODIFICATION LOG&#xD;
+      *************************************************************&#xD;
+      *   DATE      S.A.        DESCRIPTION&#xD;
+      *-----------------------------------------------------------&#xD;
+      * 2026-08-09  P.SANTANA   ORIGINAL.&#xD;
+      *************************************************************&#xD;
+      *&#xD;
+       01  DMSRWHVL-DETAIL.&#xD;
+           05  DMSRWHVL-RECORD-TYPE        PIC X(03)   VALUE SPACES.&#xD;
+      ***      REQUIRED - RECORD ID - '116'&#xD;
+           05  DMSRWHVL-ITEM-NBR           PIC X(19)   VALUE SPACES.&#xD;
+      ***      REQUIRED&#xD;
+      *** {B1} - BREAK DOWN OF ITEM NUMBER, SAME AS DMSSSCPO-ITEM-NBR&#xD;
+           05  DMSRWHVL-ITEM-NBR-DTL REDEFINES&#xD;
+                  DMSRWHVL-ITEM-NBR.&#xD;
+               10 DMSRWHVL-ITEM-SSC-UNIT-NBR PIC 9(5).&#xD;
+      ***         SSC UNIT NUMBER WITH CHECK DIGIT&#xD;
+               10 DMSRWHVL-ITEM-SUBDIVISION  PIC 9(3).&#xD;
+               10 DMSRWHVL-ITEM-LOT          PIC 9(4).&#xD;
+               10 DMSRWHVL-ITEM-LINE         PIC 9(4).&#xD;
+               10 DMSRWHVL-ITEM-SKU          PIC 9(3).&#xD;
+      ***         SKU NUMBER WITH CHECK DIGIT&#xD;
+           05  DMSRWHVL-LOCATION-CODE      PIC X(02)   VALUE SPACES.&#xD;
+      ***      REQUIRED - SSC LOCATION CODE OWNING THE INVENTORY&#xD;
+           05  DMSRWHVL-UNITS              PIC 9(09)   VALUE ZEROES.&#xD;
+      ***      REQUIRED - UNITS ON HAND BEING VALUED&#xD;
+           05  DMSRWHVL-UNIT-COST          PIC 9(07)V99 VALUE ZEROES.&#xD;
+      ***      REQUIRED - COST PER UNIT&#xD;
+           05  DMSRWHVL-EXT-VALUE          PIC 9(09)V99 VALUE ZEROES.&#xD;
+      ***      REQUIRED - EXTENDED DOLLAR VALUE, UNITS * UNIT-COST&#xD;
+</copybook>
+        <metadataVersion>1</metadataVersion>
+        <redefineGroups/>
+    </config>
+</BWSharedResource>
