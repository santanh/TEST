@@ -0,0 +1,48 @@
+<?xml version="1.0" encoding="UTF-8"?>
+<BWSharedResource>
+    <name>DMSALERT-DETAIL.cpy</name>
+    <resourceType>ae.shared.CCBSchemaResource</resourceType>
+    <config>
+        <version>3.1.0</version>
+        <fixedFormat>true</fixedFormat>
+        <encoding>ASCII</encoding>
+        <copybookType>COBOL</copybookType>
+        <float>hexadec</float>
+        <modified>false</modified>
+        <dayMonth>Day/month</dayMonth>
+        <dateFormat>YYYYXXXX</dateFormat>
+        <copybook>      *************************************************************&#xD;
+      *   USED BY DISTRIBUTION MANAGEMENT SYSTEM (DMS)            *&#xD;
+      *                                                           *&#xD;
+      *   OUTBOUND ALERT DETAIL - CARRIES ONE TIME-SENSITIVE      *&#xD;
+      *   EXCEPTION (E.G. STRANDED/HELD CASE) FOR TYPE-OF-TRANS   *&#xD;
+      *   '117' (OUTBOUND ALERT) FILES BETWEEN DMS AND WOS.       *&#xD;
+      *                                                           *&#xD;
+      *************************************************************&#xD;
+      *                     MODIFICATION LOG&#xD;
+      *************************************************************&#xD;
+      *   DATE      S.A.        DESCRIPTION&#xD;
+      *-----------------------------------------------------------&#xD;
+      * 2026-08-09  P.SANTANA   ORIGINAL.&#xD;
+      *************************************************************&#xD;
+      *&#xD;
+       01  DMSALERT-DETAIL.&#xD;
+           05  DMSALERT-RECORD-TYPE        PIC X(03)   VALUE SPACES.&#xD;
+      ***      REQUIRED - RECORD ID - '117'&#xD;
+           05  DMSALERT-LOCATION-CODE      PIC X(02)   VALUE SPACES.&#xD;
+      ***      REQUIRED - SSC LOCATION CODE RAISING THE ALERT&#xD;
+           05  DMSALERT-CASE-NBR           PIC X(10)   VALUE SPACES.&#xD;
+      ***      CARTON/CASE NUMBER THE ALERT IS RAISED AGAINST&#xD;
+           05  DMSALERT-ALERT-TYPE-CD      PIC X(04)   VALUE SPACES.&#xD;
+      ***      REQUIRED - E.G. 'STRD' = STRANDED, 'HELD' = HELD CASE&#xD;
+           05  DMSALERT-ALERT-TEXT         PIC X(60)   VALUE SPACES.&#xD;
+      ***      FREE-FORM ALERT DESCRIPTION&#xD;
+           05  DMSALERT-TRANS-DATE         PIC X(08)   VALUE SPACES.&#xD;
+      ***      DATE THE ALERT WAS RAISED, YYYYMMDD&#xD;
+           05  DMSALERT-TRANS-TIME         PIC X(06)   VALUE SPACES.&#xD;
+      ***      TIME THE ALERT WAS RAISED, HHMMSS&#xD;
+</copybook>
+        <metadataVersion>1</metadataVersion>
+        <redefineGroups/>
+    </config>
+</BWSharedResource>
