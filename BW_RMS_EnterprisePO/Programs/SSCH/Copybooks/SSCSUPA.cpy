@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  SSCSUPA - SUPPLIER ADDRESS MASTER
+      *
+      *  KEYED BY SUPPLIER NUMBER.  LOADED FROM '231 SUPPLIER
+      *  ADDRESSES' BY SSCSUPLD.  VALIDATED AGAINST BY SSCSUPXR
+      *  DURING SUPPLIER/SUBDIVISION CROSS-REFERENCE CHECKING.
+      *****************************************************************
+       01  SSCSUPA-RECORD.
+           05  SSCSUPA-SUPPLIER-NBR      PIC X(06).
+           05  SSCSUPA-SUPPLIER-NAME     PIC X(30)  VALUE SPACES.
+           05  SSCSUPA-ACTIVE-SW         PIC X(01)  VALUE 'Y'.
+               88  SSCSUPA-IS-ACTIVE                  VALUE 'Y'.
+               88  SSCSUPA-IS-INACTIVE                VALUE 'N'.
+           05  SSCSUPA-LAST-LOAD-DATE    PIC X(08)  VALUE SPACES.
