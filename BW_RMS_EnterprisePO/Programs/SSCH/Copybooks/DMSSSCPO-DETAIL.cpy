@@ -0,0 +1,83 @@
+      *****************************************************************
+      *  DI/AI DETAIL
+      *
+      *   DEPLOYED COPY MEMBER -- KEEP IN SYNC WITH THE DESIGN
+      *   RESOURCE UNDER SharedResources/Copybook/SSCH/DMSSSCPO-DETAIL.cpy
+      *****************************************************************
+       01  DMSSSCPO-ORDER-DETAIL.
+           05  DMSSSCPO-ITEM-RECORD-TYPE   PIC X(03)   VALUE '031'.
+003600***      REQUIRED - RECORD ID - '031'
+           05  DMSSSCPO-ITEM-ALLOC-NBR     PIC X(08)   VALUE SPACES.
+004100***      REQUIRED - AKA ORD_NUM IN DMS DOCUMENTATION, AI IN POM
+           05  DMSSSCPO-ITEM-NBR           PIC X(19)   VALUE SPACES.
+003800***      REQUIRED
+      *** {B1} - BREAK DOWN OF ITEM NUMBER
+           05  DMSSSCPO-ITEM-NBR-DTL REDEFINES
+                  DMSSSCPO-ITEM-NBR.
+               10 DMSSSCPO-ITEM-SSC-UNIT-NBR PIC 9(5).
+      ***         SSC UNIT NUMBER WITH CHECK DIGIT
+               10 DMSSSCPO-ITEM-SUBDIVISION  PIC 9(3).
+               10 DMSSSCPO-ITEM-LOT          PIC 9(4).
+               10 DMSSSCPO-ITEM-LINE         PIC 9(4).
+               10 DMSSSCPO-ITEM-SKU          PIC 9(3).
+      ***         SKU NUMBER WITH CHECK DIGIT
+           05  DMSSSCPO-UNITS              PIC 9(9)    VALUE 0.
+003800***      REQUIRED
+           05  DMSSSCPO-ITEM-STORE-NBR     PIC X(5)    VALUE SPACES.
+003800***      REQUIRED
+      ***      {A1} S2M4 STORE OR ALLOCATION STORE NUMBER
+      ***           SAME AS DMSSSCPO-STORE-NBR
+           05  DMSSSCPO-ITEM-BULK-NBR      PIC X(8)    VALUE SPACES.
+005000***      REQUIRED - PO_NUM IN DMS DOCUMENTATION, DI IN POM
+      ***      {A1} SAME AS DMSSSCPO-BULK-NBR
+           05  DMSSSCPO-ITEM-SUPPLIER-NBR  PIC X(06)   VALUE SPACES.
+003800***      REQUIRED
+      ***      {A1} SAME AS DMSSSCPO-SUPPLIER-NBR
+           05  DMSSSCPO-ITEM-7DGT-LOT-NBR  PIC X(07)   VALUE SPACES.
+      ***      {A2} CATALOG LOT NUMBER
+           05  DMSSSCPO-ITEM-DI-SEQ-NBR    PIC 9(02)   VALUE ZEROS.
+003800***      REQUIRED - DEFAULT VALUE IS ZEROES
+      ***      {B1} USED FOR DI REALLOCATION - SAME AS 030 RECORD
+           05  DMSSSCPO-ITEM-TOLERANCE-QTY PIC 9(09)   VALUE ZEROS.
+003800***      REQUIRED
+      ***      {B1} PERCENTAGE OF DI ALLOWED OVERAGE/SHORTAGE
+      ***      {C} CHANGE FROM PERCENT TO QUANTITY AND CHANGED LOCATION
+      ***          IN THE FILE
+           05  DMSSSCPO-ITEM-RTV-CD        PIC X(01)   VALUE SPACES.
+003800***      REQUIRED
+      ***      {B1} RETURN TO VENDOR CODE
+      ***          N = NORMAL (NON-RETURN)
+      ***          R = RETURN TO VENDOR
+           05  DMSSSCPO-ITEM-RTV-REASON-CD PIC X(01)   VALUE SPACES.
+      ***      {C} CATS REASON RETURN TO VENDOR
+           05  DMSSSCPO-ITEM-RA-NBR        PIC X(08)   VALUE SPACES.
+      ***      {C} RETURN AUTHORIZATION NUMBER
+012510     05  DMSSSCPO-DIST-TYPE          PIC X(01)   VALUE SPACES.
+012520***      {VAS} DISTRIBUTION TYPE
+012530***      F = FLAT
+012540***      H = HANGING
+017310     05  DMSSSCPO-EXT-PACK-SIZE      PIC 9(09)   VALUE ZEROES.
+017320***      {FLOW} EXTENDED PACK SIZE (NUMBER OF SELLABLE UNITS PER
+017330***      "INNER PACK"; FOR PRE-PACK ASSORTMENTS, THIS WILL BE SUM
+017340***      OF COMPONENT UNITS).
+017350     05  DMSSSCPO-MCQ                PIC 9(09)   VALUE ZEROES.
+017360***      {FLOW} EXTENDED MASTER CASE QUANTITY (NUMBER OF SELLABLE
+017370***      UNITS PER CASE; FOR PRE-PACK ASSORTMENTS, THIS WILL BE
+017380***      THE SUM OF ALL COMPONENT UNITS);
+      *******3 FIELDS ADDED FOR RLC (DIRECT-SHIP) CHANGE - ACTIVATED**
+017390     05  DMSSSCPO-DIRECT-PO-LINE     PIC X(03)   VALUE SPACES.
+017400***      {RLC} DMS ORDER LINE NUMBER
+017410     05  DMSSSCPO-INFO-1             PIC X(32)   VALUE SPACES.
+017420***      {RLC} DMS ORDER LINE INFORMATION1
+017430     05  DMSSSCPO-INFO-2             PIC X(32)   VALUE SPACES.
+017440***      {RLC} DMS ORDER LINE INFORMATION2
+      *
+      *******4 FIELDS ADDED FOR RLC - ACTIVATED FOR DIRECT-SHIP*******
+017450     05  DMSSSCPO-MERCH-PRICE        PIC 9(06)V99 VALUE ZEROES.
+017460***      {RLC} MERCHANDISE PRICE - LANDED COST PER UNIT
+017470     05  DMSSSCPO-TRANS-CHRG         PIC 9(06)V99 VALUE ZEROES.
+017480***      {RLC} SHIPPING CHARGE PER UNIT
+017490     05  DMSSSCPO-TAX                PIC 9(06)V99 VALUE ZEROES.
+017500***      {RLC} TAX PER UNIT
+017510     05  DMSSSCPO-GIFT-QTY           PIC 9(09)   VALUE ZEROES.
+017520***      {RLC} GIFT WRAP QUANTITY
