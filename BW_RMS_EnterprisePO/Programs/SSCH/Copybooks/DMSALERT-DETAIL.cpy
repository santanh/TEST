@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  OUTBOUND ALERT DETAIL
+      *
+      *   DEPLOYED COPY MEMBER -- KEEP IN SYNC WITH THE DESIGN
+      *   RESOURCE UNDER SharedResources/Copybook/SSCH/DMSALERT-DETAIL.cpy
+      *****************************************************************
+       01  DMSALERT-DETAIL.
+           05  DMSALERT-RECORD-TYPE        PIC X(03)   VALUE SPACES.
+      ***      REQUIRED - RECORD ID - '117'
+           05  DMSALERT-LOCATION-CODE      PIC X(02)   VALUE SPACES.
+      ***      REQUIRED - SSC LOCATION CODE RAISING THE ALERT
+           05  DMSALERT-CASE-NBR           PIC X(10)   VALUE SPACES.
+      ***      CARTON/CASE NUMBER THE ALERT IS RAISED AGAINST
+           05  DMSALERT-ALERT-TYPE-CD      PIC X(04)   VALUE SPACES.
+      ***      REQUIRED - E.G. 'STRD' = STRANDED, 'HELD' = HELD CASE
+           05  DMSALERT-ALERT-TEXT         PIC X(60)   VALUE SPACES.
+      ***      FREE-FORM ALERT DESCRIPTION
+           05  DMSALERT-TRANS-DATE         PIC X(08)   VALUE SPACES.
+      ***      DATE THE ALERT WAS RAISED, YYYYMMDD
+           05  DMSALERT-TRANS-TIME         PIC X(06)   VALUE SPACES.
+      ***      TIME THE ALERT WAS RAISED, HHMMSS
