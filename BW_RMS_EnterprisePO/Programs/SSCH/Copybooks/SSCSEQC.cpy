@@ -0,0 +1,13 @@
+      *****************************************************************
+      *   SSCSEQC - SEQUENCE CONTROL RECORD                          *
+      *   ONE RECORD PER DMSHDR-TYPE-OF-TRANS / DMSHDR-LOCATION-CODE  *
+      *   COMBINATION, HOLDING THE LAST DMSHDR-SEQUENCE-NBR ACCEPTED  *
+      *   BY SSCSEQCK.                                                *
+      *****************************************************************
+       01  SSCSEQC-RECORD.
+           05  SSCSEQC-KEY.
+               10  SSCSEQC-TYPE-OF-TRANS   PIC X(20).
+               10  SSCSEQC-LOCATION-CODE   PIC X(02).
+           05  SSCSEQC-LAST-SEQUENCE-NBR   PIC 9(07)  VALUE ZERO.
+           05  SSCSEQC-LAST-DATE           PIC X(08)  VALUE SPACES.
+           05  SSCSEQC-LAST-TIME           PIC X(06)  VALUE SPACES.
