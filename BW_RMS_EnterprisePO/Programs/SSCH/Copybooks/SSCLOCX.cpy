@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  SSCLOCX - SSC LOCATION / SYS-SOURCE CODE CROSSWALK
+      *
+      *  KEYED BY LOCATION-CODE/SYS-SOURCE-CODE.  MAINTAINED BY
+      *  SSCXWMNT, VALIDATED AGAINST BY SSCLOCVL DURING INBOUND
+      *  HEADER EDIT.
+      *****************************************************************
+       01  SSCLOCX-RECORD.
+           05  SSCLOCX-KEY.
+               10  SSCLOCX-LOCATION-CODE     PIC X(02).
+               10  SSCLOCX-SYS-SOURCE-CODE   PIC X(03).
+           05  SSCLOCX-LOCATION-NAME         PIC X(30)  VALUE SPACES.
+           05  SSCLOCX-ACTIVE-SW             PIC X(01)  VALUE 'Y'.
+               88  SSCLOCX-IS-ACTIVE                     VALUE 'Y'.
+               88  SSCLOCX-IS-INACTIVE                   VALUE 'N'.
+           05  SSCLOCX-LAST-MAINT-DATE       PIC X(08)  VALUE SPACES.
+           05  SSCLOCX-LAST-MAINT-USER       PIC X(08)  VALUE SPACES.
