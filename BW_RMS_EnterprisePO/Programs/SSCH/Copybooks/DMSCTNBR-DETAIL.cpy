@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  CARTON NUMBER REQUEST/RETURN DETAIL
+      *
+      *   DEPLOYED COPY MEMBER -- KEEP IN SYNC WITH THE DESIGN
+      *   RESOURCE UNDER SharedResources/Copybook/SSCH/DMSCTNBR-DETAIL.cpy
+      *****************************************************************
+       01  DMSCTNBR-DETAIL.
+           05  DMSCTNBR-RECORD-TYPE        PIC X(03)   VALUE SPACES.
+      ***      REQUIRED - RECORD ID - '170' OR '175'
+           05  DMSCTNBR-CARTON-NBR         PIC X(10)   VALUE SPACES.
+      ***      REQUIRED - CARTON NUMBER ISSUED BY DMS
+           05  DMSCTNBR-BULK-NBR           PIC X(08)   VALUE SPACES.
+      ***      REQUIRED - PO_NUM THE CARTON WAS ISSUED AGAINST
+           05  DMSCTNBR-STORE-NBR          PIC X(05)   VALUE SPACES.
+      ***      DESTINATION STORE NUMBER
+           05  DMSCTNBR-LOCATION-CODE      PIC X(02)   VALUE SPACES.
+      ***      SSC LOCATION CODE
+           05  DMSCTNBR-TRANS-DATE         PIC X(08)   VALUE SPACES.
+      ***      DATE OF THE REQUEST OR RETURN, YYYYMMDD
+           05  DMSCTNBR-TRANS-TIME         PIC X(06)   VALUE SPACES.
+      ***      TIME OF THE REQUEST OR RETURN, HHMMSS
