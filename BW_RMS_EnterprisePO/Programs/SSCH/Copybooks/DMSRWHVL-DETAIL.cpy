@@ -0,0 +1,29 @@
+      *****************************************************************
+      *  RWH INVENTORY VALUATION DETAIL
+      *
+      *   DEPLOYED COPY MEMBER -- KEEP IN SYNC WITH THE DESIGN
+      *   RESOURCE UNDER SharedResources/Copybook/SSCH/DMSRWHVL-DETAIL.cpy
+      *****************************************************************
+       01  DMSRWHVL-DETAIL.
+           05  DMSRWHVL-RECORD-TYPE        PIC X(03)   VALUE SPACES.
+      ***      REQUIRED - RECORD ID - '116'
+           05  DMSRWHVL-ITEM-NBR           PIC X(19)   VALUE SPACES.
+      ***      REQUIRED
+      *** {B1} - BREAK DOWN OF ITEM NUMBER, SAME AS DMSSSCPO-ITEM-NBR
+           05  DMSRWHVL-ITEM-NBR-DTL REDEFINES
+                  DMSRWHVL-ITEM-NBR.
+               10 DMSRWHVL-ITEM-SSC-UNIT-NBR PIC 9(5).
+      ***         SSC UNIT NUMBER WITH CHECK DIGIT
+               10 DMSRWHVL-ITEM-SUBDIVISION  PIC 9(3).
+               10 DMSRWHVL-ITEM-LOT          PIC 9(4).
+               10 DMSRWHVL-ITEM-LINE         PIC 9(4).
+               10 DMSRWHVL-ITEM-SKU          PIC 9(3).
+      ***         SKU NUMBER WITH CHECK DIGIT
+           05  DMSRWHVL-LOCATION-CODE      PIC X(02)   VALUE SPACES.
+      ***      REQUIRED - SSC LOCATION CODE OWNING THE INVENTORY
+           05  DMSRWHVL-UNITS              PIC 9(09)   VALUE ZEROES.
+      ***      REQUIRED - UNITS ON HAND BEING VALUED
+           05  DMSRWHVL-UNIT-COST          PIC 9(07)V99 VALUE ZEROES.
+      ***      REQUIRED - COST PER UNIT
+           05  DMSRWHVL-EXT-VALUE          PIC 9(09)V99 VALUE ZEROES.
+      ***      REQUIRED - EXTENDED DOLLAR VALUE, UNITS * UNIT-COST
