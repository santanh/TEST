@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  SSCCTNC - OPEN CARTON NUMBER REQUEST CONTROL FILE
+      *
+      *  KEYED BY CARTON NUMBER.  A '170' CARTON NBR REQUEST WRITES
+      *  AN ENTRY HERE; THE MATCHING '175' CARTON NBR RETURN DELETES
+      *  IT.  ANY ENTRY STILL ON FILE IS A CARTON NUMBER OUTSTANDING,
+      *  AGED BY SSCCTNRC AGAINST A CONFIGURABLE THRESHOLD.
+      *****************************************************************
+       01  SSCCTNC-RECORD.
+           05  SSCCTNC-CARTON-NBR       PIC X(10).
+           05  SSCCTNC-BULK-NBR         PIC X(08)  VALUE SPACES.
+           05  SSCCTNC-STORE-NBR        PIC X(05)  VALUE SPACES.
+           05  SSCCTNC-LOCATION-CODE    PIC X(02)  VALUE SPACES.
+           05  SSCCTNC-REQUEST-DATE     PIC X(08)  VALUE SPACES.
+           05  SSCCTNC-REQUEST-TIME     PIC X(06)  VALUE SPACES.
