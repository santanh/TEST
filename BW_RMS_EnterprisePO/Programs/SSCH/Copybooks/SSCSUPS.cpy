@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  SSCSUPS - SUPPLIER SUBDIVISION MASTER
+      *
+      *  KEYED BY SUPPLIER NUMBER/SUBDIVISION.  LOADED FROM '232
+      *  SUPPLIER SUBDIVISION' BY SSCSUPLD.  VALIDATED AGAINST BY
+      *  SSCSUPXR DURING SUPPLIER/SUBDIVISION CROSS-REFERENCE
+      *  CHECKING.
+      *****************************************************************
+       01  SSCSUPS-RECORD.
+           05  SSCSUPS-KEY.
+               10  SSCSUPS-SUPPLIER-NBR  PIC X(06).
+               10  SSCSUPS-SUBDIVISION   PIC 9(03).
+           05  SSCSUPS-SUBDIVISION-NAME  PIC X(30)  VALUE SPACES.
+           05  SSCSUPS-ACTIVE-SW         PIC X(01)  VALUE 'Y'.
+               88  SSCSUPS-IS-ACTIVE                  VALUE 'Y'.
+               88  SSCSUPS-IS-INACTIVE                VALUE 'N'.
+           05  SSCSUPS-LAST-LOAD-DATE    PIC X(08)  VALUE SPACES.
