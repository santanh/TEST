@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  SSCXWTRN - LOCATION/SYS-SOURCE CROSSWALK MAINTENANCE
+      *             TRANSACTION RECORD, INPUT TO SSCXWMNT
+      *****************************************************************
+       01  SSCXWTRN-RECORD.
+           05  SSCXWTRN-ACTION-CODE          PIC X(01).
+               88  SSCXWTRN-ADD                          VALUE 'A'.
+               88  SSCXWTRN-CHANGE                       VALUE 'C'.
+               88  SSCXWTRN-DELETE                       VALUE 'D'.
+           05  SSCXWTRN-LOCATION-CODE        PIC X(02).
+           05  SSCXWTRN-SYS-SOURCE-CODE      PIC X(03).
+           05  SSCXWTRN-LOCATION-NAME        PIC X(30).
+           05  SSCXWTRN-ACTIVE-SW            PIC X(01).
+           05  SSCXWTRN-USER-ID              PIC X(08).
