@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  SSCRSTRT - INBOUND EDIT CHECKPOINT/RESTART RECORD
+      *
+      *  WRITTEN BY SSCINEDT EVERY WS-CHECKPOINT-INTERVAL DETAIL
+      *  RECORDS SO A FAILED RUN CAN BE RESTARTED WITHOUT
+      *  RE-EDITING RECORDS ALREADY PASSED.  THE LAST RECORD ON
+      *  THE FILE AT THE START OF A RUN IS THE MOST RECENT
+      *  CHECKPOINT.
+      *****************************************************************
+       01  SSCRSTRT-RECORD.
+           05  SSCRSTRT-SEQUENCE-NBR      PIC X(07)  VALUE SPACES.
+      *        DMSHDR-SEQUENCE-NBR OF THE FILE BEING CHECKPOINTED
+           05  SSCRSTRT-PHYSICAL-COUNT    PIC 9(09)  VALUE ZERO.
+      *        PHYSICAL RECORDS READ FROM WOS-INBOUND-FILE SO FAR -
+      *        USED TO RE-POSITION BY READ-AND-DISCARD ON RESTART
+           05  SSCRSTRT-DETAIL-COUNT      PIC 9(09)  VALUE ZERO.
+      *        DETAIL RECORDS EDITED SO FAR
+           05  SSCRSTRT-CHECKPOINT-DATE   PIC X(08)  VALUE SPACES.
+           05  SSCRSTRT-CHECKPOINT-TIME   PIC X(06)  VALUE SPACES.
