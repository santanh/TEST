@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  SUPPLIER ADDRESS DETAIL
+      *
+      *   DEPLOYED COPY MEMBER -- KEEP IN SYNC WITH THE DESIGN
+      *   RESOURCE UNDER SharedResources/Copybook/SSCH/DMSSUPADR-DETAIL.cpy
+      *****************************************************************
+       01  DMSSUPADR-DETAIL.
+           05  DMSSUPADR-RECORD-TYPE       PIC X(03)   VALUE SPACES.
+      ***      REQUIRED - RECORD ID - '231'
+           05  DMSSUPADR-SUPPLIER-NBR      PIC X(06)   VALUE SPACES.
+      ***      REQUIRED - SAME AS DMSSSCPO-ITEM-SUPPLIER-NBR
+           05  DMSSUPADR-SUPPLIER-NAME     PIC X(30)   VALUE SPACES.
+      ***      REQUIRED
+           05  DMSSUPADR-ADDRESS-LINE-1    PIC X(30)   VALUE SPACES.
+           05  DMSSUPADR-CITY              PIC X(20)   VALUE SPACES.
+           05  DMSSUPADR-STATE             PIC X(02)   VALUE SPACES.
+           05  DMSSUPADR-ZIP-CODE          PIC X(10)   VALUE SPACES.
+           05  DMSSUPADR-ACTIVE-SW         PIC X(01)   VALUE 'Y'.
+      ***      REQUIRED - Y = ACTIVE, N = INACTIVE
