@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  SSCGLJE - GL JOURNAL ENTRY INTERFACE RECORD
+      *
+      *  ONE RECORD PER GL LINE (DEBIT OR CREDIT) PRODUCED BY SSCGLVAL
+      *  FOR WAREHOUSE INVENTORY VALUATION.  PICKED UP BY THE GL
+      *  INTERFACE FOR MONTH-END POSTING.
+      *****************************************************************
+       01  SSCGLJE-RECORD.
+           05  SSCGLJE-RUN-DATE           PIC X(08)  VALUE SPACES.
+           05  SSCGLJE-LOCATION-CODE      PIC X(02)  VALUE SPACES.
+           05  SSCGLJE-SUBDIVISION        PIC 9(03)  VALUE ZERO.
+           05  SSCGLJE-GL-ACCOUNT-NBR     PIC X(10)  VALUE SPACES.
+           05  SSCGLJE-DEBIT-CREDIT-SW    PIC X(01)  VALUE SPACES.
+               88  SSCGLJE-IS-DEBIT                    VALUE 'D'.
+               88  SSCGLJE-IS-CREDIT                   VALUE 'C'.
+           05  SSCGLJE-EXT-AMOUNT         PIC 9(09)V99 VALUE ZERO.
+           05  SSCGLJE-DESCRIPTION        PIC X(30)  VALUE SPACES.
