@@ -0,0 +1,16 @@
+      *****************************************************************
+      *   USED BY DISTRIBUTION MANAGEMENT SYSTEM (DMS)                *
+      *                                                                *
+      *   THIS IS THE TRAILER RECORD LAYOUT FOR DATA SENT BETWEEN     *
+      *   DMS AND WOS.                                                *
+      *                                                                *
+      *   DEPLOYED COPY MEMBER -- KEEP IN SYNC WITH THE DESIGN         *
+      *   RESOURCE UNDER SharedResources/Copybook/SSCH/DMSTRL.cpy      *
+      *****************************************************************
+      *
+       01  DMSTRL-RECORD.
+           05  DMSTRL-RECORD-ID        PIC X(03)  VALUE '999'.
+      *        RECORD ID - '999'
+           05  DMSTRL-RECORD-COUNT     PIC X(09)  VALUE SPACES.
+      *        NUMBER OF RECORDS INCLUDING HEADER AND TRAILER
+      *        A NUMERIC FIELD
