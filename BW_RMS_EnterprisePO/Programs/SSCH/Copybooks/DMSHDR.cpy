@@ -0,0 +1,65 @@
+      *****************************************************************
+      *   USED BY DISTRIBUTION MANAGEMENT SYSTEM (DMS)                *
+      *                                                                *
+      *   THIS IS THE HEADER RECORD LAYOUT FOR DATA SENT BETWEEN      *
+      *   DMS AND WOS.                                                *
+      *                                                                *
+      *   DEPLOYED COPY MEMBER -- KEEP IN SYNC WITH THE DESIGN         *
+      *   RESOURCE UNDER SharedResources/Copybook/SSCH/DMSHDR.cpy      *
+      *****************************************************************
+      *                     MODIFICATION LOG
+      *****************************************************************
+      *   DATE    S.A.                 DESCRIPTION
+      *-----------------------------------------------------------------
+      * 12/01/97  D.VASQUEZ     ADDED NEW TYPE-OF-TRANS,'085',
+      *                         'CARTON CONSOLIDATION'.
+      * 09/02/98  D.VASQUEZ     CHGD NAME OF 085 TYPE-OF-TRANS
+      *                         TO 'CARTON TRANSACTIONS'.
+      *                         ADDED NEW TYPE-OF-TRANS,'170',
+      *                         'CARTON NBR REQUEST'.
+      *                         ADDED NEW TYPE-OF-TRANS,'175',
+      *                         'CARTON NBR RETURN'.
+      * 03/16/99  D.CASPER      ADDED NEW TYPE-OF-TRANS, '250'
+      *                         'PRE-PACK CARTON LABEL'.
+      * 04/12/01  B.WOLF        ADDED NEW TYPE-OF-TRANS, '82X'
+      *                         'OUTBOUND ORDER CASES'.
+      * 07/10/01  C.THARP       ADDED NEW TYPE-OF-TRANS, '030'
+      *                         'SSC ORDERS'.
+      * 04/25/02  A.SOLIS       ADDED NEW TYPE-OF-TRANS, '105'
+      *                         'SSC OLD INV ADJ'.
+      * 10/08/02  C.THARP       ADDED DMSHDR-LOCATION-CODE  AND
+      *                               DMSHDR-SYS-SOURCE-CODE
+      * 06/13/03  E.ELIZONDO    ADDED NEW TYPE-OF-TRANS, '065'
+      *                         'SHIPPOINT FILE'.
+      *                         ADDED NEW TYPE-OF-TRANS, '231'
+      *                         'SUPPLIER ADDRESS'.
+      * 06/13/03  E.ELIZONDO    ADDED NEW TYPE-OF-TRANS, '145'
+      *                         'RETURN TO VENDOR'.
+      * 08/29/03  E.ELIZONDO    CHANGED DESCRPTION FOR  '145'
+      *                         'RTV CASE (SSC)'
+      * 12/22/03  M.CALLAC      ADDED NEW TYPE-OF-TRANS, '232'
+      *                         'SUPPLIER SUBDIVISION'.
+      * 05/17/04  S.GUPTA       ADDED NEW TYPE-OF-TRANS (102, 122, 142)
+      * 05/24/04  S.WASHINGTON  ADDED NEW TYPE-OF-TRANS 116
+      * 06/10/04  D.VASQUEZ     ADDED NEW TYPE-OF-TRANS 035,113,114,116,
+      *                         117,122,622,822,832,998 FOR RWH
+      *****************************************************************
+      *
+       01  DMSHDR-RECORD.
+           05  DMSHDR-RECORD-ID        PIC X(03)        VALUE '000'.
+      *        HEADER RECORD ID - '000'
+           05  DMSHDR-TYPE-OF-TRANS    PIC X(20).
+      *        IDENTIFIES WHICH TYPE OF TRANSACTION THIS FILE IS FOR
+           05  DMSHDR-SEQUENCE-NBR     PIC X(07).
+      *        FILE SEQUENCE NUMBER.  A NUMERIC FIELD.
+           05  DMSHDR-DATE-TIME.
+               10  DMSHDR-DATE         PIC X(08).
+      *            DATE IN YYYYMMDD FORMAT
+               10  DMSHDR-TIME         PIC X(06).
+      *            TIME IN HHMMSS FORMAT
+           05  DMSHDR-LOCATION-CODE    PIC X(02).
+      *        ASSIGNED SSC LOCATION CODE--W*
+      *        SSCS ONLY
+           05  DMSHDR-SYS-SOURCE-CODE  PIC X(03).
+      *        IDENTIFY ORIGINAL SYSTEM CREATING FILE
+      *        SSCS ONLY
