@@ -0,0 +1,21 @@
+      *****************************************************************
+      *  SSCVOLC - TRANSACTION VOLUME HISTORY CONTROL FILE
+      *
+      *  KEYED BY TYPE-OF-TRANS/LOCATION-CODE/SYS-SOURCE-CODE.  HOLDS
+      *  A CIRCULAR 30-SLOT DAILY VOLUME HISTORY USED BY SSCVOLRP TO
+      *  DERIVE A ROLLING 30-DAY AVERAGE FOR THE DAILY VOLUME CONTROL
+      *  REPORT.
+      *****************************************************************
+       01  SSCVOLC-RECORD.
+           05  SSCVOLC-KEY.
+               10  SSCVOLC-TYPE-OF-TRANS    PIC X(20).
+               10  SSCVOLC-LOCATION-CODE    PIC X(02).
+               10  SSCVOLC-SYS-SOURCE-CODE  PIC X(03).
+           05  SSCVOLC-DAY-COUNT            PIC 9(02)  VALUE ZERO.
+      *        NUMBER OF HISTORY SLOTS POPULATED SO FAR (MAX 30)
+           05  SSCVOLC-NEXT-SLOT            PIC 9(02)  VALUE 1.
+      *        NEXT SLOT TO BE OVERWRITTEN (CIRCULAR BUFFER POINTER)
+           05  SSCVOLC-DAILY-HISTORY OCCURS 30 TIMES
+                   INDEXED BY SSCVOLC-HIST-IDX.
+               10  SSCVOLC-HIST-DATE        PIC X(08)  VALUE SPACES.
+               10  SSCVOLC-HIST-VOLUME      PIC 9(09)  VALUE ZERO.
