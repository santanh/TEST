@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  SUPPLIER SUBDIVISION DETAIL
+      *
+      *   DEPLOYED COPY MEMBER -- KEEP IN SYNC WITH THE DESIGN
+      *   RESOURCE UNDER SharedResources/Copybook/SSCH/DMSSUPSUB-DETAIL.cpy
+      *****************************************************************
+       01  DMSSUPSUB-DETAIL.
+           05  DMSSUPSUB-RECORD-TYPE       PIC X(03)   VALUE SPACES.
+      ***      REQUIRED - RECORD ID - '232'
+           05  DMSSUPSUB-SUPPLIER-NBR      PIC X(06)   VALUE SPACES.
+      ***      REQUIRED - SAME AS DMSSSCPO-ITEM-SUPPLIER-NBR
+           05  DMSSUPSUB-SUBDIVISION       PIC 9(03)   VALUE ZERO.
+      ***      REQUIRED - SAME AS DMSSSCPO-ITEM-SUBDIVISION
+           05  DMSSUPSUB-SUBDIVISION-NAME  PIC X(30)   VALUE SPACES.
+      ***      REQUIRED
+           05  DMSSUPSUB-ACTIVE-SW         PIC X(01)   VALUE 'Y'.
+      ***      REQUIRED - Y = ACTIVE, N = INACTIVE
