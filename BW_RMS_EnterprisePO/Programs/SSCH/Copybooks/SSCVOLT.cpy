@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  SSCVOLT - DAILY TRANSACTION VOLUME CONTROL RECORD
+      *
+      *  ONE RECORD IS WRITTEN BY SSCINEDT FOR EVERY INBOUND FILE IT
+      *  DISPOSITIONS.  SSCVOLRP LATER SUMMARIZES THESE BY TRANS TYPE/
+      *  LOCATION/SYS SOURCE AND COMPARES THE DAY'S TOTAL AGAINST THE
+      *  ROLLING 30-DAY AVERAGE HELD ON SSCVOLC.
+      *****************************************************************
+       01  SSCVOLT-RECORD.
+           05  SSCVOLT-RUN-DATE           PIC X(08)  VALUE SPACES.
+           05  SSCVOLT-TYPE-OF-TRANS      PIC X(20)  VALUE SPACES.
+           05  SSCVOLT-LOCATION-CODE      PIC X(02)  VALUE SPACES.
+           05  SSCVOLT-SYS-SOURCE-CODE    PIC X(03)  VALUE SPACES.
+      *    SSCVOLT-RECORD-COUNT IS THE DETAIL RECORD COUNT ONLY - THE
+      *    000 HEADER AND 999 TRAILER ARE NOT INCLUDED.
+           05  SSCVOLT-RECORD-COUNT       PIC 9(09)  VALUE ZERO.
+           05  SSCVOLT-FILE-STATUS        PIC X(01)  VALUE SPACES.
+               88  SSCVOLT-FILE-ACCEPTED               VALUE 'A'.
+               88  SSCVOLT-FILE-REJECTED               VALUE 'R'.
