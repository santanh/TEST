@@ -0,0 +1,256 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCDSTRP                                       *
+      *                                                                *
+      *   DISTRIBUTION-TYPE CAPACITY/ROUTING PRE-RECEIPT PROJECTION   *
+      *   REPORT.  READS THE INBOUND '031' ORDER DETAIL AND TOTALS    *
+      *   EXPECTED UNITS BY DMSSSCPO-DIST-TYPE ('F' = FLAT, 'H' =     *
+      *   HANGING), SUMMARIZED BY THE HEADER'S RECEIPT DATE AND       *
+      *   DMSHDR-LOCATION-CODE, SO THE WAREHOUSE CAN STAFF AND STAGE  *
+      *   DOCK DOOR/CONVEYOR CAPACITY BEFORE TRUCKS ARRIVE.           *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL.
+      * 2026-08-09  P.SANTANA   2210-FIND-DST-ENTRY NOW STOPS THE RUN
+      *                         IF WS-DST-ENTRY IS FULL RATHER THAN
+      *                         INDEXING PAST THE OCCURS BOUND.
+      * 2026-08-09  P.SANTANA   2100-READ-ORDER-DETAIL NOW MOVES EACH
+      *                         RECORD INTO DMSSSCPO-ORDER-DETAIL AS IT
+      *                         IS READ, AND 2000-ACCUMULATE-ORDER-
+      *                         DETAIL BRANCHES ON DMSSSCPO-ITEM-RECORD-
+      *                         TYPE RATHER THAN REFERENCE-MODIFYING THE
+      *                         RAW FD RECORD, MATCHING THE OTHER REPORT
+      *                         PROGRAMS' READ PARAGRAPHS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCDSTRP.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WOS-ORDER-FILE     ASSIGN TO WOSORDR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ORDER-STATUS.
+
+           SELECT SSCDSTRP-RPT       ASSIGN TO DSTRPRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DSTRPRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WOS-ORDER-FILE
+           RECORDING MODE IS F.
+       01  WOS-ORD-RECORD                PIC X(205).
+
+       FD  SSCDSTRP-RPT.
+       01  DSTRPRPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY DMSHDR.
+
+           COPY DMSSSCPO-DETAIL.
+
+       01  WS-FILE-STATUSES.
+           05  WS-ORDER-STATUS          PIC X(02)  VALUE SPACES.
+               88  WS-ORDER-OK                        VALUE '00'.
+               88  WS-ORDER-EOF                       VALUE '10'.
+           05  WS-DSTRPRPT-STATUS       PIC X(02)  VALUE SPACES.
+
+       01  WS-EOF-SW                    PIC X(01)  VALUE 'N'.
+           88  WS-END-OF-FILE                         VALUE 'Y'.
+
+       01  WS-HDR-DATE                  PIC X(08)  VALUE SPACES.
+       01  WS-HDR-LOCATION-CODE         PIC X(02)  VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *    PER-KEY ACCUMULATION TABLE - RECEIPT DATE/LOCATION         *
+      *---------------------------------------------------------------*
+       01  WS-DST-TABLE-CTL.
+           05  WS-DST-COUNT              PIC 9(04)  VALUE ZERO.
+           05  WS-DST-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-DST-IDX.
+               10  WS-DST-RECEIPT-DATE   PIC X(08).
+               10  WS-DST-LOCATION-CODE  PIC X(02).
+               10  WS-DST-FLAT-UNITS     PIC 9(09)   VALUE ZERO.
+               10  WS-DST-HANGING-UNITS  PIC 9(09)   VALUE ZERO.
+
+       77  WS-FOUND-SW                   PIC X(01)  VALUE 'N'.
+           88  WS-DST-ENTRY-FOUND                      VALUE 'Y'.
+
+       77  WS-TOTAL-FLAT-UNITS           PIC 9(11)  VALUE ZERO.
+       77  WS-TOTAL-HANGING-UNITS        PIC 9(11)  VALUE ZERO.
+       77  WS-LINES-WITH-UNKNOWN-TYPE    PIC 9(07)  VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *    REPORT LINE LAYOUT                                          *
+      *---------------------------------------------------------------*
+       01  WS-DETAIL-LINE.
+           05  WS-D-RECEIPT-DATE         PIC X(08).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-LOCATION-CODE        PIC X(02).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-FLAT-UNITS           PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-HANGING-UNITS        PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-ORDER-DETAIL
+               THRU 2000-ACCUMULATE-ORDER-DETAIL-EXIT
+           PERFORM 3000-WRITE-PROJECTION-LINES
+               VARYING WS-DST-IDX FROM 1 BY 1
+               UNTIL WS-DST-IDX > WS-DST-COUNT
+           PERFORM 4000-WRITE-FINAL-TOTALS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  WOS-ORDER-FILE
+           OPEN OUTPUT SSCDSTRP-RPT
+           MOVE 'SSCDSTRP - DISTRIBUTION-TYPE CAPACITY/ROUTING RPT'
+               TO DSTRPRPT-LINE
+           WRITE DSTRPRPT-LINE
+           PERFORM 2100-READ-ORDER-DETAIL.
+
+      *---------------------------------------------------------------*
+       2000-ACCUMULATE-ORDER-DETAIL.
+           PERFORM UNTIL WS-END-OF-FILE
+               EVALUATE DMSSSCPO-ITEM-RECORD-TYPE
+                   WHEN '000'
+                       PERFORM 2110-SAVE-HEADER-INFO
+                   WHEN '031'
+                       PERFORM 2200-UPDATE-DST-ENTRY
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               PERFORM 2100-READ-ORDER-DETAIL
+           END-PERFORM.
+       2000-ACCUMULATE-ORDER-DETAIL-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       2100-READ-ORDER-DETAIL.
+           READ WOS-ORDER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   MOVE WOS-ORD-RECORD TO DMSSSCPO-ORDER-DETAIL
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2110-SAVE-HEADER-INFO.
+           MOVE WOS-ORD-RECORD TO DMSHDR-RECORD
+           MOVE DMSHDR-DATE          TO WS-HDR-DATE
+           MOVE DMSHDR-LOCATION-CODE TO WS-HDR-LOCATION-CODE.
+
+      *---------------------------------------------------------------*
+       2200-UPDATE-DST-ENTRY.
+           PERFORM 2210-FIND-DST-ENTRY
+           EVALUATE DMSSSCPO-DIST-TYPE
+               WHEN 'F'
+                   ADD DMSSSCPO-UNITS TO WS-DST-FLAT-UNITS(WS-DST-IDX)
+               WHEN 'H'
+                   ADD DMSSSCPO-UNITS
+                       TO WS-DST-HANGING-UNITS(WS-DST-IDX)
+               WHEN OTHER
+                   ADD 1 TO WS-LINES-WITH-UNKNOWN-TYPE
+           END-EVALUATE.
+
+      *---------------------------------------------------------------*
+       2210-FIND-DST-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-DST-IDX TO 1
+           PERFORM 2220-SEARCH-DST-ENTRY
+               VARYING WS-DST-IDX FROM 1 BY 1
+               UNTIL WS-DST-IDX > WS-DST-COUNT
+                   OR WS-DST-ENTRY-FOUND
+           IF NOT WS-DST-ENTRY-FOUND
+               IF WS-DST-COUNT >= 200
+                   PERFORM 2215-DST-TABLE-FULL
+               END-IF
+               ADD 1 TO WS-DST-COUNT
+               SET WS-DST-IDX TO WS-DST-COUNT
+               MOVE WS-HDR-DATE          TO
+                   WS-DST-RECEIPT-DATE(WS-DST-IDX)
+               MOVE WS-HDR-LOCATION-CODE TO
+                   WS-DST-LOCATION-CODE(WS-DST-IDX)
+           END-IF.
+
+      *---------------------------------------------------------------*
+      *    WS-DST-ENTRY HAS NO MORE ROOM FOR A NEW RECEIPT-DATE/       *
+      *    LOCATION KEY.  RATHER THAN INDEX PAST THE OCCURS BOUND      *
+      *    AND CORRUPT ADJACENT WORKING STORAGE, STOP THE RUN SO THE   *
+      *    TABLE SIZE CAN BE RAISED AND THE JOB RESUBMITTED.           *
+      *---------------------------------------------------------------*
+       2215-DST-TABLE-FULL.
+           DISPLAY 'SSCDSTRP - WS-DST-ENTRY TABLE FULL AT 200 '
+               'ENTRIES, DATE ' WS-HDR-DATE ' LOCATION '
+               WS-HDR-LOCATION-CODE
+               ' NOT ADDED - INCREASE OCCURS AND RERUN'
+           CLOSE WOS-ORDER-FILE
+           CLOSE SSCDSTRP-RPT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+       2220-SEARCH-DST-ENTRY.
+           IF WS-DST-RECEIPT-DATE(WS-DST-IDX) = WS-HDR-DATE
+               AND WS-DST-LOCATION-CODE(WS-DST-IDX) =
+                                             WS-HDR-LOCATION-CODE
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+
+      *---------------------------------------------------------------*
+       3000-WRITE-PROJECTION-LINES.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-DST-RECEIPT-DATE(WS-DST-IDX)  TO WS-D-RECEIPT-DATE
+           MOVE WS-DST-LOCATION-CODE(WS-DST-IDX) TO WS-D-LOCATION-CODE
+           MOVE WS-DST-FLAT-UNITS(WS-DST-IDX)    TO WS-D-FLAT-UNITS
+           MOVE WS-DST-HANGING-UNITS(WS-DST-IDX) TO WS-D-HANGING-UNITS
+           MOVE WS-DETAIL-LINE TO DSTRPRPT-LINE
+           WRITE DSTRPRPT-LINE
+           ADD WS-DST-FLAT-UNITS(WS-DST-IDX)    TO WS-TOTAL-FLAT-UNITS
+           ADD WS-DST-HANGING-UNITS(WS-DST-IDX) TO
+               WS-TOTAL-HANGING-UNITS.
+
+      *---------------------------------------------------------------*
+       4000-WRITE-FINAL-TOTALS.
+           MOVE SPACES TO DSTRPRPT-LINE
+           WRITE DSTRPRPT-LINE
+           MOVE SPACES TO DSTRPRPT-LINE
+           STRING 'RECEIPT DATE/LOCATION KEYS - ' DELIMITED BY SIZE
+                   WS-DST-COUNT                    DELIMITED BY SIZE
+                   ', TOTAL FLAT - '               DELIMITED BY SIZE
+                   WS-TOTAL-FLAT-UNITS             DELIMITED BY SIZE
+                   ', TOTAL HANGING - '            DELIMITED BY SIZE
+                   WS-TOTAL-HANGING-UNITS          DELIMITED BY SIZE
+               INTO DSTRPRPT-LINE
+           WRITE DSTRPRPT-LINE
+           IF WS-LINES-WITH-UNKNOWN-TYPE > ZERO
+               MOVE SPACES TO DSTRPRPT-LINE
+               STRING '*** LINES WITH UNKNOWN DIST TYPE - '
+                       DELIMITED BY SIZE
+                       WS-LINES-WITH-UNKNOWN-TYPE  DELIMITED BY SIZE
+                   INTO DSTRPRPT-LINE
+               WRITE DSTRPRPT-LINE
+           END-IF.
+
+      *---------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE WOS-ORDER-FILE
+           CLOSE SSCDSTRP-RPT.
