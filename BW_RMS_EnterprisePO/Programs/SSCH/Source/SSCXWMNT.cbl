@@ -0,0 +1,232 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCXWMNT                                       *
+      *                                                                *
+      *   MAINTENANCE PROGRAM FOR THE SSC LOCATION/SYS-SOURCE CODE    *
+      *   CROSSWALK (SSCLOCX).  READS ADD/CHANGE/DELETE MAINTENANCE   *
+      *   TRANSACTIONS (SSCXWTRN) AND APPLIES THEM TO THE CROSSWALK,  *
+      *   WRITING A MAINTENANCE ACTIVITY REPORT OF WHAT WAS APPLIED   *
+      *   AND WHAT WAS REJECTED.                                      *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL.
+      * 2026-08-09  P.SANTANA   1000-INITIALIZE NOW MATERIALIZES SSCLOCX
+      *                         ON A FILE-STATUS 35 OPEN SO THIS PROGRAM
+      *                         CAN SEED THE CROSSWALK IN A NEW
+      *                         ENVIRONMENT WHERE IT DOES NOT YET EXIST.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCXWMNT.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SSCXWTRN-FILE      ASSIGN TO XWTRAN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-XWTRN-STATUS.
+
+           SELECT SSCLOCX-FILE       ASSIGN TO LOCXWLK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SSCLOCX-KEY
+               FILE STATUS IS WS-LOCX-STATUS.
+
+           SELECT SSCXWMNT-RPT       ASSIGN TO XWMNTRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-XWRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SSCXWTRN-FILE
+           RECORDING MODE IS F.
+           COPY SSCXWTRN.
+
+       FD  SSCLOCX-FILE.
+           COPY SSCLOCX.
+
+       FD  SSCXWMNT-RPT.
+       01  XWMNT-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-XWTRN-STATUS           PIC X(02)  VALUE SPACES.
+           05  WS-LOCX-STATUS            PIC X(02)  VALUE SPACES.
+               88  WS-LOCX-OK                          VALUE '00'.
+               88  WS-LOCX-DUPLICATE                    VALUE '22'.
+               88  WS-LOCX-NOT-FOUND                    VALUE '23'.
+           05  WS-XWRPT-STATUS           PIC X(02)  VALUE SPACES.
+
+       01  WS-EOF-SW                     PIC X(01)  VALUE 'N'.
+           88  WS-END-OF-FILE                          VALUE 'Y'.
+
+       01  WS-RUN-DATE                   PIC X(08)  VALUE SPACES.
+
+       77  WS-TRANS-APPLIED              PIC 9(05)  VALUE ZERO.
+       77  WS-TRANS-REJECTED             PIC 9(05)  VALUE ZERO.
+
+       01  WS-RPT-LINE.
+           05  WS-R-ACTION               PIC X(08).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-R-LOCATION-CODE        PIC X(02).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-R-SYS-SOURCE           PIC X(03).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-R-STATUS               PIC X(40).
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-APPLY-TRANSACTIONS
+               THRU 2000-APPLY-TRANSACTIONS-EXIT
+           PERFORM 3000-WRITE-FINAL-TOTALS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  SSCXWTRN-FILE
+           OPEN I-O    SSCLOCX-FILE
+           IF WS-LOCX-STATUS = '35'
+               OPEN OUTPUT SSCLOCX-FILE
+               CLOSE SSCLOCX-FILE
+               OPEN I-O SSCLOCX-FILE
+           END-IF
+           OPEN OUTPUT SSCXWMNT-RPT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 'SSCXWMNT - LOCATION/SYS-SOURCE CROSSWALK MAINTENANCE'
+               TO XWMNT-RPT-LINE
+           WRITE XWMNT-RPT-LINE
+           PERFORM 2100-READ-TRANSACTION.
+
+      *---------------------------------------------------------------*
+       2000-APPLY-TRANSACTIONS.
+           PERFORM UNTIL WS-END-OF-FILE
+               EVALUATE TRUE
+                   WHEN SSCXWTRN-ADD
+                       PERFORM 2200-APPLY-ADD
+                   WHEN SSCXWTRN-CHANGE
+                       PERFORM 2300-APPLY-CHANGE
+                   WHEN SSCXWTRN-DELETE
+                       PERFORM 2400-APPLY-DELETE
+                   WHEN OTHER
+                       MOVE 'INVALID ACTION CODE' TO WS-R-STATUS
+                       PERFORM 2500-WRITE-TRANSACTION-LINE
+                       ADD 1 TO WS-TRANS-REJECTED
+               END-EVALUATE
+               PERFORM 2100-READ-TRANSACTION
+           END-PERFORM.
+       2000-APPLY-TRANSACTIONS-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       2100-READ-TRANSACTION.
+           READ SSCXWTRN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2200-APPLY-ADD.
+           MOVE SPACES TO SSCLOCX-RECORD
+           MOVE SSCXWTRN-LOCATION-CODE   TO SSCLOCX-LOCATION-CODE
+           MOVE SSCXWTRN-SYS-SOURCE-CODE TO SSCLOCX-SYS-SOURCE-CODE
+           MOVE SSCXWTRN-LOCATION-NAME   TO SSCLOCX-LOCATION-NAME
+           MOVE SSCXWTRN-ACTIVE-SW       TO SSCLOCX-ACTIVE-SW
+           MOVE WS-RUN-DATE              TO SSCLOCX-LAST-MAINT-DATE
+           MOVE SSCXWTRN-USER-ID         TO SSCLOCX-LAST-MAINT-USER
+           WRITE SSCLOCX-RECORD
+               INVALID KEY
+                   MOVE 'REJECTED - ALREADY ON FILE' TO WS-R-STATUS
+                   PERFORM 2500-WRITE-TRANSACTION-LINE
+                   ADD 1 TO WS-TRANS-REJECTED
+               NOT INVALID KEY
+                   MOVE 'ADDED' TO WS-R-STATUS
+                   PERFORM 2500-WRITE-TRANSACTION-LINE
+                   ADD 1 TO WS-TRANS-APPLIED
+           END-WRITE.
+
+      *---------------------------------------------------------------*
+       2300-APPLY-CHANGE.
+           MOVE SSCXWTRN-LOCATION-CODE   TO SSCLOCX-LOCATION-CODE
+           MOVE SSCXWTRN-SYS-SOURCE-CODE TO SSCLOCX-SYS-SOURCE-CODE
+           READ SSCLOCX-FILE
+               INVALID KEY
+                   MOVE 'REJECTED - NOT ON FILE' TO WS-R-STATUS
+                   PERFORM 2500-WRITE-TRANSACTION-LINE
+                   ADD 1 TO WS-TRANS-REJECTED
+               NOT INVALID KEY
+                   MOVE SSCXWTRN-LOCATION-NAME TO SSCLOCX-LOCATION-NAME
+                   MOVE SSCXWTRN-ACTIVE-SW     TO SSCLOCX-ACTIVE-SW
+                   MOVE WS-RUN-DATE            TO
+                                             SSCLOCX-LAST-MAINT-DATE
+                   MOVE SSCXWTRN-USER-ID       TO
+                                             SSCLOCX-LAST-MAINT-USER
+                   REWRITE SSCLOCX-RECORD
+                   MOVE 'CHANGED' TO WS-R-STATUS
+                   PERFORM 2500-WRITE-TRANSACTION-LINE
+                   ADD 1 TO WS-TRANS-APPLIED
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2400-APPLY-DELETE.
+           MOVE SSCXWTRN-LOCATION-CODE   TO SSCLOCX-LOCATION-CODE
+           MOVE SSCXWTRN-SYS-SOURCE-CODE TO SSCLOCX-SYS-SOURCE-CODE
+           DELETE SSCLOCX-FILE
+               INVALID KEY
+                   MOVE 'REJECTED - NOT ON FILE' TO WS-R-STATUS
+                   PERFORM 2500-WRITE-TRANSACTION-LINE
+                   ADD 1 TO WS-TRANS-REJECTED
+               NOT INVALID KEY
+                   MOVE 'DELETED' TO WS-R-STATUS
+                   PERFORM 2500-WRITE-TRANSACTION-LINE
+                   ADD 1 TO WS-TRANS-APPLIED
+           END-DELETE.
+
+      *---------------------------------------------------------------*
+       2500-WRITE-TRANSACTION-LINE.
+           MOVE SPACES TO WS-RPT-LINE
+           EVALUATE TRUE
+               WHEN SSCXWTRN-ADD
+                   MOVE 'ADD'    TO WS-R-ACTION
+               WHEN SSCXWTRN-CHANGE
+                   MOVE 'CHANGE' TO WS-R-ACTION
+               WHEN SSCXWTRN-DELETE
+                   MOVE 'DELETE' TO WS-R-ACTION
+               WHEN OTHER
+                   MOVE '?'      TO WS-R-ACTION
+           END-EVALUATE
+           MOVE SSCXWTRN-LOCATION-CODE   TO WS-R-LOCATION-CODE
+           MOVE SSCXWTRN-SYS-SOURCE-CODE TO WS-R-SYS-SOURCE
+           MOVE WS-RPT-LINE TO XWMNT-RPT-LINE
+           WRITE XWMNT-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       3000-WRITE-FINAL-TOTALS.
+           MOVE SPACES TO XWMNT-RPT-LINE
+           WRITE XWMNT-RPT-LINE
+           MOVE SPACES TO XWMNT-RPT-LINE
+           STRING 'TRANSACTIONS APPLIED - ' DELIMITED BY SIZE
+                   WS-TRANS-APPLIED         DELIMITED BY SIZE
+                   ', REJECTED - '          DELIMITED BY SIZE
+                   WS-TRANS-REJECTED        DELIMITED BY SIZE
+               INTO XWMNT-RPT-LINE
+           WRITE XWMNT-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE SSCXWTRN-FILE
+           CLOSE SSCLOCX-FILE
+           CLOSE SSCXWMNT-RPT.
