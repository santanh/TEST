@@ -0,0 +1,152 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCCKDGT                                       *
+      *                                                                *
+      *   VALIDATES THE CHECK DIGITS CARRIED IN DMSSSCPO-ITEM-NBR --  *
+      *   THE RIGHTMOST DIGIT OF DMSSSCPO-ITEM-SSC-UNIT-NBR AND THE   *
+      *   RIGHTMOST DIGIT OF DMSSSCPO-ITEM-SKU -- USING A STANDARD    *
+      *   MODULUS-10 (DOUBLE-ADD-DOUBLE) WEIGHTED CHECK DIGIT.        *
+      *   CALLED BY SSCINEDT FOR EVERY INBOUND '031' DETAIL RECORD.   *
+      *                                                                *
+      *   LK-RESULT-CODE RETURNED -                                   *
+      *       O = BOTH CHECK DIGITS VALID                             *
+      *       U = SSC UNIT NUMBER CHECK DIGIT FAILED                  *
+      *       S = SKU CHECK DIGIT FAILED                              *
+      *       B = BOTH CHECK DIGITS FAILED                            *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCCKDGT.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-ITEM-NBR                   PIC X(19)  VALUE SPACES.
+       01  WS-ITEM-NBR-DTL REDEFINES WS-ITEM-NBR.
+           05  WS-SSC-UNIT-NBR            PIC 9(5).
+           05  WS-SSC-UNIT-NBR-R REDEFINES WS-SSC-UNIT-NBR.
+               10  WS-UNIT-DIGIT          PIC 9(01)  OCCURS 5 TIMES.
+           05  WS-SUBDIVISION             PIC 9(3).
+           05  WS-LOT                     PIC 9(4).
+           05  WS-LINE                    PIC 9(4).
+           05  WS-SKU                     PIC 9(3).
+           05  WS-SKU-R REDEFINES WS-SKU.
+               10  WS-SKU-DIGIT           PIC 9(01)  OCCURS 3 TIMES.
+
+       77  WS-UNIT-SUM                   PIC 9(03)  VALUE ZERO.
+       77  WS-UNIT-REMAINDER             PIC 9(01)  VALUE ZERO.
+       77  WS-UNIT-CHECK-EXPECTED        PIC 9(01)  VALUE ZERO.
+       77  WS-UNIT-DUMMY-QUOT            PIC 9(03)  VALUE ZERO.
+       77  WS-UNIT-OK-SW                 PIC X(01)  VALUE 'Y'.
+           88  WS-UNIT-CHECK-OK                        VALUE 'Y'.
+
+       77  WS-SKU-SUM                    PIC 9(03)  VALUE ZERO.
+       77  WS-SKU-REMAINDER              PIC 9(01)  VALUE ZERO.
+       77  WS-SKU-CHECK-EXPECTED         PIC 9(01)  VALUE ZERO.
+       77  WS-SKU-DUMMY-QUOT             PIC 9(03)  VALUE ZERO.
+       77  WS-SKU-OK-SW                  PIC X(01)  VALUE 'Y'.
+           88  WS-SKU-CHECK-OK                         VALUE 'Y'.
+
+       77  WS-PRODUCT                    PIC 9(03)  VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-ITEM-NBR                   PIC X(19).
+       01  LK-RESULT-CODE                PIC X(01).
+           88  LK-RESULT-OK                             VALUE 'O'.
+           88  LK-RESULT-UNIT-FAILED                     VALUE 'U'.
+           88  LK-RESULT-SKU-FAILED                      VALUE 'S'.
+           88  LK-RESULT-BOTH-FAILED                     VALUE 'B'.
+
+       PROCEDURE DIVISION USING LK-ITEM-NBR LK-RESULT-CODE.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE LK-ITEM-NBR TO WS-ITEM-NBR
+           PERFORM 1000-VALIDATE-UNIT-CHECK-DIGIT
+           PERFORM 2000-VALIDATE-SKU-CHECK-DIGIT
+           EVALUATE TRUE
+               WHEN WS-UNIT-CHECK-OK AND WS-SKU-CHECK-OK
+                   SET LK-RESULT-OK TO TRUE
+               WHEN NOT WS-UNIT-CHECK-OK AND WS-SKU-CHECK-OK
+                   SET LK-RESULT-UNIT-FAILED TO TRUE
+               WHEN WS-UNIT-CHECK-OK AND NOT WS-SKU-CHECK-OK
+                   SET LK-RESULT-SKU-FAILED TO TRUE
+               WHEN OTHER
+                   SET LK-RESULT-BOTH-FAILED TO TRUE
+           END-EVALUATE
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      *    SSC UNIT NUMBER - 4 DATA DIGITS (1-4) + CHECK DIGIT (5)     *
+      *---------------------------------------------------------------*
+       1000-VALIDATE-UNIT-CHECK-DIGIT.
+           MOVE 'Y' TO WS-UNIT-OK-SW
+           MOVE ZERO TO WS-UNIT-SUM
+           COMPUTE WS-PRODUCT = WS-UNIT-DIGIT(4) * 2
+           PERFORM 1100-ADD-UNIT-PRODUCT
+           COMPUTE WS-PRODUCT = WS-UNIT-DIGIT(3) * 1
+           PERFORM 1100-ADD-UNIT-PRODUCT
+           COMPUTE WS-PRODUCT = WS-UNIT-DIGIT(2) * 2
+           PERFORM 1100-ADD-UNIT-PRODUCT
+           COMPUTE WS-PRODUCT = WS-UNIT-DIGIT(1) * 1
+           PERFORM 1100-ADD-UNIT-PRODUCT
+           DIVIDE WS-UNIT-SUM BY 10
+               GIVING WS-UNIT-DUMMY-QUOT
+               REMAINDER WS-UNIT-REMAINDER
+           IF WS-UNIT-REMAINDER = ZERO
+               MOVE ZERO TO WS-UNIT-CHECK-EXPECTED
+           ELSE
+               COMPUTE WS-UNIT-CHECK-EXPECTED = 10 - WS-UNIT-REMAINDER
+           END-IF
+           IF WS-UNIT-CHECK-EXPECTED NOT = WS-UNIT-DIGIT(5)
+               MOVE 'N' TO WS-UNIT-OK-SW
+           END-IF.
+
+      *---------------------------------------------------------------*
+       1100-ADD-UNIT-PRODUCT.
+           IF WS-PRODUCT > 9
+               SUBTRACT 9 FROM WS-PRODUCT
+           END-IF
+           ADD WS-PRODUCT TO WS-UNIT-SUM.
+
+      *---------------------------------------------------------------*
+      *    SKU - 2 DATA DIGITS (1-2) + CHECK DIGIT (3)                 *
+      *---------------------------------------------------------------*
+       2000-VALIDATE-SKU-CHECK-DIGIT.
+           MOVE 'Y' TO WS-SKU-OK-SW
+           MOVE ZERO TO WS-SKU-SUM
+           COMPUTE WS-PRODUCT = WS-SKU-DIGIT(2) * 2
+           PERFORM 2100-ADD-SKU-PRODUCT
+           COMPUTE WS-PRODUCT = WS-SKU-DIGIT(1) * 1
+           PERFORM 2100-ADD-SKU-PRODUCT
+           DIVIDE WS-SKU-SUM BY 10
+               GIVING WS-SKU-DUMMY-QUOT
+               REMAINDER WS-SKU-REMAINDER
+           IF WS-SKU-REMAINDER = ZERO
+               MOVE ZERO TO WS-SKU-CHECK-EXPECTED
+           ELSE
+               COMPUTE WS-SKU-CHECK-EXPECTED = 10 - WS-SKU-REMAINDER
+           END-IF
+           IF WS-SKU-CHECK-EXPECTED NOT = WS-SKU-DIGIT(3)
+               MOVE 'N' TO WS-SKU-OK-SW
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2100-ADD-SKU-PRODUCT.
+           IF WS-PRODUCT > 9
+               SUBTRACT 9 FROM WS-PRODUCT
+           END-IF
+           ADD WS-PRODUCT TO WS-SKU-SUM.
