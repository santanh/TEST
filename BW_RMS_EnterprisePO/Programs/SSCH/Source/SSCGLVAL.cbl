@@ -0,0 +1,265 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCGLVAL                                       *
+      *                                                                *
+      *   GL INTERFACE EXTRACT FOR RWH INVENTORY VALUATION.  READS    *
+      *   THE '116 RWH INV VALUATION' DETAIL, SUMMARIZES EXTENDED     *
+      *   DOLLAR VALUE BY DMSRWHVL-LOCATION-CODE AND ITEM             *
+      *   SUBDIVISION, AND WRITES A BALANCED JOURNAL-ENTRY FILE       *
+      *   (ONE DEBIT TO THE WAREHOUSE INVENTORY ACCOUNT AND ONE       *
+      *   OFFSETTING CREDIT PER LOCATION/SUBDIVISION) FOR THE GL      *
+      *   INTERFACE TO PICK UP.                                       *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL.
+      * 2026-08-09  P.SANTANA   2210-FIND-GL-ENTRY NOW STOPS THE RUN
+      *                         IF WS-GL-ENTRY IS FULL RATHER THAN
+      *                         INDEXING PAST THE OCCURS BOUND.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCGLVAL.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WOS-VALUATION-FILE  ASSIGN TO WOSRWHV
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VALUATION-STATUS.
+
+           SELECT SSCGLJE-FILE        ASSIGN TO GLJE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GLJE-STATUS.
+
+           SELECT SSCGLVAL-RPT        ASSIGN TO GLVALRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLVALRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WOS-VALUATION-FILE
+           RECORDING MODE IS F.
+       01  WOS-VAL-RECORD                PIC X(205).
+
+       FD  SSCGLJE-FILE
+           RECORDING MODE IS F.
+           COPY SSCGLJE.
+
+       FD  SSCGLVAL-RPT.
+       01  GLVAL-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY DMSRWHVL-DETAIL.
+
+       01  WS-FILE-STATUSES.
+           05  WS-VALUATION-STATUS       PIC X(02)  VALUE SPACES.
+               88  WS-VALUATION-OK                     VALUE '00'.
+               88  WS-VALUATION-EOF                    VALUE '10'.
+           05  WS-GLJE-STATUS            PIC X(02)  VALUE SPACES.
+           05  WS-GLVALRPT-STATUS        PIC X(02)  VALUE SPACES.
+
+       01  WS-EOF-SW                     PIC X(01)  VALUE 'N'.
+           88  WS-END-OF-FILE                          VALUE 'Y'.
+
+       01  WS-RUN-DATE                   PIC X(08)  VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *    GL ACCOUNT NUMBERS - WAREHOUSE INVENTORY VALUATION FEED.   *
+      *    CHANGE HERE TO RETUNE WITHOUT TOUCHING PROCEDURE LOGIC.    *
+      *---------------------------------------------------------------*
+       77  WS-INVENTORY-ACCT-NBR         PIC X(10)  VALUE '1201000000'.
+       77  WS-OFFSET-ACCT-NBR            PIC X(10)  VALUE '1201999999'.
+
+      *---------------------------------------------------------------*
+      *    PER-KEY ACCUMULATION TABLE - LOCATION/SUBDIVISION          *
+      *---------------------------------------------------------------*
+       01  WS-GL-TABLE-CTL.
+           05  WS-GL-COUNT               PIC 9(04)  VALUE ZERO.
+           05  WS-GL-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-GL-IDX.
+               10  WS-GL-LOCATION-CODE   PIC X(02).
+               10  WS-GL-SUBDIVISION     PIC 9(03).
+               10  WS-GL-UNITS           PIC 9(09)   VALUE ZERO.
+               10  WS-GL-EXT-VALUE       PIC 9(09)V99 VALUE ZERO.
+
+       77  WS-FOUND-SW                   PIC X(01)  VALUE 'N'.
+           88  WS-GL-ENTRY-FOUND                       VALUE 'Y'.
+
+       77  WS-TOTAL-VALUE                PIC 9(11)V99 VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *    REPORT LINE LAYOUTS                                         *
+      *---------------------------------------------------------------*
+       01  WS-DETAIL-LINE.
+           05  WS-D-LOCATION-CODE        PIC X(02).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-SUBDIVISION          PIC 9(03).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-UNITS                PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-EXT-VALUE            PIC Z,ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-VALUATION
+               THRU 2000-ACCUMULATE-VALUATION-EXIT
+           PERFORM 3000-WRITE-JOURNAL-ENTRIES
+               VARYING WS-GL-IDX FROM 1 BY 1
+               UNTIL WS-GL-IDX > WS-GL-COUNT
+           PERFORM 4000-WRITE-FINAL-TOTALS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  WOS-VALUATION-FILE
+           OPEN OUTPUT SSCGLJE-FILE
+           OPEN OUTPUT SSCGLVAL-RPT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 'SSCGLVAL - GL INTERFACE EXTRACT, RWH INV VALUATION'
+               TO GLVAL-RPT-LINE
+           WRITE GLVAL-RPT-LINE
+           PERFORM 2100-READ-VALUATION-DETAIL.
+
+      *---------------------------------------------------------------*
+       2000-ACCUMULATE-VALUATION.
+           PERFORM UNTIL WS-END-OF-FILE
+               IF DMSRWHVL-RECORD-TYPE = '116'
+                   PERFORM 2200-UPDATE-GL-ENTRY
+               END-IF
+               PERFORM 2100-READ-VALUATION-DETAIL
+           END-PERFORM.
+       2000-ACCUMULATE-VALUATION-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       2100-READ-VALUATION-DETAIL.
+           READ WOS-VALUATION-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   MOVE WOS-VAL-RECORD TO DMSRWHVL-DETAIL
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2200-UPDATE-GL-ENTRY.
+           PERFORM 2210-FIND-GL-ENTRY
+           ADD DMSRWHVL-UNITS     TO WS-GL-UNITS(WS-GL-IDX)
+           ADD DMSRWHVL-EXT-VALUE TO WS-GL-EXT-VALUE(WS-GL-IDX).
+
+      *---------------------------------------------------------------*
+       2210-FIND-GL-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-GL-IDX TO 1
+           PERFORM 2220-SEARCH-GL-ENTRY
+               VARYING WS-GL-IDX FROM 1 BY 1
+               UNTIL WS-GL-IDX > WS-GL-COUNT
+                   OR WS-GL-ENTRY-FOUND
+           IF NOT WS-GL-ENTRY-FOUND
+               IF WS-GL-COUNT >= 200
+                   PERFORM 2215-GL-TABLE-FULL
+               END-IF
+               ADD 1 TO WS-GL-COUNT
+               SET WS-GL-IDX TO WS-GL-COUNT
+               MOVE DMSRWHVL-LOCATION-CODE TO
+                   WS-GL-LOCATION-CODE(WS-GL-IDX)
+               MOVE DMSRWHVL-ITEM-SUBDIVISION TO
+                   WS-GL-SUBDIVISION(WS-GL-IDX)
+           END-IF.
+
+      *---------------------------------------------------------------*
+      *    WS-GL-ENTRY HAS NO MORE ROOM FOR A NEW LOCATION/            *
+      *    SUBDIVISION KEY.  RATHER THAN INDEX PAST THE OCCURS BOUND   *
+      *    AND CORRUPT ADJACENT WORKING STORAGE, STOP THE RUN SO THE   *
+      *    TABLE SIZE CAN BE RAISED AND THE JOB RESUBMITTED.           *
+      *---------------------------------------------------------------*
+       2215-GL-TABLE-FULL.
+           DISPLAY 'SSCGLVAL - WS-GL-ENTRY TABLE FULL AT 200 ENTRIES, '
+               'LOCATION ' DMSRWHVL-LOCATION-CODE ' SUBDIVISION '
+               DMSRWHVL-ITEM-SUBDIVISION
+               ' NOT ADDED - INCREASE OCCURS AND RERUN'
+           CLOSE WOS-VALUATION-FILE
+           CLOSE SSCGLJE-FILE
+           CLOSE SSCGLVAL-RPT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+       2220-SEARCH-GL-ENTRY.
+           IF WS-GL-LOCATION-CODE(WS-GL-IDX) = DMSRWHVL-LOCATION-CODE
+               AND WS-GL-SUBDIVISION(WS-GL-IDX) =
+                                         DMSRWHVL-ITEM-SUBDIVISION
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+
+      *---------------------------------------------------------------*
+       3000-WRITE-JOURNAL-ENTRIES.
+           PERFORM 3100-WRITE-DEBIT-LINE
+           PERFORM 3200-WRITE-CREDIT-LINE
+           PERFORM 3300-WRITE-REPORT-LINE
+           ADD WS-GL-EXT-VALUE(WS-GL-IDX) TO WS-TOTAL-VALUE.
+
+      *---------------------------------------------------------------*
+       3100-WRITE-DEBIT-LINE.
+           MOVE SPACES TO SSCGLJE-RECORD
+           MOVE WS-RUN-DATE                    TO SSCGLJE-RUN-DATE
+           MOVE WS-GL-LOCATION-CODE(WS-GL-IDX) TO SSCGLJE-LOCATION-CODE
+           MOVE WS-GL-SUBDIVISION(WS-GL-IDX)   TO SSCGLJE-SUBDIVISION
+           MOVE WS-INVENTORY-ACCT-NBR          TO SSCGLJE-GL-ACCOUNT-NBR
+           SET SSCGLJE-IS-DEBIT TO TRUE
+           MOVE WS-GL-EXT-VALUE(WS-GL-IDX)     TO SSCGLJE-EXT-AMOUNT
+           MOVE 'RWH INV VALUATION' TO SSCGLJE-DESCRIPTION
+           WRITE SSCGLJE-RECORD.
+
+      *---------------------------------------------------------------*
+       3200-WRITE-CREDIT-LINE.
+           MOVE SPACES TO SSCGLJE-RECORD
+           MOVE WS-RUN-DATE                    TO SSCGLJE-RUN-DATE
+           MOVE WS-GL-LOCATION-CODE(WS-GL-IDX) TO SSCGLJE-LOCATION-CODE
+           MOVE WS-GL-SUBDIVISION(WS-GL-IDX)   TO SSCGLJE-SUBDIVISION
+           MOVE WS-OFFSET-ACCT-NBR             TO SSCGLJE-GL-ACCOUNT-NBR
+           SET SSCGLJE-IS-CREDIT TO TRUE
+           MOVE WS-GL-EXT-VALUE(WS-GL-IDX)     TO SSCGLJE-EXT-AMOUNT
+           MOVE 'RWH INV VALUATION OFFSET' TO SSCGLJE-DESCRIPTION
+           WRITE SSCGLJE-RECORD.
+
+      *---------------------------------------------------------------*
+       3300-WRITE-REPORT-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-GL-LOCATION-CODE(WS-GL-IDX) TO WS-D-LOCATION-CODE
+           MOVE WS-GL-SUBDIVISION(WS-GL-IDX)   TO WS-D-SUBDIVISION
+           MOVE WS-GL-UNITS(WS-GL-IDX)         TO WS-D-UNITS
+           MOVE WS-GL-EXT-VALUE(WS-GL-IDX)     TO WS-D-EXT-VALUE
+           MOVE WS-DETAIL-LINE TO GLVAL-RPT-LINE
+           WRITE GLVAL-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       4000-WRITE-FINAL-TOTALS.
+           MOVE SPACES TO GLVAL-RPT-LINE
+           WRITE GLVAL-RPT-LINE
+           MOVE SPACES TO GLVAL-RPT-LINE
+           STRING 'LOCATION/SUBDIVISION KEYS - ' DELIMITED BY SIZE
+                   WS-GL-COUNT                   DELIMITED BY SIZE
+                   ', TOTAL VALUE - '            DELIMITED BY SIZE
+                   WS-TOTAL-VALUE                DELIMITED BY SIZE
+               INTO GLVAL-RPT-LINE
+           WRITE GLVAL-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE WOS-VALUATION-FILE
+           CLOSE SSCGLJE-FILE
+           CLOSE SSCGLVAL-RPT.
