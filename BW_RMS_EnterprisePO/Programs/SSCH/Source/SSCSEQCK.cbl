@@ -0,0 +1,185 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCSEQCK                                       *
+      *                                                                *
+      *   CALLED SUBPROGRAM - SEQUENCE NUMBER GAP/DUPLICATE DETECTOR. *
+      *   GIVEN AN INBOUND DMSHDR-RECORD, LOOKS UP THE LAST ACCEPTED  *
+      *   DMSHDR-SEQUENCE-NBR FOR THE SAME DMSHDR-TYPE-OF-TRANS AND   *
+      *   DMSHDR-LOCATION-CODE IN THE SSCSEQC CONTROL FILE, RETURNS   *
+      *   A CONDITION CODE TO THE CALLER, AND (ONLY WHEN THE CALLER    *
+      *   PASSES LK-COMMIT-SW OF 'Y') UPDATES THE CONTROL FILE.  A     *
+      *   CALLER THAT HAS NOT YET DECIDED WHETHER THE HEADER WILL      *
+      *   ULTIMATELY BE ACCEPTED SHOULD PASS 'N' (PEEK) TO GET THE     *
+      *   CONDITION CODE WITHOUT ADVANCING THE WATERMARK, THEN ISSUE   *
+      *   A SECOND CALL WITH 'Y' ONCE THE FILE IS KNOWN GOOD.          *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL - DUPLICATE/GAP DETECTION KEYED
+      *                         OFF DMSHDR-SEQUENCE-NBR.
+      * 2026-08-09  P.SANTANA   ADDED LK-COMMIT-SW SO A CALLER CAN PEEK
+      *                         THE SEQUENCE RESULT DURING HEADER EDIT
+      *                         WITHOUT ADVANCING THE CONTROL FILE UNTIL
+      *                         THE REST OF THE FILE IS KNOWN GOOD.
+      * 2026-08-09  P.SANTANA   ADDED LK-COMMIT-SW OF 'T' AND A
+      *                         9000-TERMINATE PARAGRAPH SO A CALLER CAN
+      *                         CLOSE SSCSEQC-FILE AT END OF RUN INSTEAD
+      *                         OF LEAVING IT OPEN FOR THE LIFE OF THE
+      *                         RUN UNIT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCSEQCK.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SSCSEQC-FILE       ASSIGN TO SSCSEQC
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SSCSEQC-KEY
+               FILE STATUS IS WS-SSCSEQC-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SSCSEQC-FILE.
+           COPY SSCSEQC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SSCSEQC-STATUS             PIC X(02)  VALUE SPACES.
+           88  WS-SSCSEQC-OK                         VALUE '00'.
+           88  WS-SSCSEQC-NOTFND                      VALUE '23'.
+
+       01  WS-FILE-OPEN-SW               PIC X(01)  VALUE 'N'.
+           88  WS-FILE-IS-OPEN                        VALUE 'Y'.
+
+       77  WS-SEQUENCE-NBR-NUM            PIC 9(07)  VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-TYPE-OF-TRANS              PIC X(20).
+       01  LK-LOCATION-CODE              PIC X(02).
+       01  LK-SEQUENCE-NBR                PIC X(07).
+       01  LK-DATE                        PIC X(08).
+       01  LK-TIME                        PIC X(06).
+       01  LK-RESULT-CODE                 PIC X(01).
+           88  LK-SEQUENCE-OK                          VALUE 'O'.
+           88  LK-SEQUENCE-DUPLICATE                    VALUE 'D'.
+           88  LK-SEQUENCE-GAP                          VALUE 'G'.
+           88  LK-SEQUENCE-NOT-NUMERIC                  VALUE 'E'.
+       01  LK-GAP-COUNT                   PIC 9(07).
+       01  LK-COMMIT-SW                   PIC X(01).
+           88  LK-IS-COMMIT                             VALUE 'Y'.
+           88  LK-IS-PEEK                               VALUE 'N'.
+           88  LK-IS-TERMINATE                          VALUE 'T'.
+
+       PROCEDURE DIVISION USING LK-TYPE-OF-TRANS
+                                 LK-LOCATION-CODE
+                                 LK-SEQUENCE-NBR
+                                 LK-DATE
+                                 LK-TIME
+                                 LK-RESULT-CODE
+                                 LK-GAP-COUNT
+                                 LK-COMMIT-SW.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           IF LK-IS-TERMINATE
+               PERFORM 9000-TERMINATE
+           ELSE
+               PERFORM 1000-OPEN-CONTROL-FILE
+               PERFORM 2000-CHECK-SEQUENCE
+           END-IF
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-OPEN-CONTROL-FILE.
+           IF NOT WS-FILE-IS-OPEN
+               OPEN I-O SSCSEQC-FILE
+               IF WS-SSCSEQC-STATUS = '35'
+                   OPEN OUTPUT SSCSEQC-FILE
+                   CLOSE SSCSEQC-FILE
+                   OPEN I-O SSCSEQC-FILE
+               END-IF
+               MOVE 'Y' TO WS-FILE-OPEN-SW
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2000-CHECK-SEQUENCE.
+           MOVE ZERO TO LK-GAP-COUNT
+           MOVE SPACE TO LK-RESULT-CODE
+           IF LK-SEQUENCE-NBR NOT NUMERIC
+               MOVE 'E' TO LK-RESULT-CODE
+           ELSE
+               MOVE LK-SEQUENCE-NBR  TO WS-SEQUENCE-NBR-NUM
+               MOVE LK-TYPE-OF-TRANS TO SSCSEQC-TYPE-OF-TRANS
+               MOVE LK-LOCATION-CODE TO SSCSEQC-LOCATION-CODE
+               READ SSCSEQC-FILE
+                   KEY IS SSCSEQC-KEY
+                   INVALID KEY
+                       PERFORM 2100-FIRST-TIME-SEEN
+                   NOT INVALID KEY
+                       PERFORM 2200-COMPARE-SEQUENCE
+               END-READ
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2100-FIRST-TIME-SEEN.
+           MOVE 'O' TO LK-RESULT-CODE
+           IF LK-IS-COMMIT
+               MOVE LK-TYPE-OF-TRANS  TO SSCSEQC-TYPE-OF-TRANS
+               MOVE LK-LOCATION-CODE  TO SSCSEQC-LOCATION-CODE
+               MOVE WS-SEQUENCE-NBR-NUM TO SSCSEQC-LAST-SEQUENCE-NBR
+               MOVE LK-DATE           TO SSCSEQC-LAST-DATE
+               MOVE LK-TIME           TO SSCSEQC-LAST-TIME
+               WRITE SSCSEQC-RECORD
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2200-COMPARE-SEQUENCE.
+           IF WS-SEQUENCE-NBR-NUM = SSCSEQC-LAST-SEQUENCE-NBR
+               MOVE 'D' TO LK-RESULT-CODE
+           ELSE
+               IF WS-SEQUENCE-NBR-NUM > SSCSEQC-LAST-SEQUENCE-NBR
+                   COMPUTE LK-GAP-COUNT =
+                       WS-SEQUENCE-NBR-NUM -
+                       SSCSEQC-LAST-SEQUENCE-NBR - 1
+                   END-COMPUTE
+                   IF LK-GAP-COUNT > 0
+                       MOVE 'G' TO LK-RESULT-CODE
+                   ELSE
+                       MOVE 'O' TO LK-RESULT-CODE
+                   END-IF
+                   IF LK-IS-COMMIT
+                       PERFORM 2300-UPDATE-CONTROL-RECORD
+                   END-IF
+               ELSE
+                   MOVE 'D' TO LK-RESULT-CODE
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2300-UPDATE-CONTROL-RECORD.
+           MOVE WS-SEQUENCE-NBR-NUM TO SSCSEQC-LAST-SEQUENCE-NBR
+           MOVE LK-DATE           TO SSCSEQC-LAST-DATE
+           MOVE LK-TIME           TO SSCSEQC-LAST-TIME
+           REWRITE SSCSEQC-RECORD.
+
+      *---------------------------------------------------------------*
+      *    A CALLER SHOULD PASS LK-COMMIT-SW OF 'T' ONCE, AT ITS OWN   *
+      *    TERMINATION, SO SSCSEQC-FILE IS CLOSED HERE RATHER THAN     *
+      *    LEFT OPEN FOR THE DURATION OF THE RUN UNIT.                *
+      *---------------------------------------------------------------*
+       9000-TERMINATE.
+           IF WS-FILE-IS-OPEN
+               CLOSE SSCSEQC-FILE
+               MOVE 'N' TO WS-FILE-OPEN-SW
+           END-IF.
