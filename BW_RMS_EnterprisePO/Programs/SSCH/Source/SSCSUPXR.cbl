@@ -0,0 +1,190 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCSUPXR                                       *
+      *                                                                *
+      *   SUPPLIER/SUBDIVISION CROSS-REFERENCE VALIDATION.  READS     *
+      *   THE ACCEPTED '031' ORDER DETAIL FILE AND CONFIRMS THAT      *
+      *   EVERY DMSSSCPO-ITEM-SUPPLIER-NBR AND ITS ASSOCIATED         *
+      *   DMSSSCPO-ITEM-SUBDIVISION IS ON FILE IN THE SSCSUPA/        *
+      *   SSCSUPS SUPPLIER MASTERS (LOADED BY SSCSUPLD FROM THE '231  *
+      *   SUPPLIER ADDRESSES'/'232 SUPPLIER SUBDIVISION' FEEDS).      *
+      *   ANY ORDER LINE CITING A SUPPLIER OR SUBDIVISION NOT YET     *
+      *   SET UP ON OUR SIDE IS REPORTED AS AN ORPHANED REFERENCE.    *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCSUPXR.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WOS-ORDER-FILE     ASSIGN TO WOSORDR
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ORDER-STATUS.
+
+           SELECT SSCSUPA-FILE       ASSIGN TO SUPAMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SSCSUPA-SUPPLIER-NBR
+               FILE STATUS IS WS-SUPA-STATUS.
+
+           SELECT SSCSUPS-FILE       ASSIGN TO SUPSMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SSCSUPS-KEY
+               FILE STATUS IS WS-SUPS-STATUS.
+
+           SELECT SSCSUPXR-RPT       ASSIGN TO SUPXRRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUPXRRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WOS-ORDER-FILE
+           RECORDING MODE IS F.
+       01  WOS-ORD-RECORD                PIC X(205).
+
+       FD  SSCSUPA-FILE.
+           COPY SSCSUPA.
+
+       FD  SSCSUPS-FILE.
+           COPY SSCSUPS.
+
+       FD  SSCSUPXR-RPT.
+       01  SUPXRRPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY DMSSSCPO-DETAIL.
+
+       01  WS-FILE-STATUSES.
+           05  WS-ORDER-STATUS          PIC X(02)  VALUE SPACES.
+               88  WS-ORDER-OK                        VALUE '00'.
+               88  WS-ORDER-EOF                       VALUE '10'.
+           05  WS-SUPA-STATUS           PIC X(02)  VALUE SPACES.
+               88  WS-SUPA-OK                          VALUE '00'.
+               88  WS-SUPA-NOT-FOUND                   VALUE '23'.
+           05  WS-SUPS-STATUS           PIC X(02)  VALUE SPACES.
+               88  WS-SUPS-OK                          VALUE '00'.
+               88  WS-SUPS-NOT-FOUND                   VALUE '23'.
+           05  WS-SUPXRRPT-STATUS       PIC X(02)  VALUE SPACES.
+
+       01  WS-EOF-SW                    PIC X(01)  VALUE 'N'.
+           88  WS-END-OF-FILE                         VALUE 'Y'.
+
+       77  WS-LINES-CHECKED             PIC 9(09)  VALUE ZERO.
+       77  WS-SUPPLIERS-ORPHANED        PIC 9(07)  VALUE ZERO.
+       77  WS-SUBDIVISIONS-ORPHANED     PIC 9(07)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-VALIDATE-ORDER-DETAIL
+               THRU 2000-VALIDATE-ORDER-DETAIL-EXIT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT WOS-ORDER-FILE
+           OPEN INPUT SSCSUPA-FILE
+           OPEN INPUT SSCSUPS-FILE
+           OPEN OUTPUT SSCSUPXR-RPT
+           MOVE 'SSCSUPXR - SUPPLIER/SUBDIVISION CROSS-REFERENCE RPT'
+               TO SUPXRRPT-LINE
+           WRITE SUPXRRPT-LINE.
+
+      *---------------------------------------------------------------*
+       2000-VALIDATE-ORDER-DETAIL.
+           PERFORM 2100-READ-ORDER-DETAIL
+           PERFORM UNTIL WS-END-OF-FILE
+               IF WOS-ORD-RECORD(1:3) = '031'
+                   PERFORM 2200-CHECK-SUPPLIER-XREF
+               END-IF
+               PERFORM 2100-READ-ORDER-DETAIL
+           END-PERFORM.
+       2000-VALIDATE-ORDER-DETAIL-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       2100-READ-ORDER-DETAIL.
+           READ WOS-ORDER-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   MOVE WOS-ORD-RECORD TO DMSSSCPO-ORDER-DETAIL
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2200-CHECK-SUPPLIER-XREF.
+           ADD 1 TO WS-LINES-CHECKED
+           MOVE DMSSSCPO-ITEM-SUPPLIER-NBR TO SSCSUPA-SUPPLIER-NBR
+           READ SSCSUPA-FILE
+               INVALID KEY
+                   PERFORM 2210-LOG-ORPHAN-SUPPLIER
+           END-READ
+           MOVE DMSSSCPO-ITEM-SUPPLIER-NBR TO SSCSUPS-SUPPLIER-NBR
+           MOVE DMSSSCPO-ITEM-SUBDIVISION  TO SSCSUPS-SUBDIVISION
+           READ SSCSUPS-FILE
+               INVALID KEY
+                   PERFORM 2220-LOG-ORPHAN-SUBDIVISION
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2210-LOG-ORPHAN-SUPPLIER.
+           ADD 1 TO WS-SUPPLIERS-ORPHANED
+           MOVE SPACES TO SUPXRRPT-LINE
+           STRING '*** UNKNOWN SUPPLIER - ALLOC NBR '
+                   DELIMITED BY SIZE
+                   DMSSSCPO-ITEM-ALLOC-NBR      DELIMITED BY SIZE
+                   ' SUPPLIER NBR '             DELIMITED BY SIZE
+                   DMSSSCPO-ITEM-SUPPLIER-NBR   DELIMITED BY SIZE
+               INTO SUPXRRPT-LINE
+           WRITE SUPXRRPT-LINE.
+
+      *---------------------------------------------------------------*
+       2220-LOG-ORPHAN-SUBDIVISION.
+           ADD 1 TO WS-SUBDIVISIONS-ORPHANED
+           MOVE SPACES TO SUPXRRPT-LINE
+           STRING '*** UNKNOWN SUBDIVISION - ALLOC NBR '
+                   DELIMITED BY SIZE
+                   DMSSSCPO-ITEM-ALLOC-NBR      DELIMITED BY SIZE
+                   ' SUPPLIER NBR '             DELIMITED BY SIZE
+                   DMSSSCPO-ITEM-SUPPLIER-NBR   DELIMITED BY SIZE
+                   ' SUBDIVISION '              DELIMITED BY SIZE
+                   DMSSSCPO-ITEM-SUBDIVISION    DELIMITED BY SIZE
+               INTO SUPXRRPT-LINE
+           WRITE SUPXRRPT-LINE.
+
+      *---------------------------------------------------------------*
+       9000-TERMINATE.
+           MOVE SPACES TO SUPXRRPT-LINE
+           STRING 'ORDER LINES CHECKED - '     DELIMITED BY SIZE
+                   WS-LINES-CHECKED             DELIMITED BY SIZE
+               INTO SUPXRRPT-LINE
+           WRITE SUPXRRPT-LINE
+           MOVE SPACES TO SUPXRRPT-LINE
+           STRING 'SUPPLIERS ORPHANED - '      DELIMITED BY SIZE
+                   WS-SUPPLIERS-ORPHANED        DELIMITED BY SIZE
+                   ' SUBDIVISIONS ORPHANED - '  DELIMITED BY SIZE
+                   WS-SUBDIVISIONS-ORPHANED     DELIMITED BY SIZE
+               INTO SUPXRRPT-LINE
+           WRITE SUPXRRPT-LINE
+           CLOSE WOS-ORDER-FILE
+           CLOSE SSCSUPA-FILE
+           CLOSE SSCSUPS-FILE
+           CLOSE SSCSUPXR-RPT.
