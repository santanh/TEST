@@ -0,0 +1,286 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCCTNRC                                       *
+      *                                                                *
+      *   CARTON NUMBER REQUEST/RETURN CYCLE-MATCHING REPORT.  EVERY  *
+      *   '170' CARTON NBR REQUEST OPENS AN ENTRY ON SSCCTNC; EVERY   *
+      *   '175' CARTON NBR RETURN CLOSES (DELETES) THE MATCHING       *
+      *   ENTRY.  AFTER THE DAY'S TRANSACTIONS ARE APPLIED, EVERY     *
+      *   CARTON NUMBER STILL OPEN IS AGED AGAINST A CONFIGURABLE     *
+      *   THRESHOLD AND REPORTED AS OUTSTANDING IF IT HAS BEEN OPEN   *
+      *   TOO LONG.                                                   *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL.
+      * 2026-08-09  P.SANTANA   1000-INITIALIZE NOW MATERIALIZES SSCCTNC
+      *                         ON A FILE-STATUS 35 OPEN SO THE FIRST RUN
+      *                         IN A NEW ENVIRONMENT DOES NOT ABEND.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCCTNRC.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WOS-CARTON-FILE    ASSIGN TO WOSCTN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CARTON-STATUS.
+
+           SELECT SSCCTNC-FILE       ASSIGN TO CTNCTL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SSCCTNC-CARTON-NBR
+               FILE STATUS IS WS-CTNC-STATUS.
+
+           SELECT SSCCTN-RPT         ASSIGN TO CTNRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTNRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WOS-CARTON-FILE
+           RECORDING MODE IS F.
+       01  WOS-CTN-RECORD               PIC X(205).
+
+       FD  SSCCTNC-FILE.
+           COPY SSCCTNC.
+
+       FD  SSCCTN-RPT.
+       01  CTN-RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY DMSCTNBR-DETAIL.
+
+       01  WS-FILE-STATUSES.
+           05  WS-CARTON-STATUS         PIC X(02)  VALUE SPACES.
+               88  WS-CARTON-OK                       VALUE '00'.
+               88  WS-CARTON-EOF                      VALUE '10'.
+           05  WS-CTNC-STATUS           PIC X(02)  VALUE SPACES.
+               88  WS-CTNC-OK                          VALUE '00'.
+               88  WS-CTNC-DUPLICATE                   VALUE '22'.
+               88  WS-CTNC-NOT-FOUND                   VALUE '23'.
+           05  WS-CTNRPT-STATUS         PIC X(02)  VALUE SPACES.
+
+       01  WS-EOF-SW                    PIC X(01)  VALUE 'N'.
+           88  WS-END-OF-FILE                         VALUE 'Y'.
+       01  WS-CTNC-EOF-SW               PIC X(01)  VALUE 'N'.
+           88  WS-CTNC-AT-EOF                          VALUE 'Y'.
+
+       01  WS-RUN-DATE                  PIC X(08)  VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *    AGING THRESHOLD - CALENDAR DAYS A CARTON NUMBER MAY REMAIN *
+      *    OUTSTANDING BEFORE IT IS FLAGGED.  CHANGE HERE TO RETUNE.  *
+      *---------------------------------------------------------------*
+       77  WS-AGING-THRESHOLD-DAYS      PIC 9(03)  VALUE 5.
+
+       77  WS-REQUEST-DATE-NUM          PIC 9(08)  VALUE ZERO.
+       77  WS-RUN-DATE-NUM               PIC 9(08)  VALUE ZERO.
+       77  WS-DAYS-OUTSTANDING           PIC 9(05)  VALUE ZERO.
+
+       77  WS-REQUESTS-OPENED            PIC 9(07)  VALUE ZERO.
+       77  WS-RETURNS-MATCHED            PIC 9(07)  VALUE ZERO.
+       77  WS-RETURNS-UNMATCHED          PIC 9(07)  VALUE ZERO.
+       77  WS-CARTONS-AGED-OUT           PIC 9(07)  VALUE ZERO.
+       77  WS-CARTONS-STILL-OPEN         PIC 9(07)  VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *    REPORT LINE LAYOUTS                                         *
+      *---------------------------------------------------------------*
+       01  WS-DETAIL-LINE.
+           05  WS-D-CARTON-NBR           PIC X(10).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-BULK-NBR             PIC X(08).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-STORE-NBR            PIC X(05).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-REQUEST-DATE         PIC X(08).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-DAYS-OPEN            PIC ZZ,ZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-STATUS               PIC X(20).
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               THRU 2000-PROCESS-TRANSACTIONS-EXIT
+           PERFORM 3000-AGE-OPEN-CARTONS
+               THRU 3000-AGE-OPEN-CARTONS-EXIT
+           PERFORM 4000-WRITE-FINAL-TOTALS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  WOS-CARTON-FILE
+           OPEN I-O    SSCCTNC-FILE
+           IF WS-CTNC-STATUS = '35'
+               OPEN OUTPUT SSCCTNC-FILE
+               CLOSE SSCCTNC-FILE
+               OPEN I-O SSCCTNC-FILE
+           END-IF
+           OPEN OUTPUT SSCCTN-RPT
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 'SSCCTNRC - CARTON NBR REQUEST/RETURN CYCLE REPORT'
+               TO CTN-RPT-LINE
+           WRITE CTN-RPT-LINE
+           PERFORM 2100-READ-CARTON-DETAIL.
+
+      *---------------------------------------------------------------*
+       2000-PROCESS-TRANSACTIONS.
+           PERFORM UNTIL WS-END-OF-FILE
+               EVALUATE DMSCTNBR-RECORD-TYPE
+                   WHEN '170'
+                       PERFORM 2200-OPEN-CARTON-REQUEST
+                   WHEN '175'
+                       PERFORM 2300-CLOSE-CARTON-RETURN
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+               PERFORM 2100-READ-CARTON-DETAIL
+           END-PERFORM.
+       2000-PROCESS-TRANSACTIONS-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       2100-READ-CARTON-DETAIL.
+           READ WOS-CARTON-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   MOVE WOS-CTN-RECORD TO DMSCTNBR-DETAIL
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2200-OPEN-CARTON-REQUEST.
+           MOVE SPACES TO SSCCTNC-RECORD
+           MOVE DMSCTNBR-CARTON-NBR     TO SSCCTNC-CARTON-NBR
+           MOVE DMSCTNBR-BULK-NBR       TO SSCCTNC-BULK-NBR
+           MOVE DMSCTNBR-STORE-NBR      TO SSCCTNC-STORE-NBR
+           MOVE DMSCTNBR-LOCATION-CODE  TO SSCCTNC-LOCATION-CODE
+           MOVE DMSCTNBR-TRANS-DATE     TO SSCCTNC-REQUEST-DATE
+           MOVE DMSCTNBR-TRANS-TIME     TO SSCCTNC-REQUEST-TIME
+           WRITE SSCCTNC-RECORD
+               INVALID KEY
+                   PERFORM 2210-LOG-DUPLICATE-REQUEST
+               NOT INVALID KEY
+                   ADD 1 TO WS-REQUESTS-OPENED
+           END-WRITE.
+
+      *---------------------------------------------------------------*
+       2210-LOG-DUPLICATE-REQUEST.
+           MOVE SPACES TO CTN-RPT-LINE
+           STRING '*** DUPLICATE CARTON REQUEST - ' DELIMITED BY SIZE
+                   DMSCTNBR-CARTON-NBR DELIMITED BY SIZE
+               INTO CTN-RPT-LINE
+           WRITE CTN-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       2300-CLOSE-CARTON-RETURN.
+           MOVE DMSCTNBR-CARTON-NBR TO SSCCTNC-CARTON-NBR
+           DELETE SSCCTNC-FILE
+               INVALID KEY
+                   PERFORM 2310-LOG-UNMATCHED-RETURN
+               NOT INVALID KEY
+                   ADD 1 TO WS-RETURNS-MATCHED
+           END-DELETE.
+
+      *---------------------------------------------------------------*
+       2310-LOG-UNMATCHED-RETURN.
+           MOVE SPACES TO CTN-RPT-LINE
+           STRING '*** RETURN WITH NO MATCHING REQUEST - '
+                   DELIMITED BY SIZE
+                   DMSCTNBR-CARTON-NBR DELIMITED BY SIZE
+               INTO CTN-RPT-LINE
+           WRITE CTN-RPT-LINE
+           ADD 1 TO WS-RETURNS-UNMATCHED.
+
+      *---------------------------------------------------------------*
+       3000-AGE-OPEN-CARTONS.
+           MOVE SPACES TO CTN-RPT-LINE
+           WRITE CTN-RPT-LINE
+           MOVE 'CARTON NUMBERS CURRENTLY OUTSTANDING' TO CTN-RPT-LINE
+           WRITE CTN-RPT-LINE
+           MOVE LOW-VALUES TO SSCCTNC-CARTON-NBR
+           START SSCCTNC-FILE KEY IS NOT LESS THAN SSCCTNC-CARTON-NBR
+               INVALID KEY
+                   MOVE 'Y' TO WS-CTNC-EOF-SW
+           END-START
+           PERFORM 3100-READ-NEXT-OPEN-CARTON
+           PERFORM UNTIL WS-CTNC-AT-EOF
+               PERFORM 3200-EVALUATE-OPEN-CARTON
+               PERFORM 3100-READ-NEXT-OPEN-CARTON
+           END-PERFORM.
+       3000-AGE-OPEN-CARTONS-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       3100-READ-NEXT-OPEN-CARTON.
+           READ SSCCTNC-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-CTNC-EOF-SW
+           END-READ.
+
+      *---------------------------------------------------------------*
+       3200-EVALUATE-OPEN-CARTON.
+           ADD 1 TO WS-CARTONS-STILL-OPEN
+           MOVE SSCCTNC-REQUEST-DATE TO WS-REQUEST-DATE-NUM
+           MOVE WS-RUN-DATE          TO WS-RUN-DATE-NUM
+           COMPUTE WS-DAYS-OUTSTANDING =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE-NUM)
+             - FUNCTION INTEGER-OF-DATE(WS-REQUEST-DATE-NUM)
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE SSCCTNC-CARTON-NBR   TO WS-D-CARTON-NBR
+           MOVE SSCCTNC-BULK-NBR     TO WS-D-BULK-NBR
+           MOVE SSCCTNC-STORE-NBR    TO WS-D-STORE-NBR
+           MOVE SSCCTNC-REQUEST-DATE TO WS-D-REQUEST-DATE
+           MOVE WS-DAYS-OUTSTANDING  TO WS-D-DAYS-OPEN
+           IF WS-DAYS-OUTSTANDING > WS-AGING-THRESHOLD-DAYS
+               MOVE '*** AGED OUT ***' TO WS-D-STATUS
+               ADD 1 TO WS-CARTONS-AGED-OUT
+           ELSE
+               MOVE 'WITHIN THRESHOLD' TO WS-D-STATUS
+           END-IF
+           MOVE WS-DETAIL-LINE TO CTN-RPT-LINE
+           WRITE CTN-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       4000-WRITE-FINAL-TOTALS.
+           MOVE SPACES TO CTN-RPT-LINE
+           WRITE CTN-RPT-LINE
+           MOVE SPACES TO CTN-RPT-LINE
+           STRING 'REQUESTS OPENED - '   DELIMITED BY SIZE
+                   WS-REQUESTS-OPENED    DELIMITED BY SIZE
+                   ', RETURNS MATCHED - ' DELIMITED BY SIZE
+                   WS-RETURNS-MATCHED    DELIMITED BY SIZE
+               INTO CTN-RPT-LINE
+           WRITE CTN-RPT-LINE
+           MOVE SPACES TO CTN-RPT-LINE
+           STRING 'UNMATCHED RETURNS - '  DELIMITED BY SIZE
+                   WS-RETURNS-UNMATCHED   DELIMITED BY SIZE
+                   ', STILL OPEN - '      DELIMITED BY SIZE
+                   WS-CARTONS-STILL-OPEN  DELIMITED BY SIZE
+                   ', AGED OUT - '        DELIMITED BY SIZE
+                   WS-CARTONS-AGED-OUT    DELIMITED BY SIZE
+               INTO CTN-RPT-LINE
+           WRITE CTN-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE WOS-CARTON-FILE
+           CLOSE SSCCTNC-FILE
+           CLOSE SSCCTN-RPT.
