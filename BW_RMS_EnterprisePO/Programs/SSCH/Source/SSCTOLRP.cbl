@@ -0,0 +1,346 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCTOLRP                                       *
+      *                                                                *
+      *   TOLERANCE-QUANTITY OVERAGE/SHORTAGE EXCEPTION REPORT.        *
+      *   MATCHES ORDERED QUANTITY (030 SSC ORDERS 031 DETAIL LINES)  *
+      *   AGAINST RECEIVED QUANTITY (RECEIPT FEED 031 DETAIL LINES)   *
+      *   FOR THE SAME DMSSSCPO-ITEM-BULK-NBR/DMSSSCPO-ITEM-ALLOC-NBR *
+      *   COMBINATION AND FLAGS ANY VARIANCE THAT EXCEEDS THE ORDER'S *
+      *   DMSSSCPO-ITEM-TOLERANCE-QTY, SUMMARIZED BY SUPPLIER.        *
+      *                                                                *
+      *   BOTH INPUT FEEDS MUST BE SORTED ASCENDING BY ALLOC-NBR      *
+      *   WITHIN BULK-NBR (BULK-NBR MAJOR, ALLOC-NBR MINOR) BEFORE    *
+      *   THIS PROGRAM RUNS - THAT IS THE ORDER WS-ORDER-KEY AND      *
+      *   WS-RECEIPT-KEY BELOW ENFORCE.                               *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL.
+      * 2026-08-09  P.SANTANA   CORRECTED HEADER COMMENT TO STATE THE
+      *                         SORT ORDER WS-ORDER-KEY/WS-RECEIPT-KEY
+      *                         ACTUALLY ENFORCE (IT DISAGREED WITH THE
+      *                         KEY FIELD ORDER BELOW).
+      * 2026-08-09  P.SANTANA   2510-FIND-SUPPLIER-ENTRY NOW STOPS THE
+      *                         RUN IF WS-SUPPLIER-ENTRY IS FULL RATHER
+      *                         THAN INDEXING PAST THE OCCURS BOUND.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCTOLRP.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WOS-ORDER-FILE     ASSIGN TO WOSORD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ORDER-STATUS.
+
+           SELECT WOS-RECEIPT-FILE   ASSIGN TO WOSRCPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RECEIPT-STATUS.
+
+           SELECT SSCTOL-RPT         ASSIGN TO TOLRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TOLRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WOS-ORDER-FILE
+           RECORDING MODE IS F.
+       01  WOS-ORD-RECORD                PIC X(205).
+
+       FD  WOS-RECEIPT-FILE
+           RECORDING MODE IS F.
+       01  WOS-RCPT-RECORD               PIC X(205).
+
+       FD  SSCTOL-RPT.
+       01  TOL-RPT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY DMSSSCPO-DETAIL.
+
+           COPY DMSSSCPO-DETAIL
+               REPLACING DMSSSCPO-ORDER-DETAIL     BY WS-RECEIPT-GROUP
+                         DMSSSCPO-ITEM-RECORD-TYPE  BY WR-RECORD-TYPE
+                         DMSSSCPO-ITEM-ALLOC-NBR    BY WR-ITEM-ALLOC-NBR
+                         DMSSSCPO-ITEM-NBR-DTL      BY WR-ITEM-NBR-DTL
+                         DMSSSCPO-ITEM-NBR          BY WR-ITEM-NBR
+                         DMSSSCPO-ITEM-SSC-UNIT-NBR BY WR-ITEM-SSC-UNIT
+                         DMSSSCPO-ITEM-SUBDIVISION  BY WR-ITEM-SUBDIV
+                         DMSSSCPO-ITEM-LOT          BY WR-ITEM-LOT
+                         DMSSSCPO-ITEM-LINE         BY WR-ITEM-LINE
+                         DMSSSCPO-ITEM-SKU          BY WR-ITEM-SKU
+                         DMSSSCPO-UNITS             BY WR-UNITS
+                         DMSSSCPO-ITEM-STORE-NBR    BY WR-ITEM-STORE-NBR
+                         DMSSSCPO-ITEM-BULK-NBR     BY WR-ITEM-BULK-NBR
+                         DMSSSCPO-ITEM-SUPPLIER-NBR BY WR-ITEM-SUPPLIER
+                         DMSSSCPO-ITEM-7DGT-LOT-NBR BY WR-ITEM-7DGT-LOT
+                         DMSSSCPO-ITEM-DI-SEQ-NBR   BY WR-ITEM-DI-SEQ
+                         DMSSSCPO-ITEM-TOLERANCE-QTY BY WR-ITEM-TOLQTY
+                         DMSSSCPO-ITEM-RTV-CD       BY WR-ITEM-RTV-CD
+                         DMSSSCPO-ITEM-RTV-REASON-CD BY WR-ITEM-RTVRSN
+                         DMSSSCPO-ITEM-RA-NBR       BY WR-ITEM-RA-NBR
+                         DMSSSCPO-DIST-TYPE         BY WR-DIST-TYPE
+                         DMSSSCPO-EXT-PACK-SIZE     BY WR-EXT-PACK-SIZE
+                         DMSSSCPO-MCQ               BY WR-MCQ
+                         DMSSSCPO-DIRECT-PO-LINE    BY WR-DIRECT-PO-LN
+                         DMSSSCPO-INFO-1            BY WR-INFO-1
+                         DMSSSCPO-INFO-2            BY WR-INFO-2
+                         DMSSSCPO-MERCH-PRICE       BY WR-MERCH-PRICE
+                         DMSSSCPO-TRANS-CHRG        BY WR-TRANS-CHRG
+                         DMSSSCPO-TAX               BY WR-TAX
+                         DMSSSCPO-GIFT-QTY          BY WR-GIFT-QTY.
+
+       01  WS-FILE-STATUSES.
+           05  WS-ORDER-STATUS           PIC X(02)  VALUE SPACES.
+           05  WS-RECEIPT-STATUS         PIC X(02)  VALUE SPACES.
+           05  WS-TOLRPT-STATUS          PIC X(02)  VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-ORDER-EOF-SW           PIC X(01)  VALUE 'N'.
+               88  WS-ORDER-AT-EOF                    VALUE 'Y'.
+           05  WS-RECEIPT-EOF-SW         PIC X(01)  VALUE 'N'.
+               88  WS-RECEIPT-AT-EOF                   VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *    MATCH KEYS                                                 *
+      *---------------------------------------------------------------*
+       01  WS-ORDER-KEY.
+           05  WS-ORDER-KEY-BULK         PIC X(08).
+           05  WS-ORDER-KEY-ALLOC        PIC X(08).
+
+       01  WS-RECEIPT-KEY.
+           05  WS-RECEIPT-KEY-BULK       PIC X(08).
+           05  WS-RECEIPT-KEY-ALLOC      PIC X(08).
+
+      *---------------------------------------------------------------*
+      *    PER-SUPPLIER ACCUMULATION TABLE                            *
+      *---------------------------------------------------------------*
+       01  WS-SUPPLIER-TABLE-CTL.
+           05  WS-SUPPLIER-COUNT         PIC 9(04)  VALUE ZERO.
+           05  WS-SUPPLIER-ENTRY OCCURS 500 TIMES
+                   INDEXED BY WS-SUP-IDX.
+               10  WS-SUP-NBR            PIC X(06).
+               10  WS-SUP-OVER-LINES     PIC 9(07)  VALUE ZERO.
+               10  WS-SUP-SHORT-LINES    PIC 9(07)  VALUE ZERO.
+               10  WS-SUP-NET-VARIANCE   PIC S9(11) VALUE ZERO.
+
+       77  WS-FOUND-SW                   PIC X(01)  VALUE 'N'.
+           88  WS-SUPPLIER-FOUND                      VALUE 'Y'.
+
+       77  WS-ORDERED-UNITS               PIC 9(09)  VALUE ZERO.
+       77  WS-RECEIVED-UNITS              PIC 9(09)  VALUE ZERO.
+       77  WS-VARIANCE                    PIC S9(10) VALUE ZERO.
+       77  WS-ABS-VARIANCE                PIC 9(10)  VALUE ZERO.
+       77  WS-TOLERANCE-QTY                PIC 9(09) VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *    REPORT LINE LAYOUTS                                         *
+      *---------------------------------------------------------------*
+       01  WS-DETAIL-LINE.
+           05  WS-D-SUPPLIER             PIC X(06).
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  WS-D-BULK-NBR             PIC X(08).
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  WS-D-ALLOC-NBR            PIC X(08).
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  WS-D-ORDERED              PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-RECEIVED             PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-VARIANCE             PIC -ZZ,ZZZ,ZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-TOLERANCE            PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-SUPPLIER-LINE.
+           05  FILLER                    PIC X(11) VALUE
+                   'SUPPLIER - '.
+           05  WS-S-SUPPLIER             PIC X(06).
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  FILLER                    PIC X(07) VALUE 'OVER = '.
+           05  WS-S-OVER                 PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  FILLER                    PIC X(08) VALUE 'SHORT = '.
+           05  WS-S-SHORT                PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(03) VALUE SPACES.
+           05  FILLER                    PIC X(14) VALUE
+                   'NET VARIANCE ='.
+           05  WS-S-NET                  PIC -ZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MATCH-ORDER-AND-RECEIPT
+               THRU 2000-MATCH-ORDER-AND-RECEIPT-EXIT
+               UNTIL WS-ORDER-AT-EOF AND WS-RECEIPT-AT-EOF
+           PERFORM 3000-WRITE-SUPPLIER-SUMMARY
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  WOS-ORDER-FILE
+           OPEN INPUT  WOS-RECEIPT-FILE
+           OPEN OUTPUT SSCTOL-RPT
+           MOVE 'SSCTOLRP - TOLERANCE OVERAGE/SHORTAGE REPORT'
+               TO TOL-RPT-LINE
+           WRITE TOL-RPT-LINE
+           PERFORM 2100-READ-ORDER
+           PERFORM 2200-READ-RECEIPT.
+
+      *---------------------------------------------------------------*
+       2000-MATCH-ORDER-AND-RECEIPT.
+           EVALUATE TRUE
+               WHEN WS-ORDER-AT-EOF
+                   PERFORM 2200-READ-RECEIPT
+               WHEN WS-RECEIPT-AT-EOF
+                   PERFORM 2100-READ-ORDER
+               WHEN WS-ORDER-KEY = WS-RECEIPT-KEY
+                   PERFORM 2300-COMPARE-QUANTITIES
+                   PERFORM 2100-READ-ORDER
+                   PERFORM 2200-READ-RECEIPT
+               WHEN WS-ORDER-KEY < WS-RECEIPT-KEY
+                   PERFORM 2100-READ-ORDER
+               WHEN OTHER
+                   PERFORM 2200-READ-RECEIPT
+           END-EVALUATE.
+       2000-MATCH-ORDER-AND-RECEIPT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       2100-READ-ORDER.
+           READ WOS-ORDER-FILE
+               AT END
+                   MOVE 'Y' TO WS-ORDER-EOF-SW
+                   MOVE HIGH-VALUES TO WS-ORDER-KEY
+               NOT AT END
+                   MOVE WOS-ORD-RECORD TO DMSSSCPO-ORDER-DETAIL
+                   MOVE DMSSSCPO-ITEM-BULK-NBR  TO WS-ORDER-KEY-BULK
+                   MOVE DMSSSCPO-ITEM-ALLOC-NBR TO WS-ORDER-KEY-ALLOC
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2200-READ-RECEIPT.
+           READ WOS-RECEIPT-FILE
+               AT END
+                   MOVE 'Y' TO WS-RECEIPT-EOF-SW
+                   MOVE HIGH-VALUES TO WS-RECEIPT-KEY
+               NOT AT END
+                   MOVE WOS-RCPT-RECORD TO WS-RECEIPT-GROUP
+                   MOVE WR-ITEM-BULK-NBR   TO WS-RECEIPT-KEY-BULK
+                   MOVE WR-ITEM-ALLOC-NBR  TO WS-RECEIPT-KEY-ALLOC
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2300-COMPARE-QUANTITIES.
+           MOVE DMSSSCPO-UNITS         TO WS-ORDERED-UNITS
+           MOVE WR-UNITS               TO WS-RECEIVED-UNITS
+           MOVE DMSSSCPO-ITEM-TOLERANCE-QTY TO WS-TOLERANCE-QTY
+           COMPUTE WS-VARIANCE =
+               WS-RECEIVED-UNITS - WS-ORDERED-UNITS
+           MOVE FUNCTION ABS(WS-VARIANCE) TO WS-ABS-VARIANCE
+           IF WS-ABS-VARIANCE > WS-TOLERANCE-QTY
+               PERFORM 2400-WRITE-EXCEPTION-LINE
+               PERFORM 2500-UPDATE-SUPPLIER-TOTALS
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2400-WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE DMSSSCPO-ITEM-SUPPLIER-NBR TO WS-D-SUPPLIER
+           MOVE DMSSSCPO-ITEM-BULK-NBR     TO WS-D-BULK-NBR
+           MOVE DMSSSCPO-ITEM-ALLOC-NBR    TO WS-D-ALLOC-NBR
+           MOVE WS-ORDERED-UNITS           TO WS-D-ORDERED
+           MOVE WS-RECEIVED-UNITS          TO WS-D-RECEIVED
+           MOVE WS-VARIANCE                TO WS-D-VARIANCE
+           MOVE WS-TOLERANCE-QTY           TO WS-D-TOLERANCE
+           MOVE WS-DETAIL-LINE             TO TOL-RPT-LINE
+           WRITE TOL-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       2500-UPDATE-SUPPLIER-TOTALS.
+           PERFORM 2510-FIND-SUPPLIER-ENTRY
+           IF WS-VARIANCE > 0
+               ADD 1 TO WS-SUP-OVER-LINES(WS-SUP-IDX)
+           ELSE
+               ADD 1 TO WS-SUP-SHORT-LINES(WS-SUP-IDX)
+           END-IF
+           ADD WS-VARIANCE TO WS-SUP-NET-VARIANCE(WS-SUP-IDX).
+
+      *---------------------------------------------------------------*
+       2510-FIND-SUPPLIER-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-SUP-IDX TO 1
+           PERFORM 2520-SEARCH-SUPPLIER-ENTRY
+               VARYING WS-SUP-IDX FROM 1 BY 1
+               UNTIL WS-SUP-IDX > WS-SUPPLIER-COUNT
+                   OR WS-SUPPLIER-FOUND
+           IF NOT WS-SUPPLIER-FOUND
+               IF WS-SUPPLIER-COUNT >= 500
+                   PERFORM 2515-SUPPLIER-TABLE-FULL
+               END-IF
+               ADD 1 TO WS-SUPPLIER-COUNT
+               SET WS-SUP-IDX TO WS-SUPPLIER-COUNT
+               MOVE DMSSSCPO-ITEM-SUPPLIER-NBR TO WS-SUP-NBR(WS-SUP-IDX)
+           END-IF.
+
+      *---------------------------------------------------------------*
+      *    WS-SUPPLIER-ENTRY HAS NO MORE ROOM FOR A NEW SUPPLIER.      *
+      *    RATHER THAN INDEX PAST THE OCCURS BOUND AND CORRUPT         *
+      *    ADJACENT WORKING STORAGE, STOP THE RUN SO THE TABLE SIZE    *
+      *    CAN BE RAISED AND THE JOB RESUBMITTED.                     *
+      *---------------------------------------------------------------*
+       2515-SUPPLIER-TABLE-FULL.
+           DISPLAY 'SSCTOLRP - WS-SUPPLIER-ENTRY TABLE FULL AT 500 '
+               'ENTRIES, SUPPLIER NBR ' DMSSSCPO-ITEM-SUPPLIER-NBR
+               ' NOT ADDED - INCREASE OCCURS AND RERUN'
+           CLOSE WOS-ORDER-FILE
+           CLOSE WOS-RECEIPT-FILE
+           CLOSE SSCTOL-RPT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+       2520-SEARCH-SUPPLIER-ENTRY.
+           IF WS-SUP-NBR(WS-SUP-IDX) = DMSSSCPO-ITEM-SUPPLIER-NBR
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+
+      *---------------------------------------------------------------*
+       3000-WRITE-SUPPLIER-SUMMARY.
+           MOVE SPACES TO TOL-RPT-LINE
+           WRITE TOL-RPT-LINE
+           MOVE 'SUPPLIER SUMMARY - CHRONIC OVER/SHORT SHIPPERS'
+               TO TOL-RPT-LINE
+           WRITE TOL-RPT-LINE
+           PERFORM 3100-WRITE-ONE-SUPPLIER
+               VARYING WS-SUP-IDX FROM 1 BY 1
+               UNTIL WS-SUP-IDX > WS-SUPPLIER-COUNT.
+
+      *---------------------------------------------------------------*
+       3100-WRITE-ONE-SUPPLIER.
+           MOVE SPACES TO WS-SUPPLIER-LINE
+           MOVE WS-SUP-NBR(WS-SUP-IDX)          TO WS-S-SUPPLIER
+           MOVE WS-SUP-OVER-LINES(WS-SUP-IDX)   TO WS-S-OVER
+           MOVE WS-SUP-SHORT-LINES(WS-SUP-IDX)  TO WS-S-SHORT
+           MOVE WS-SUP-NET-VARIANCE(WS-SUP-IDX) TO WS-S-NET
+           MOVE WS-SUPPLIER-LINE                TO TOL-RPT-LINE
+           WRITE TOL-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE WOS-ORDER-FILE
+           CLOSE WOS-RECEIPT-FILE
+           CLOSE SSCTOL-RPT.
