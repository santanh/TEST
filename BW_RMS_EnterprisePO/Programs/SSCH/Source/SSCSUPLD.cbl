@@ -0,0 +1,261 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCSUPLD                                       *
+      *                                                                *
+      *   LOADS THE SUPPLIER ADDRESS (SSCSUPA) AND SUPPLIER            *
+      *   SUBDIVISION (SSCSUPS) MASTER FILES FROM THE ACCEPTED         *
+      *   '231 SUPPLIER ADDRESSES' AND '232 SUPPLIER SUBDIVISION'      *
+      *   INBOUND FEEDS.  EACH DETAIL RECORD IS ADDED IF NEW OR        *
+      *   REFRESHES THE EXISTING MASTER ENTRY IF ALREADY ON FILE, SO   *
+      *   THE MASTER ALWAYS REFLECTS THE MOST RECENTLY RECEIVED DMS    *
+      *   SUPPLIER DATA.  SSCSUPXR THEN VALIDATES 031 ORDER DETAIL     *
+      *   AGAINST THESE MASTERS.                                       *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCSUPLD.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WOS-SUPADR-FILE    ASSIGN TO WOSSUPA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUPADR-STATUS.
+
+           SELECT WOS-SUPSUB-FILE    ASSIGN TO WOSSUPS
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-SUPSUB-STATUS.
+
+           SELECT SSCSUPA-FILE       ASSIGN TO SUPAMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SSCSUPA-SUPPLIER-NBR
+               FILE STATUS IS WS-SUPA-STATUS.
+
+           SELECT SSCSUPS-FILE       ASSIGN TO SUPSMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SSCSUPS-KEY
+               FILE STATUS IS WS-SUPS-STATUS.
+
+           SELECT SSCSUPLD-RPT       ASSIGN TO SUPLDRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUPLDRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WOS-SUPADR-FILE
+           RECORDING MODE IS F.
+       01  WOS-SUPADR-RECORD            PIC X(205).
+
+       FD  WOS-SUPSUB-FILE
+           RECORDING MODE IS F.
+       01  WOS-SUPSUB-RECORD            PIC X(205).
+
+       FD  SSCSUPA-FILE.
+           COPY SSCSUPA.
+
+       FD  SSCSUPS-FILE.
+           COPY SSCSUPS.
+
+       FD  SSCSUPLD-RPT.
+       01  SUPLDRPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY DMSSUPADR-DETAIL.
+
+           COPY DMSSUPSUB-DETAIL.
+
+       01  WS-FILE-STATUSES.
+           05  WS-SUPADR-STATUS         PIC X(02)  VALUE SPACES.
+               88  WS-SUPADR-OK                       VALUE '00'.
+               88  WS-SUPADR-EOF                      VALUE '10'.
+           05  WS-SUPSUB-STATUS         PIC X(02)  VALUE SPACES.
+               88  WS-SUPSUB-OK                       VALUE '00'.
+               88  WS-SUPSUB-EOF                      VALUE '10'.
+           05  WS-SUPA-STATUS           PIC X(02)  VALUE SPACES.
+           05  WS-SUPS-STATUS           PIC X(02)  VALUE SPACES.
+           05  WS-SUPLDRPT-STATUS       PIC X(02)  VALUE SPACES.
+
+       01  WS-SUPADR-EOF-SW             PIC X(01)  VALUE 'N'.
+           88  WS-SUPADR-AT-EOF                       VALUE 'Y'.
+       01  WS-SUPSUB-EOF-SW             PIC X(01)  VALUE 'N'.
+           88  WS-SUPSUB-AT-EOF                       VALUE 'Y'.
+
+       01  WS-RUN-DATE                  PIC X(08)  VALUE SPACES.
+
+       77  WS-ADDRESSES-ADDED           PIC 9(07)  VALUE ZERO.
+       77  WS-ADDRESSES-REFRESHED       PIC 9(07)  VALUE ZERO.
+       77  WS-SUBDIVISIONS-ADDED        PIC 9(07)  VALUE ZERO.
+       77  WS-SUBDIVISIONS-REFRESHED    PIC 9(07)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-SUPPLIER-ADDRESSES
+               THRU 2000-LOAD-SUPPLIER-ADDRESSES-EXIT
+           PERFORM 3000-LOAD-SUPPLIER-SUBDIVISIONS
+               THRU 3000-LOAD-SUPPLIER-SUBDIVISIONS-EXIT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN OUTPUT SSCSUPLD-RPT
+           MOVE 'SSCSUPLD - SUPPLIER MASTER LOAD ACTIVITY REPORT'
+               TO SUPLDRPT-LINE
+           WRITE SUPLDRPT-LINE
+           OPEN INPUT  WOS-SUPADR-FILE
+           OPEN INPUT  WOS-SUPSUB-FILE
+           OPEN I-O    SSCSUPA-FILE
+           IF NOT WS-SUPA-STATUS = '00'
+               CLOSE SSCSUPA-FILE
+               OPEN OUTPUT SSCSUPA-FILE
+               CLOSE SSCSUPA-FILE
+               OPEN I-O SSCSUPA-FILE
+           END-IF
+           OPEN I-O    SSCSUPS-FILE
+           IF NOT WS-SUPS-STATUS = '00'
+               CLOSE SSCSUPS-FILE
+               OPEN OUTPUT SSCSUPS-FILE
+               CLOSE SSCSUPS-FILE
+               OPEN I-O SSCSUPS-FILE
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2000-LOAD-SUPPLIER-ADDRESSES.
+           PERFORM 2100-READ-SUPADR-RECORD
+           PERFORM UNTIL WS-SUPADR-AT-EOF
+               IF WOS-SUPADR-RECORD(1:3) = '231'
+                   PERFORM 2200-APPLY-SUPPLIER-ADDRESS
+               END-IF
+               PERFORM 2100-READ-SUPADR-RECORD
+           END-PERFORM.
+       2000-LOAD-SUPPLIER-ADDRESSES-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       2100-READ-SUPADR-RECORD.
+           READ WOS-SUPADR-FILE
+               AT END
+                   MOVE 'Y' TO WS-SUPADR-EOF-SW
+               NOT AT END
+                   MOVE WOS-SUPADR-RECORD TO DMSSUPADR-DETAIL
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2200-APPLY-SUPPLIER-ADDRESS.
+           MOVE DMSSUPADR-SUPPLIER-NBR   TO SSCSUPA-SUPPLIER-NBR
+           READ SSCSUPA-FILE
+               INVALID KEY
+                   PERFORM 2210-ADD-SUPPLIER-ADDRESS
+               NOT INVALID KEY
+                   PERFORM 2220-REFRESH-SUPPLIER-ADDRESS
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2210-ADD-SUPPLIER-ADDRESS.
+           MOVE DMSSUPADR-SUPPLIER-NBR   TO SSCSUPA-SUPPLIER-NBR
+           MOVE DMSSUPADR-SUPPLIER-NAME  TO SSCSUPA-SUPPLIER-NAME
+           MOVE DMSSUPADR-ACTIVE-SW      TO SSCSUPA-ACTIVE-SW
+           MOVE WS-RUN-DATE              TO SSCSUPA-LAST-LOAD-DATE
+           WRITE SSCSUPA-RECORD
+           ADD 1 TO WS-ADDRESSES-ADDED.
+
+      *---------------------------------------------------------------*
+       2220-REFRESH-SUPPLIER-ADDRESS.
+           MOVE DMSSUPADR-SUPPLIER-NAME  TO SSCSUPA-SUPPLIER-NAME
+           MOVE DMSSUPADR-ACTIVE-SW      TO SSCSUPA-ACTIVE-SW
+           MOVE WS-RUN-DATE              TO SSCSUPA-LAST-LOAD-DATE
+           REWRITE SSCSUPA-RECORD
+           ADD 1 TO WS-ADDRESSES-REFRESHED.
+
+      *---------------------------------------------------------------*
+       3000-LOAD-SUPPLIER-SUBDIVISIONS.
+           PERFORM 3100-READ-SUPSUB-RECORD
+           PERFORM UNTIL WS-SUPSUB-AT-EOF
+               IF WOS-SUPSUB-RECORD(1:3) = '232'
+                   PERFORM 3200-APPLY-SUPPLIER-SUBDIVISION
+               END-IF
+               PERFORM 3100-READ-SUPSUB-RECORD
+           END-PERFORM.
+       3000-LOAD-SUPPLIER-SUBDIVISIONS-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       3100-READ-SUPSUB-RECORD.
+           READ WOS-SUPSUB-FILE
+               AT END
+                   MOVE 'Y' TO WS-SUPSUB-EOF-SW
+               NOT AT END
+                   MOVE WOS-SUPSUB-RECORD TO DMSSUPSUB-DETAIL
+           END-READ.
+
+      *---------------------------------------------------------------*
+       3200-APPLY-SUPPLIER-SUBDIVISION.
+           MOVE DMSSUPSUB-SUPPLIER-NBR   TO SSCSUPS-SUPPLIER-NBR
+           MOVE DMSSUPSUB-SUBDIVISION    TO SSCSUPS-SUBDIVISION
+           READ SSCSUPS-FILE
+               INVALID KEY
+                   PERFORM 3210-ADD-SUPPLIER-SUBDIVISION
+               NOT INVALID KEY
+                   PERFORM 3220-REFRESH-SUPPLIER-SUBDIVISION
+           END-READ.
+
+      *---------------------------------------------------------------*
+       3210-ADD-SUPPLIER-SUBDIVISION.
+           MOVE DMSSUPSUB-SUPPLIER-NBR   TO SSCSUPS-SUPPLIER-NBR
+           MOVE DMSSUPSUB-SUBDIVISION    TO SSCSUPS-SUBDIVISION
+           MOVE DMSSUPSUB-SUBDIVISION-NAME
+                                          TO SSCSUPS-SUBDIVISION-NAME
+           MOVE DMSSUPSUB-ACTIVE-SW      TO SSCSUPS-ACTIVE-SW
+           MOVE WS-RUN-DATE              TO SSCSUPS-LAST-LOAD-DATE
+           WRITE SSCSUPS-RECORD
+           ADD 1 TO WS-SUBDIVISIONS-ADDED.
+
+      *---------------------------------------------------------------*
+       3220-REFRESH-SUPPLIER-SUBDIVISION.
+           MOVE DMSSUPSUB-SUBDIVISION-NAME
+                                          TO SSCSUPS-SUBDIVISION-NAME
+           MOVE DMSSUPSUB-ACTIVE-SW      TO SSCSUPS-ACTIVE-SW
+           MOVE WS-RUN-DATE              TO SSCSUPS-LAST-LOAD-DATE
+           REWRITE SSCSUPS-RECORD
+           ADD 1 TO WS-SUBDIVISIONS-REFRESHED.
+
+      *---------------------------------------------------------------*
+       9000-TERMINATE.
+           MOVE SPACES TO SUPLDRPT-LINE
+           STRING 'SUPPLIER ADDRESSES  - ADDED '   DELIMITED BY SIZE
+                   WS-ADDRESSES-ADDED       DELIMITED BY SIZE
+                   ' REFRESHED '            DELIMITED BY SIZE
+                   WS-ADDRESSES-REFRESHED   DELIMITED BY SIZE
+               INTO SUPLDRPT-LINE
+           WRITE SUPLDRPT-LINE
+           MOVE SPACES TO SUPLDRPT-LINE
+           STRING 'SUPPLIER SUBDIVISIONS - ADDED '  DELIMITED BY SIZE
+                   WS-SUBDIVISIONS-ADDED     DELIMITED BY SIZE
+                   ' REFRESHED '             DELIMITED BY SIZE
+                   WS-SUBDIVISIONS-REFRESHED DELIMITED BY SIZE
+               INTO SUPLDRPT-LINE
+           WRITE SUPLDRPT-LINE
+           CLOSE WOS-SUPADR-FILE
+           CLOSE WOS-SUPSUB-FILE
+           CLOSE SSCSUPA-FILE
+           CLOSE SSCSUPS-FILE
+           CLOSE SSCSUPLD-RPT.
