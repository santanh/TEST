@@ -0,0 +1,199 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCPPKRC                                       *
+      *                                                                *
+      *   PREPACK ASSORTMENT COMPONENT RECONCILIATION.  RE-DERIVES    *
+      *   THE SUM OF DMSSSCPO-UNITS ACROSS ALL COMPONENT 031 DETAIL   *
+      *   LINES SHARING A DMSSSCPO-ITEM-ALLOC-NBR AND REPORTS ANY     *
+      *   PREPACK PO WHERE THE COMPONENTS DO NOT FOOT TO THE          *
+      *   EXTENDED DMSSSCPO-EXT-PACK-SIZE OR DMSSSCPO-MCQ CARRIED ON  *
+      *   THE COMPONENT LINES.                                        *
+      *                                                                *
+      *   INPUT MUST BE SORTED ASCENDING BY DMSSSCPO-ITEM-ALLOC-NBR.  *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCPPKRC.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WOS-DETAIL-FILE    ASSIGN TO WOSDTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DETAIL-STATUS.
+
+           SELECT SSCPPK-RPT         ASSIGN TO PPKRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PPKRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WOS-DETAIL-FILE
+           RECORDING MODE IS F.
+       01  WOS-DTL-RECORD               PIC X(205).
+
+       FD  SSCPPK-RPT.
+       01  PPK-RPT-LINE                 PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY DMSSSCPO-DETAIL.
+
+       01  WS-FILE-STATUSES.
+           05  WS-DETAIL-STATUS         PIC X(02)  VALUE SPACES.
+           05  WS-PPKRPT-STATUS         PIC X(02)  VALUE SPACES.
+
+       01  WS-EOF-SW                    PIC X(01)  VALUE 'N'.
+           88  WS-END-OF-FILE                        VALUE 'Y'.
+       01  WS-FIRST-RECORD-SW           PIC X(01)  VALUE 'Y'.
+           88  WS-FIRST-RECORD                       VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *    CONTROL BREAK / ACCUMULATOR AREAS                          *
+      *---------------------------------------------------------------*
+       01  WS-PRIOR-ALLOC-NBR            PIC X(08)  VALUE SPACES.
+       01  WS-PRIOR-BULK-NBR             PIC X(08)  VALUE SPACES.
+       01  WS-PRIOR-EXT-PACK-SIZE        PIC 9(09)  VALUE ZERO.
+       01  WS-PRIOR-MCQ                  PIC 9(09)  VALUE ZERO.
+       01  WS-COMPONENT-UNIT-TOTAL       PIC 9(11)  VALUE ZERO.
+       01  WS-COMPONENT-LINE-COUNT       PIC 9(05)  VALUE ZERO.
+
+       77  WS-PO-COUNT-CHECKED           PIC 9(07)  VALUE ZERO.
+       77  WS-PO-COUNT-EXCEPTION         PIC 9(07)  VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *    REPORT LINE LAYOUTS                                         *
+      *---------------------------------------------------------------*
+       01  WS-DETAIL-LINE.
+           05  FILLER                   PIC X(01)  VALUE SPACES.
+           05  WS-D-ALLOC-NBR           PIC X(08).
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  WS-D-BULK-NBR            PIC X(08).
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  WS-D-COMPONENTS          PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  WS-D-SUM-UNITS           PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  WS-D-EXT-PACK-SIZE       PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  WS-D-MCQ                 PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                   PIC X(02)  VALUE SPACES.
+           05  WS-D-STATUS              PIC X(20).
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DETAIL
+               THRU 2000-PROCESS-DETAIL-EXIT
+           PERFORM 3000-FINALIZE
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  WOS-DETAIL-FILE
+           OPEN OUTPUT SSCPPK-RPT
+           MOVE 'SSCPPKRC - PREPACK COMPONENT RECONCILIATION REPORT'
+               TO PPK-RPT-LINE
+           WRITE PPK-RPT-LINE
+           PERFORM 2100-READ-DETAIL.
+
+      *---------------------------------------------------------------*
+       2000-PROCESS-DETAIL.
+           PERFORM UNTIL WS-END-OF-FILE
+               IF DMSSSCPO-ITEM-RECORD-TYPE = '031'
+                   AND DMSSSCPO-EXT-PACK-SIZE > 0
+                   PERFORM 2200-ACCUMULATE-COMPONENT
+               END-IF
+               PERFORM 2100-READ-DETAIL
+           END-PERFORM.
+       2000-PROCESS-DETAIL-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       2100-READ-DETAIL.
+           READ WOS-DETAIL-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   MOVE WOS-DTL-RECORD TO DMSSSCPO-ORDER-DETAIL
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2200-ACCUMULATE-COMPONENT.
+           IF WS-FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD-SW
+               PERFORM 2400-START-NEW-GROUP
+           ELSE
+               IF DMSSSCPO-ITEM-ALLOC-NBR NOT = WS-PRIOR-ALLOC-NBR
+                   PERFORM 2300-CHECK-PRIOR-GROUP
+                   PERFORM 2400-START-NEW-GROUP
+               END-IF
+           END-IF
+           ADD DMSSSCPO-UNITS TO WS-COMPONENT-UNIT-TOTAL
+           ADD 1 TO WS-COMPONENT-LINE-COUNT.
+
+      *---------------------------------------------------------------*
+       2300-CHECK-PRIOR-GROUP.
+           ADD 1 TO WS-PO-COUNT-CHECKED
+           IF WS-COMPONENT-UNIT-TOTAL NOT = WS-PRIOR-EXT-PACK-SIZE
+               OR WS-COMPONENT-UNIT-TOTAL NOT = WS-PRIOR-MCQ
+               PERFORM 2500-WRITE-EXCEPTION-LINE
+               ADD 1 TO WS-PO-COUNT-EXCEPTION
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2400-START-NEW-GROUP.
+           MOVE DMSSSCPO-ITEM-ALLOC-NBR  TO WS-PRIOR-ALLOC-NBR
+           MOVE DMSSSCPO-ITEM-BULK-NBR   TO WS-PRIOR-BULK-NBR
+           MOVE DMSSSCPO-EXT-PACK-SIZE   TO WS-PRIOR-EXT-PACK-SIZE
+           MOVE DMSSSCPO-MCQ             TO WS-PRIOR-MCQ
+           MOVE ZERO                     TO WS-COMPONENT-UNIT-TOTAL
+           MOVE ZERO                     TO WS-COMPONENT-LINE-COUNT.
+
+      *---------------------------------------------------------------*
+       2500-WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-PRIOR-ALLOC-NBR       TO WS-D-ALLOC-NBR
+           MOVE WS-PRIOR-BULK-NBR        TO WS-D-BULK-NBR
+           MOVE WS-COMPONENT-LINE-COUNT  TO WS-D-COMPONENTS
+           MOVE WS-COMPONENT-UNIT-TOTAL  TO WS-D-SUM-UNITS
+           MOVE WS-PRIOR-EXT-PACK-SIZE   TO WS-D-EXT-PACK-SIZE
+           MOVE WS-PRIOR-MCQ             TO WS-D-MCQ
+           MOVE 'DOES NOT FOOT'          TO WS-D-STATUS
+           MOVE WS-DETAIL-LINE           TO PPK-RPT-LINE
+           WRITE PPK-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       3000-FINALIZE.
+           IF NOT WS-FIRST-RECORD
+               PERFORM 2300-CHECK-PRIOR-GROUP
+           END-IF
+           MOVE SPACES TO PPK-RPT-LINE
+           WRITE PPK-RPT-LINE
+           MOVE SPACES TO PPK-RPT-LINE
+           STRING 'PREPACK POS CHECKED - ' DELIMITED BY SIZE
+                   WS-PO-COUNT-CHECKED    DELIMITED BY SIZE
+                   ', EXCEPTIONS - '      DELIMITED BY SIZE
+                   WS-PO-COUNT-EXCEPTION  DELIMITED BY SIZE
+               INTO PPK-RPT-LINE
+           WRITE PPK-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE WOS-DETAIL-FILE
+           CLOSE SSCPPK-RPT.
