@@ -0,0 +1,144 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCEXTRC                                       *
+      *                                                                *
+      *   RLC (DIRECT-SHIP) LANDED COST EXTRACT.  READS THE ACCEPTED  *
+      *   031 ORDER DETAIL FEED AND, FOR EVERY LINE THAT CARRIES THE  *
+      *   RLC EXTENSION FIELDS (DMSSSCPO-MERCH-PRICE, DMSSSCPO-TRANS- *
+      *   CHRG, DMSSSCPO-TAX, DMSSSCPO-GIFT-QTY), WRITES A LANDED     *
+      *   COST EXTRACT RECORD SO DIRECT-SHIP VENDOR LINES CARRY THEIR *
+      *   MERCHANDISE PRICE, SHIPPING CHARGE, TAX AND GIFT-WRAP       *
+      *   QUANTITY DOWNSTREAM.  LINES WITH NO RLC DATA (MERCH PRICE,  *
+      *   TRANS CHRG AND TAX ALL ZERO) ARE PASSED OVER - THEY ARE     *
+      *   ORDINARY WAREHOUSE-FULFILLED LINES, NOT DIRECT-SHIP.        *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL - ACTIVATES THE RLC EXTENSION
+      *                         FIELDS ON THE 031 RECORD.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCEXTRC.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WOS-DETAIL-FILE    ASSIGN TO WOSDTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DETAIL-STATUS.
+
+           SELECT SSCEXT-LNDCST      ASSIGN TO LNDCOST
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-LNDCST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WOS-DETAIL-FILE
+           RECORDING MODE IS F.
+       01  WOS-DTL-RECORD               PIC X(205).
+
+       FD  SSCEXT-LNDCST
+           RECORDING MODE IS F.
+       01  SSCEXT-LNDCST-RECORD.
+           05  LC-BULK-NBR              PIC X(08).
+           05  LC-ALLOC-NBR             PIC X(08).
+           05  LC-ITEM-NBR              PIC X(19).
+           05  LC-SUPPLIER-NBR          PIC X(06).
+           05  LC-DIRECT-PO-LINE        PIC X(03).
+           05  LC-UNITS                 PIC 9(09).
+           05  LC-MERCH-PRICE           PIC 9(06)V99.
+           05  LC-TRANS-CHRG            PIC 9(06)V99.
+           05  LC-TAX                   PIC 9(06)V99.
+           05  LC-GIFT-QTY              PIC 9(09).
+           05  LC-LANDED-COST-PER-UNIT  PIC 9(06)V99.
+           05  LC-EXTENDED-LANDED-COST  PIC 9(11)V99.
+           05  FILLER                   PIC X(22).
+
+       WORKING-STORAGE SECTION.
+           COPY DMSSSCPO-DETAIL.
+
+       01  WS-FILE-STATUSES.
+           05  WS-DETAIL-STATUS         PIC X(02)  VALUE SPACES.
+           05  WS-LNDCST-STATUS         PIC X(02)  VALUE SPACES.
+
+       01  WS-EOF-SW                    PIC X(01)  VALUE 'N'.
+           88  WS-END-OF-FILE                        VALUE 'Y'.
+
+       77  WS-LINES-EXTRACTED           PIC 9(07)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DETAIL
+               THRU 2000-PROCESS-DETAIL-EXIT
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  WOS-DETAIL-FILE
+           OPEN OUTPUT SSCEXT-LNDCST
+           PERFORM 2100-READ-DETAIL.
+
+      *---------------------------------------------------------------*
+       2000-PROCESS-DETAIL.
+           PERFORM UNTIL WS-END-OF-FILE
+               IF DMSSSCPO-ITEM-RECORD-TYPE = '031'
+                   AND NOT (DMSSSCPO-MERCH-PRICE = ZERO
+                        AND DMSSSCPO-TRANS-CHRG  = ZERO
+                        AND DMSSSCPO-TAX         = ZERO)
+                   PERFORM 2200-WRITE-EXTRACT-RECORD
+               END-IF
+               PERFORM 2100-READ-DETAIL
+           END-PERFORM.
+       2000-PROCESS-DETAIL-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       2100-READ-DETAIL.
+           READ WOS-DETAIL-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   MOVE WOS-DTL-RECORD TO DMSSSCPO-ORDER-DETAIL
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2200-WRITE-EXTRACT-RECORD.
+           MOVE SPACES TO SSCEXT-LNDCST-RECORD
+           MOVE DMSSSCPO-ITEM-BULK-NBR    TO LC-BULK-NBR
+           MOVE DMSSSCPO-ITEM-ALLOC-NBR   TO LC-ALLOC-NBR
+           MOVE DMSSSCPO-ITEM-NBR         TO LC-ITEM-NBR
+           MOVE DMSSSCPO-ITEM-SUPPLIER-NBR TO LC-SUPPLIER-NBR
+           MOVE DMSSSCPO-DIRECT-PO-LINE   TO LC-DIRECT-PO-LINE
+           MOVE DMSSSCPO-UNITS            TO LC-UNITS
+           MOVE DMSSSCPO-MERCH-PRICE      TO LC-MERCH-PRICE
+           MOVE DMSSSCPO-TRANS-CHRG       TO LC-TRANS-CHRG
+           MOVE DMSSSCPO-TAX              TO LC-TAX
+           MOVE DMSSSCPO-GIFT-QTY         TO LC-GIFT-QTY
+           COMPUTE LC-LANDED-COST-PER-UNIT ROUNDED =
+               DMSSSCPO-MERCH-PRICE + DMSSSCPO-TRANS-CHRG
+                                     + DMSSSCPO-TAX
+           COMPUTE LC-EXTENDED-LANDED-COST ROUNDED =
+               LC-LANDED-COST-PER-UNIT * DMSSSCPO-UNITS
+           WRITE SSCEXT-LNDCST-RECORD
+           ADD 1 TO WS-LINES-EXTRACTED.
+
+      *---------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE WOS-DETAIL-FILE
+           CLOSE SSCEXT-LNDCST
+           DISPLAY 'SSCEXTRC - ' WS-LINES-EXTRACTED
+               ' DIRECT-SHIP LINES EXTRACTED'.
