@@ -0,0 +1,260 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCRTVRP                                       *
+      *                                                                *
+      *   DAILY RTV (RETURN TO VENDOR) EXCEPTION REPORT.  READS THE   *
+      *   ACCEPTED 031 ORDER DETAIL FEED, GROUPS EVERY LINE FLAGGED   *
+      *   DMSSSCPO-ITEM-RTV-CD = 'R' BY RA NUMBER AND REASON CODE,    *
+      *   AND PRODUCES A SEPARATE LISTING OF 'R' LINES THAT ARRIVED   *
+      *   WITH A BLANK DMSSSCPO-ITEM-RA-NBR.                          *
+      *                                                                *
+      *   INPUT IS SORTED BY DMSSSCPO-ITEM-RA-NBR / DMSSSCPO-ITEM-    *
+      *   RTV-REASON-CD SO THE REPORT CAN BE PRODUCED ON A SINGLE     *
+      *   CONTROL-BREAK PASS.                                         *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCRTVRP.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WOS-DETAIL-FILE    ASSIGN TO WOSDTL
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-DETAIL-STATUS.
+
+           SELECT SSCRTV-RPT         ASSIGN TO RTVRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RTVRPT-STATUS.
+
+           SELECT SSCRTV-NORA-RPT    ASSIGN TO RTVNORA
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NORARPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WOS-DETAIL-FILE
+           RECORDING MODE IS F.
+       01  WOS-DTL-RECORD               PIC X(205).
+
+       FD  SSCRTV-RPT.
+       01  RTV-RPT-LINE                 PIC X(132).
+
+       FD  SSCRTV-NORA-RPT.
+       01  RTV-NORA-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+           COPY DMSSSCPO-DETAIL.
+
+       01  WS-FILE-STATUSES.
+           05  WS-DETAIL-STATUS         PIC X(02)  VALUE SPACES.
+               88  WS-DETAIL-OK                      VALUE '00'.
+           05  WS-RTVRPT-STATUS         PIC X(02)  VALUE SPACES.
+           05  WS-NORARPT-STATUS        PIC X(02)  VALUE SPACES.
+
+       01  WS-EOF-SW                    PIC X(01)  VALUE 'N'.
+           88  WS-END-OF-FILE                        VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *    CONTROL BREAK SAVE AREAS                                   *
+      *---------------------------------------------------------------*
+       01  WS-PRIOR-RA-NBR              PIC X(08)  VALUE SPACES.
+       01  WS-PRIOR-REASON-CD           PIC X(01)  VALUE SPACES.
+       01  WS-FIRST-RECORD-SW           PIC X(01)  VALUE 'Y'.
+           88  WS-FIRST-RECORD                       VALUE 'Y'.
+
+      *---------------------------------------------------------------*
+      *    ACCUMULATORS                                               *
+      *---------------------------------------------------------------*
+       77  WS-GROUP-UNITS                PIC 9(11)  VALUE ZERO.
+       77  WS-GROUP-LINE-COUNT           PIC 9(07)  VALUE ZERO.
+       77  WS-GRAND-UNITS                PIC 9(11)  VALUE ZERO.
+       77  WS-GRAND-LINE-COUNT           PIC 9(07)  VALUE ZERO.
+       77  WS-NORA-LINE-COUNT            PIC 9(07)  VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *    REPORT LINE LAYOUTS                                         *
+      *---------------------------------------------------------------*
+       01  WS-HEADING-1.
+           05  FILLER   PIC X(20) VALUE 'SSCRTVRP - RTV EXCEP'.
+           05  FILLER   PIC X(20) VALUE 'TION REPORT'.
+
+       01  WS-HEADING-2.
+           05  FILLER   PIC X(08) VALUE 'RA NBR'.
+           05  FILLER   PIC X(03) VALUE SPACES.
+           05  FILLER   PIC X(06) VALUE 'REASON'.
+           05  FILLER   PIC X(03) VALUE SPACES.
+           05  FILLER   PIC X(05) VALUE 'STORE'.
+           05  FILLER   PIC X(03) VALUE SPACES.
+           05  FILLER   PIC X(08) VALUE 'BULK NBR'.
+           05  FILLER   PIC X(03) VALUE SPACES.
+           05  FILLER   PIC X(09) VALUE 'UNITS'.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-RA-NBR              PIC X(08).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-D-REASON-CD           PIC X(06).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-D-STORE-NBR           PIC X(05).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-D-BULK-NBR            PIC X(08).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-D-UNITS               PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-GROUP-TOTAL-LINE.
+           05  FILLER                   PIC X(20) VALUE
+                   '     RA/REASON TOTAL'.
+           05  WS-GT-LINE-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(10) VALUE ' LINE(S) '.
+           05  WS-GT-UNITS              PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                   PIC X(20) VALUE
+                   'GRAND TOTAL - R LINE'.
+           05  WS-XT-LINE-COUNT         PIC ZZZ,ZZ9.
+           05  FILLER                   PIC X(10) VALUE ' LINE(S) '.
+           05  WS-XT-UNITS              PIC ZZZ,ZZZ,ZZ9.
+
+       01  WS-NORA-DETAIL-LINE.
+           05  FILLER                   PIC X(01) VALUE SPACES.
+           05  WS-N-BULK-NBR            PIC X(08).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-N-STORE-NBR           PIC X(05).
+           05  FILLER                   PIC X(03) VALUE SPACES.
+           05  WS-N-UNITS               PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-DETAIL
+               THRU 2000-PROCESS-DETAIL-EXIT
+           PERFORM 3000-FINALIZE
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  WOS-DETAIL-FILE
+           OPEN OUTPUT SSCRTV-RPT
+           OPEN OUTPUT SSCRTV-NORA-RPT
+           MOVE WS-HEADING-1 TO RTV-RPT-LINE
+           WRITE RTV-RPT-LINE
+           MOVE WS-HEADING-2 TO RTV-RPT-LINE
+           WRITE RTV-RPT-LINE
+           MOVE 'SSCRTVRP - RTV LINES MISSING RA NUMBER'
+               TO RTV-NORA-LINE
+           WRITE RTV-NORA-LINE
+           PERFORM 2100-READ-DETAIL.
+
+      *---------------------------------------------------------------*
+       2000-PROCESS-DETAIL.
+           PERFORM UNTIL WS-END-OF-FILE
+               IF DMSSSCPO-ITEM-RECORD-TYPE = '031'
+                   AND DMSSSCPO-ITEM-RTV-CD = 'R'
+                   PERFORM 2200-EDIT-RTV-LINE
+               END-IF
+               PERFORM 2100-READ-DETAIL
+           END-PERFORM.
+       2000-PROCESS-DETAIL-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       2100-READ-DETAIL.
+           READ WOS-DETAIL-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+               NOT AT END
+                   MOVE WOS-DTL-RECORD TO DMSSSCPO-ORDER-DETAIL
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2200-EDIT-RTV-LINE.
+           IF DMSSSCPO-ITEM-RA-NBR = SPACES
+               PERFORM 2300-WRITE-NORA-LINE
+           ELSE
+               PERFORM 2400-CHECK-CONTROL-BREAK
+               PERFORM 2500-WRITE-DETAIL-LINE
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2300-WRITE-NORA-LINE.
+           MOVE SPACES TO WS-NORA-DETAIL-LINE
+           MOVE DMSSSCPO-ITEM-BULK-NBR  TO WS-N-BULK-NBR
+           MOVE DMSSSCPO-ITEM-STORE-NBR TO WS-N-STORE-NBR
+           MOVE DMSSSCPO-UNITS          TO WS-N-UNITS
+           MOVE WS-NORA-DETAIL-LINE     TO RTV-NORA-LINE
+           WRITE RTV-NORA-LINE
+           ADD 1 TO WS-NORA-LINE-COUNT.
+
+      *---------------------------------------------------------------*
+       2400-CHECK-CONTROL-BREAK.
+           IF WS-FIRST-RECORD
+               MOVE 'N' TO WS-FIRST-RECORD-SW
+               MOVE DMSSSCPO-ITEM-RA-NBR      TO WS-PRIOR-RA-NBR
+               MOVE DMSSSCPO-ITEM-RTV-REASON-CD
+                                              TO WS-PRIOR-REASON-CD
+           ELSE
+               IF DMSSSCPO-ITEM-RA-NBR NOT = WS-PRIOR-RA-NBR
+                   OR DMSSSCPO-ITEM-RTV-REASON-CD NOT =
+                                              WS-PRIOR-REASON-CD
+                   PERFORM 2600-WRITE-GROUP-TOTAL
+                   MOVE DMSSSCPO-ITEM-RA-NBR  TO WS-PRIOR-RA-NBR
+                   MOVE DMSSSCPO-ITEM-RTV-REASON-CD
+                                              TO WS-PRIOR-REASON-CD
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2500-WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE DMSSSCPO-ITEM-RA-NBR       TO WS-D-RA-NBR
+           MOVE DMSSSCPO-ITEM-RTV-REASON-CD TO WS-D-REASON-CD
+           MOVE DMSSSCPO-ITEM-STORE-NBR    TO WS-D-STORE-NBR
+           MOVE DMSSSCPO-ITEM-BULK-NBR     TO WS-D-BULK-NBR
+           MOVE DMSSSCPO-UNITS             TO WS-D-UNITS
+           MOVE WS-DETAIL-LINE             TO RTV-RPT-LINE
+           WRITE RTV-RPT-LINE
+           ADD DMSSSCPO-UNITS TO WS-GROUP-UNITS
+           ADD DMSSSCPO-UNITS TO WS-GRAND-UNITS
+           ADD 1 TO WS-GROUP-LINE-COUNT
+           ADD 1 TO WS-GRAND-LINE-COUNT.
+
+      *---------------------------------------------------------------*
+       2600-WRITE-GROUP-TOTAL.
+           IF WS-GROUP-LINE-COUNT > 0
+               MOVE WS-GROUP-LINE-COUNT TO WS-GT-LINE-COUNT
+               MOVE WS-GROUP-UNITS      TO WS-GT-UNITS
+               MOVE WS-GROUP-TOTAL-LINE TO RTV-RPT-LINE
+               WRITE RTV-RPT-LINE
+           END-IF
+           MOVE ZERO TO WS-GROUP-UNITS
+           MOVE ZERO TO WS-GROUP-LINE-COUNT.
+
+      *---------------------------------------------------------------*
+       3000-FINALIZE.
+           PERFORM 2600-WRITE-GROUP-TOTAL
+           MOVE WS-GRAND-LINE-COUNT TO WS-XT-LINE-COUNT
+           MOVE WS-GRAND-UNITS      TO WS-XT-UNITS
+           MOVE WS-GRAND-TOTAL-LINE TO RTV-RPT-LINE
+           WRITE RTV-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE WOS-DETAIL-FILE
+           CLOSE SSCRTV-RPT
+           CLOSE SSCRTV-NORA-RPT.
