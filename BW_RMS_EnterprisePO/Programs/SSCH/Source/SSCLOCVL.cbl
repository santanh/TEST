@@ -0,0 +1,79 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCLOCVL                                       *
+      *                                                                *
+      *   VALIDATES A LOCATION-CODE/SYS-SOURCE-CODE COMBINATION FROM  *
+      *   AN INBOUND DMS-WOS HEADER RECORD AGAINST THE SSCLOCX         *
+      *   CROSSWALK MAINTAINED BY SSCXWMNT.  CALLED BY SSCINEDT AS    *
+      *   PART OF INBOUND HEADER EDIT.                                *
+      *                                                                *
+      *   LK-RESULT-CODE RETURNED -                                   *
+      *       O = COMBINATION IS ON FILE AND ACTIVE                   *
+      *       U = COMBINATION IS NOT ON THE CROSSWALK                 *
+      *       I = COMBINATION IS ON FILE BUT MARKED INACTIVE          *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCLOCVL.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SSCLOCX-FILE       ASSIGN TO LOCXWLK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SSCLOCX-KEY
+               FILE STATUS IS WS-LOCX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SSCLOCX-FILE.
+           COPY SSCLOCX.
+
+       WORKING-STORAGE SECTION.
+       01  WS-LOCX-STATUS                PIC X(02)  VALUE SPACES.
+           88  WS-LOCX-OK                              VALUE '00'.
+           88  WS-LOCX-NOT-FOUND                        VALUE '23'.
+
+       LINKAGE SECTION.
+       01  LK-LOCATION-CODE              PIC X(02).
+       01  LK-SYS-SOURCE-CODE            PIC X(03).
+       01  LK-RESULT-CODE                PIC X(01).
+           88  LK-RESULT-OK                             VALUE 'O'.
+           88  LK-RESULT-UNKNOWN                        VALUE 'U'.
+           88  LK-RESULT-INACTIVE                       VALUE 'I'.
+
+       PROCEDURE DIVISION USING LK-LOCATION-CODE
+                                 LK-SYS-SOURCE-CODE
+                                 LK-RESULT-CODE.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           OPEN INPUT SSCLOCX-FILE
+           MOVE LK-LOCATION-CODE   TO SSCLOCX-LOCATION-CODE
+           MOVE LK-SYS-SOURCE-CODE TO SSCLOCX-SYS-SOURCE-CODE
+           READ SSCLOCX-FILE
+               INVALID KEY
+                   SET LK-RESULT-UNKNOWN TO TRUE
+               NOT INVALID KEY
+                   IF SSCLOCX-IS-ACTIVE
+                       SET LK-RESULT-OK TO TRUE
+                   ELSE
+                       SET LK-RESULT-INACTIVE TO TRUE
+                   END-IF
+           END-READ
+           CLOSE SSCLOCX-FILE
+           GOBACK.
