@@ -0,0 +1,336 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCVOLRP                                       *
+      *                                                                *
+      *   DAILY TRANSACTION VOLUME CONTROL REPORT.  SUMMARIZES THE    *
+      *   SSCVOLT VOLUME-CONTROL RECORDS WRITTEN BY SSCINEDT FOR THE  *
+      *   RUN, BY TYPE-OF-TRANS/LOCATION-CODE/SYS-SOURCE-CODE, AND    *
+      *   COMPARES EACH KEY'S TOTAL AGAINST ITS ROLLING 30-DAY        *
+      *   AVERAGE VOLUME HELD ON THE SSCVOLC HISTORY FILE.  A KEY     *
+      *   WHOSE VOLUME VARIES FROM ITS AVERAGE BY MORE THAN THE       *
+      *   TOLERANCE PERCENTAGE IS FLAGGED AS AN EXCEPTION.  THE       *
+      *   HISTORY FILE IS THEN UPDATED WITH TODAY'S VOLUME.           *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL.
+      * 2026-08-09  P.SANTANA   2210-FIND-VOL-ENTRY NOW STOPS THE RUN
+      *                         IF WS-VOL-ENTRY IS FULL RATHER THAN
+      *                         INDEXING PAST THE OCCURS BOUND.
+      * 2026-08-09  P.SANTANA   1000-INITIALIZE NOW MATERIALIZES SSCVOLC
+      *                         ON A FILE-STATUS 35 OPEN SO THE FIRST RUN
+      *                         IN A NEW ENVIRONMENT DOES NOT ABEND.
+      * 2026-08-09  P.SANTANA   ADDED WS-VOL-FILE-COUNT/WS-D-FILES-
+      *                         RECEIVED SO THE REPORT SHOWS THE NUMBER
+      *                         OF FILES RECEIVED FOR EACH KEY SEPARATELY
+      *                         FROM THE TOTAL DETAIL RECORD COUNT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCVOLRP.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SSCVOL-TRANS-FILE  ASSIGN TO VOLTRN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VOLTRN-STATUS.
+
+           SELECT SSCVOLC-FILE       ASSIGN TO VOLHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SSCVOLC-KEY
+               FILE STATUS IS WS-VOLHIST-STATUS.
+
+           SELECT SSCVOL-RPT         ASSIGN TO VOLRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOLRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SSCVOL-TRANS-FILE
+           RECORDING MODE IS F.
+           COPY SSCVOLT.
+
+       FD  SSCVOLC-FILE.
+           COPY SSCVOLC.
+
+       FD  SSCVOL-RPT.
+       01  VOL-RPT-LINE                  PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-VOLTRN-STATUS          PIC X(02)  VALUE SPACES.
+           05  WS-VOLHIST-STATUS         PIC X(02)  VALUE SPACES.
+               88  WS-VOLHIST-OK                       VALUE '00'.
+               88  WS-VOLHIST-NOT-FOUND                 VALUE '23'.
+           05  WS-VOLRPT-STATUS          PIC X(02)  VALUE SPACES.
+
+       01  WS-EOF-SW                     PIC X(01)  VALUE 'N'.
+           88  WS-END-OF-FILE                          VALUE 'Y'.
+
+       01  WS-RUN-DATE                   PIC X(08)  VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *    PER-KEY ACCUMULATION TABLE                                 *
+      *---------------------------------------------------------------*
+       01  WS-VOL-TABLE-CTL.
+           05  WS-VOL-COUNT              PIC 9(04)  VALUE ZERO.
+           05  WS-VOL-ENTRY OCCURS 200 TIMES
+                   INDEXED BY WS-VOL-IDX.
+               10  WS-VOL-TYPE-OF-TRANS  PIC X(20).
+               10  WS-VOL-LOCATION-CODE  PIC X(02).
+               10  WS-VOL-SYS-SOURCE     PIC X(03).
+               10  WS-VOL-FILE-COUNT     PIC 9(07)  VALUE ZERO.
+               10  WS-VOL-TOTAL          PIC 9(09)  VALUE ZERO.
+
+       77  WS-FOUND-SW                   PIC X(01)  VALUE 'N'.
+           88  WS-VOL-ENTRY-FOUND                      VALUE 'Y'.
+
+       77  WS-HIST-SUM                   PIC 9(11)  VALUE ZERO.
+       77  WS-HIST-AVERAGE               PIC 9(09)  VALUE ZERO.
+       77  WS-VOL-VARIANCE               PIC S9(10) VALUE ZERO.
+       77  WS-VOL-ABS-VARIANCE           PIC 9(10)  VALUE ZERO.
+       77  WS-VARIANCE-THRESHOLD         PIC 9(11)  VALUE ZERO.
+       77  WS-VARIANCE-PCT               PIC 9(03)  VALUE 25.
+       77  WS-EXCEPTION-COUNT            PIC 9(05)  VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *    REPORT LINE LAYOUTS                                         *
+      *---------------------------------------------------------------*
+       01  WS-DETAIL-LINE.
+           05  WS-D-TYPE-OF-TRANS        PIC X(20).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-LOCATION-CODE        PIC X(02).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-SYS-SOURCE           PIC X(03).
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-FILES-RECEIVED       PIC ZZZ,ZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-TODAY-TOTAL          PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-AVERAGE              PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER                    PIC X(02) VALUE SPACES.
+           05  WS-D-STATUS               PIC X(20).
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-ACCUMULATE-TODAYS-VOLUME
+               THRU 2000-ACCUMULATE-TODAYS-VOLUME-EXIT
+           PERFORM 3000-COMPARE-AND-UPDATE-HISTORY
+               VARYING WS-VOL-IDX FROM 1 BY 1
+               UNTIL WS-VOL-IDX > WS-VOL-COUNT
+           PERFORM 4000-WRITE-FINAL-TOTALS
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  SSCVOL-TRANS-FILE
+           OPEN I-O    SSCVOLC-FILE
+           IF WS-VOLHIST-STATUS = '35'
+               OPEN OUTPUT SSCVOLC-FILE
+               CLOSE SSCVOLC-FILE
+               OPEN I-O SSCVOLC-FILE
+           END-IF
+           OPEN OUTPUT SSCVOL-RPT
+           MOVE 'SSCVOLRP - DAILY TRANSACTION VOLUME CONTROL REPORT'
+               TO VOL-RPT-LINE
+           WRITE VOL-RPT-LINE
+           PERFORM 2100-READ-VOLTRN.
+
+      *---------------------------------------------------------------*
+       2000-ACCUMULATE-TODAYS-VOLUME.
+           PERFORM UNTIL WS-END-OF-FILE
+               IF WS-RUN-DATE = SPACES
+                   MOVE SSCVOLT-RUN-DATE TO WS-RUN-DATE
+               END-IF
+               PERFORM 2200-UPDATE-VOL-ENTRY
+               PERFORM 2100-READ-VOLTRN
+           END-PERFORM.
+       2000-ACCUMULATE-TODAYS-VOLUME-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       2100-READ-VOLTRN.
+           READ SSCVOL-TRANS-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2200-UPDATE-VOL-ENTRY.
+           PERFORM 2210-FIND-VOL-ENTRY
+           ADD 1 TO WS-VOL-FILE-COUNT(WS-VOL-IDX)
+           ADD SSCVOLT-RECORD-COUNT TO WS-VOL-TOTAL(WS-VOL-IDX).
+
+      *---------------------------------------------------------------*
+       2210-FIND-VOL-ENTRY.
+           MOVE 'N' TO WS-FOUND-SW
+           SET WS-VOL-IDX TO 1
+           PERFORM 2220-SEARCH-VOL-ENTRY
+               VARYING WS-VOL-IDX FROM 1 BY 1
+               UNTIL WS-VOL-IDX > WS-VOL-COUNT
+                   OR WS-VOL-ENTRY-FOUND
+           IF NOT WS-VOL-ENTRY-FOUND
+               IF WS-VOL-COUNT >= 200
+                   PERFORM 2215-VOL-TABLE-FULL
+               END-IF
+               ADD 1 TO WS-VOL-COUNT
+               SET WS-VOL-IDX TO WS-VOL-COUNT
+               MOVE SSCVOLT-TYPE-OF-TRANS   TO WS-VOL-TYPE-OF-TRANS
+                                                (WS-VOL-IDX)
+               MOVE SSCVOLT-LOCATION-CODE   TO WS-VOL-LOCATION-CODE
+                                                (WS-VOL-IDX)
+               MOVE SSCVOLT-SYS-SOURCE-CODE TO WS-VOL-SYS-SOURCE
+                                                (WS-VOL-IDX)
+           END-IF.
+
+      *---------------------------------------------------------------*
+      *    WS-VOL-ENTRY HAS NO MORE ROOM FOR A NEW TYPE-OF-TRANS/      *
+      *    LOCATION/SYS-SOURCE KEY.  RATHER THAN INDEX PAST THE        *
+      *    OCCURS BOUND AND CORRUPT ADJACENT WORKING STORAGE, STOP     *
+      *    THE RUN SO THE TABLE SIZE CAN BE RAISED AND THE JOB         *
+      *    RESUBMITTED.                                               *
+      *---------------------------------------------------------------*
+       2215-VOL-TABLE-FULL.
+           DISPLAY 'SSCVOLRP - WS-VOL-ENTRY TABLE FULL AT 200 '
+               'ENTRIES, KEY ' SSCVOLT-TYPE-OF-TRANS '/'
+               SSCVOLT-LOCATION-CODE '/' SSCVOLT-SYS-SOURCE-CODE
+               ' NOT ADDED - INCREASE OCCURS AND RERUN'
+           CLOSE SSCVOL-TRANS-FILE
+           CLOSE SSCVOLC-FILE
+           CLOSE SSCVOL-RPT
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+      *---------------------------------------------------------------*
+       2220-SEARCH-VOL-ENTRY.
+           IF WS-VOL-TYPE-OF-TRANS(WS-VOL-IDX) = SSCVOLT-TYPE-OF-TRANS
+               AND WS-VOL-LOCATION-CODE(WS-VOL-IDX) =
+                                             SSCVOLT-LOCATION-CODE
+               AND WS-VOL-SYS-SOURCE(WS-VOL-IDX) =
+                                             SSCVOLT-SYS-SOURCE-CODE
+               MOVE 'Y' TO WS-FOUND-SW
+           END-IF.
+
+      *---------------------------------------------------------------*
+       3000-COMPARE-AND-UPDATE-HISTORY.
+           MOVE SPACES TO SSCVOLC-KEY
+           MOVE WS-VOL-TYPE-OF-TRANS(WS-VOL-IDX) TO
+                                             SSCVOLC-TYPE-OF-TRANS
+           MOVE WS-VOL-LOCATION-CODE(WS-VOL-IDX) TO
+                                             SSCVOLC-LOCATION-CODE
+           MOVE WS-VOL-SYS-SOURCE(WS-VOL-IDX)    TO
+                                             SSCVOLC-SYS-SOURCE-CODE
+           READ SSCVOLC-FILE
+               INVALID KEY
+                   PERFORM 3100-INITIALIZE-HISTORY-RECORD
+           END-READ
+           PERFORM 3200-COMPUTE-ROLLING-AVERAGE
+           PERFORM 3300-WRITE-VOLUME-LINE
+           PERFORM 3400-APPLY-TODAYS-VOLUME
+           IF WS-VOLHIST-NOT-FOUND
+               WRITE SSCVOLC-RECORD
+           ELSE
+               REWRITE SSCVOLC-RECORD
+           END-IF.
+
+      *---------------------------------------------------------------*
+       3100-INITIALIZE-HISTORY-RECORD.
+           MOVE WS-VOL-TYPE-OF-TRANS(WS-VOL-IDX) TO
+                                             SSCVOLC-TYPE-OF-TRANS
+           MOVE WS-VOL-LOCATION-CODE(WS-VOL-IDX) TO
+                                             SSCVOLC-LOCATION-CODE
+           MOVE WS-VOL-SYS-SOURCE(WS-VOL-IDX)    TO
+                                             SSCVOLC-SYS-SOURCE-CODE
+           MOVE ZERO TO SSCVOLC-DAY-COUNT
+           MOVE 1    TO SSCVOLC-NEXT-SLOT.
+
+      *---------------------------------------------------------------*
+       3200-COMPUTE-ROLLING-AVERAGE.
+           MOVE ZERO TO WS-HIST-SUM
+           MOVE ZERO TO WS-HIST-AVERAGE
+           IF SSCVOLC-DAY-COUNT > ZERO
+               PERFORM 3210-SUM-ONE-HISTORY-SLOT
+                   VARYING SSCVOLC-HIST-IDX FROM 1 BY 1
+                   UNTIL SSCVOLC-HIST-IDX > SSCVOLC-DAY-COUNT
+               COMPUTE WS-HIST-AVERAGE ROUNDED =
+                   WS-HIST-SUM / SSCVOLC-DAY-COUNT
+           END-IF.
+
+      *---------------------------------------------------------------*
+       3210-SUM-ONE-HISTORY-SLOT.
+           ADD SSCVOLC-HIST-VOLUME(SSCVOLC-HIST-IDX) TO WS-HIST-SUM.
+
+      *---------------------------------------------------------------*
+       3300-WRITE-VOLUME-LINE.
+           MOVE SPACES TO WS-DETAIL-LINE
+           MOVE WS-VOL-TYPE-OF-TRANS(WS-VOL-IDX) TO WS-D-TYPE-OF-TRANS
+           MOVE WS-VOL-LOCATION-CODE(WS-VOL-IDX) TO WS-D-LOCATION-CODE
+           MOVE WS-VOL-SYS-SOURCE(WS-VOL-IDX)    TO WS-D-SYS-SOURCE
+           MOVE WS-VOL-FILE-COUNT(WS-VOL-IDX)     TO WS-D-FILES-RECEIVED
+           MOVE WS-VOL-TOTAL(WS-VOL-IDX)          TO WS-D-TODAY-TOTAL
+           MOVE WS-HIST-AVERAGE                   TO WS-D-AVERAGE
+           IF SSCVOLC-DAY-COUNT = ZERO
+               MOVE 'NO HISTORY YET' TO WS-D-STATUS
+           ELSE
+               COMPUTE WS-VOL-VARIANCE =
+                   WS-VOL-TOTAL(WS-VOL-IDX) - WS-HIST-AVERAGE
+               MOVE FUNCTION ABS(WS-VOL-VARIANCE) TO WS-VOL-ABS-VARIANCE
+               COMPUTE WS-VARIANCE-THRESHOLD =
+                   WS-HIST-AVERAGE * WS-VARIANCE-PCT / 100
+               IF WS-VOL-ABS-VARIANCE > WS-VARIANCE-THRESHOLD
+                   MOVE '*** EXCEPTION ***'  TO WS-D-STATUS
+                   ADD 1 TO WS-EXCEPTION-COUNT
+               ELSE
+                   MOVE 'WITHIN TOLERANCE'   TO WS-D-STATUS
+               END-IF
+           END-IF
+           MOVE WS-DETAIL-LINE TO VOL-RPT-LINE
+           WRITE VOL-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       3400-APPLY-TODAYS-VOLUME.
+           MOVE WS-RUN-DATE TO
+               SSCVOLC-HIST-DATE(SSCVOLC-NEXT-SLOT)
+           MOVE WS-VOL-TOTAL(WS-VOL-IDX) TO
+               SSCVOLC-HIST-VOLUME(SSCVOLC-NEXT-SLOT)
+           IF SSCVOLC-DAY-COUNT < 30
+               ADD 1 TO SSCVOLC-DAY-COUNT
+           END-IF
+           IF SSCVOLC-NEXT-SLOT < 30
+               ADD 1 TO SSCVOLC-NEXT-SLOT
+           ELSE
+               MOVE 1 TO SSCVOLC-NEXT-SLOT
+           END-IF.
+
+      *---------------------------------------------------------------*
+       4000-WRITE-FINAL-TOTALS.
+           MOVE SPACES TO VOL-RPT-LINE
+           WRITE VOL-RPT-LINE
+           MOVE SPACES TO VOL-RPT-LINE
+           STRING 'KEYS REPORTED - '   DELIMITED BY SIZE
+                   WS-VOL-COUNT        DELIMITED BY SIZE
+                   ', EXCEPTIONS - '   DELIMITED BY SIZE
+                   WS-EXCEPTION-COUNT  DELIMITED BY SIZE
+               INTO VOL-RPT-LINE
+           WRITE VOL-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE SSCVOL-TRANS-FILE
+           CLOSE SSCVOLC-FILE
+           CLOSE SSCVOL-RPT.
