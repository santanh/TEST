@@ -0,0 +1,701 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCINEDT                                       *
+      *                                                                *
+      *   INBOUND WOS FILE EDIT / RECEIVER FOR THE DMS-WOS INTERFACE. *
+      *   READS A DMS-WOS FEED (000 HEADER, N DETAIL RECORDS, 999     *
+      *   TRAILER), VALIDATES IT PHYSICALLY BEFORE ANY DETAIL IS      *
+      *   HANDED TO A DOWNSTREAM LOADER, AND ROUTES THE FILE TO       *
+      *   EITHER THE ACCEPTED OUTPUT OR A QUARANTINE OUTPUT.          *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL - EDIT HEADER/TRAILER RECORD
+      *                         COUNT AGAINST PHYSICAL RECORD COUNT AND
+      *                         QUARANTINE THE FILE ON DISAGREEMENT.
+      * 2026-08-09  P.SANTANA   2210-CHECK-SEQUENCE-NBR NOW ONLY PEEKS
+      *                         SSCSEQC DURING HEADER EDIT; THE CONTROL
+      *                         FILE WATERMARK IS NOT COMMITTED UNTIL
+      *                         2530-COMMIT-SEQUENCE-NBR RUNS AFTER
+      *                         2500-VERIFY-STRUCTURE, SO A FILE THAT
+      *                         IS QUARANTINED FOR A BAD TRAILER COUNT
+      *                         NO LONGER ADVANCES THE WATERMARK.
+      * 2026-08-09  P.SANTANA   1210-DISCARD-ONE-RECORD NOW MOVES A
+      *                         DISCARDED HEADER RECORD INTO DMSHDR-
+      *                         RECORD AND RUNS THE SEQUENCE-CHECK/
+      *                         CROSSWALK VALIDATION ON IT, SO A
+      *                         RESTARTED RUN NO LONGER SKIPS THOSE
+      *                         CHECKS OR WRITES ITS VOLUME CONTROL
+      *                         RECORD WITH BLANK KEY FIELDS.
+      * 2026-08-09  P.SANTANA   8050-WRITE-VOLUME-CONTROL-RECORD NOW
+      *                         MOVES WS-DETAIL-RECORD-COUNT (NOT
+      *                         WS-PHYSICAL-RECORD-COUNT) INTO SSCVOLT-
+      *                         RECORD-COUNT SO THE 000/999 HEADER AND
+      *                         TRAILER ARE NOT COUNTED AS DETAIL
+      *                         RECORDS ON THE VOLUME CONTROL REPORT.
+      * 2026-08-09  P.SANTANA   9000-TERMINATE NOW CALLS SSCSEQCK WITH
+      *                         LK-COMMIT-SW OF 'T' SO SSCSEQC-FILE IS
+      *                         CLOSED AT END OF RUN RATHER THAN LEFT
+      *                         OPEN FOR THE LIFE OF THE RUN UNIT.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCINEDT.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+       SPECIAL-NAMES.
+           C01 IS TO-NEW-PAGE.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WOS-INBOUND-FILE   ASSIGN TO WOSIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INBOUND-STATUS.
+
+           SELECT WOS-ACCEPTED-FILE  ASSIGN TO WOSACC
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ACCEPTED-STATUS.
+
+           SELECT WOS-QUARANTINE-FILE ASSIGN TO WOSQTN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-QUARANTINE-STATUS.
+
+           SELECT SSCH-EDIT-RPT      ASSIGN TO EDITRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EDIT-RPT-STATUS.
+
+           SELECT SSCVOL-TRANS-FILE  ASSIGN TO VOLTRN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-VOLTRN-STATUS.
+
+           SELECT SSCRESTART-FILE   ASSIGN TO RESTART
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT SSCH-SUSP-RPT     ASSIGN TO SUSPRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUSP-RPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  WOS-INBOUND-FILE
+           RECORDING MODE IS F.
+       01  WOS-IN-RECORD               PIC X(205).
+
+       FD  WOS-ACCEPTED-FILE
+           RECORDING MODE IS F.
+       01  WOS-ACC-RECORD              PIC X(205).
+
+       FD  WOS-QUARANTINE-FILE
+           RECORDING MODE IS F.
+       01  WOS-QTN-RECORD              PIC X(205).
+
+       FD  SSCH-EDIT-RPT.
+       01  EDIT-RPT-LINE                PIC X(132).
+
+       FD  SSCVOL-TRANS-FILE
+           RECORDING MODE IS F.
+           COPY SSCVOLT.
+
+       FD  SSCRESTART-FILE
+           RECORDING MODE IS F.
+           COPY SSCRSTRT.
+
+       FD  SSCH-SUSP-RPT.
+       01  SUSP-RPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+      *    RECORD WORK AREAS - COPY MEMBERS SHARED WITH DMS           *
+      *---------------------------------------------------------------*
+           COPY DMSHDR.
+
+           COPY DMSTRL.
+
+           COPY DMSSSCPO-DETAIL.
+
+           COPY DMSALERT-DETAIL.
+
+       01  WS-RUN-DATE                   PIC X(08)  VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *    FILE STATUS SWITCHES                                       *
+      *---------------------------------------------------------------*
+       01  WS-FILE-STATUSES.
+           05  WS-INBOUND-STATUS        PIC X(02)  VALUE SPACES.
+               88  WS-INBOUND-OK                    VALUE '00'.
+               88  WS-INBOUND-EOF                   VALUE '10'.
+           05  WS-ACCEPTED-STATUS       PIC X(02)  VALUE SPACES.
+           05  WS-QUARANTINE-STATUS     PIC X(02)  VALUE SPACES.
+           05  WS-EDIT-RPT-STATUS       PIC X(02)  VALUE SPACES.
+           05  WS-VOLTRN-STATUS         PIC X(02)  VALUE SPACES.
+           05  WS-RESTART-STATUS        PIC X(02)  VALUE SPACES.
+               88  WS-RESTART-OK                       VALUE '00'.
+           05  WS-SUSP-RPT-STATUS       PIC X(02)  VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *    PROGRAM SWITCHES                                           *
+      *---------------------------------------------------------------*
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                PIC X(01)  VALUE 'N'.
+               88  WS-END-OF-FILE                   VALUE 'Y'.
+           05  WS-SAW-HEADER-SW         PIC X(01)  VALUE 'N'.
+               88  WS-SAW-HEADER                    VALUE 'Y'.
+           05  WS-SAW-TRAILER-SW        PIC X(01)  VALUE 'N'.
+               88  WS-SAW-TRAILER                   VALUE 'Y'.
+           05  WS-FILE-GOOD-SW          PIC X(01)  VALUE 'Y'.
+               88  WS-FILE-IS-GOOD                  VALUE 'Y'.
+               88  WS-FILE-IS-BAD                    VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *    COUNTERS                                                   *
+      *---------------------------------------------------------------*
+       77  WS-PHYSICAL-RECORD-COUNT     PIC 9(09)  COMP  VALUE ZERO.
+       77  WS-DETAIL-RECORD-COUNT       PIC 9(09)  COMP  VALUE ZERO.
+       77  WS-TRAILER-RECORD-COUNT      PIC 9(09)  VALUE ZERO.
+       77  WS-RETURN-CODE               PIC 9(04)  COMP  VALUE ZERO.
+       77  WS-PHYS-COUNT-EDIT           PIC ZZZZZZZZ9.
+
+      *---------------------------------------------------------------*
+      *    MESSAGE AREAS                                               *
+      *---------------------------------------------------------------*
+       77  WS-MSG-TEXT-PARM             PIC X(60)  VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *    SEQUENCE NUMBER GAP/DUPLICATE CHECK (CALLS SSCSEQCK)        *
+      *---------------------------------------------------------------*
+       01  WS-SEQCK-LINKAGE.
+           05  WS-SEQCK-RESULT-CODE     PIC X(01)  VALUE SPACE.
+               88  WS-SEQCK-IS-OK                    VALUE 'O'.
+               88  WS-SEQCK-IS-DUPLICATE              VALUE 'D'.
+               88  WS-SEQCK-IS-GAP                     VALUE 'G'.
+               88  WS-SEQCK-NOT-NUMERIC                VALUE 'E'.
+           05  WS-SEQCK-GAP-COUNT        PIC 9(07)  VALUE ZERO.
+           05  WS-SEQCK-GAP-COUNT-EDIT   PIC ZZZZZZ9.
+           05  WS-SEQCK-COMMIT-SW        PIC X(01)  VALUE 'N'.
+               88  WS-SEQCK-DO-COMMIT                 VALUE 'Y'.
+               88  WS-SEQCK-DO-PEEK                   VALUE 'N'.
+
+      *---------------------------------------------------------------*
+      *    LOCATION/SYS-SOURCE CROSSWALK VALIDATION (CALLS SSCLOCVL)   *
+      *---------------------------------------------------------------*
+       01  WS-LOCVL-RESULT-CODE          PIC X(01)  VALUE SPACE.
+           88  WS-LOCVL-IS-OK                          VALUE 'O'.
+           88  WS-LOCVL-IS-UNKNOWN                      VALUE 'U'.
+           88  WS-LOCVL-IS-INACTIVE                     VALUE 'I'.
+
+      *---------------------------------------------------------------*
+      *    ITEM-NUMBER CHECK-DIGIT VALIDATION (CALLS SSCCKDGT)         *
+      *---------------------------------------------------------------*
+       01  WS-CKDGT-RESULT-CODE          PIC X(01)  VALUE SPACE.
+           88  WS-CKDGT-IS-OK                          VALUE 'O'.
+           88  WS-CKDGT-UNIT-FAILED                     VALUE 'U'.
+           88  WS-CKDGT-SKU-FAILED                      VALUE 'S'.
+           88  WS-CKDGT-BOTH-FAILED                     VALUE 'B'.
+       77  WS-CKDGT-SUSPENSE-COUNT       PIC 9(07)  VALUE ZERO.
+       77  WS-CKDGT-REASON               PIC X(40)  VALUE SPACES.
+
+      *---------------------------------------------------------------*
+      *    REAL-TIME OUTBOUND ALERT ROUTING (CALLS SSCALERT)           *
+      *---------------------------------------------------------------*
+       01  WS-ALERT-RESULT-CODE          PIC X(01)  VALUE SPACE.
+           88  WS-ALERT-WAS-PUSHED                     VALUE 'O'.
+           88  WS-ALERT-QUEUE-ERROR                     VALUE 'E'.
+       77  WS-ALERT-PUSHED-COUNT         PIC 9(07)  VALUE ZERO.
+
+      *---------------------------------------------------------------*
+      *    CHECKPOINT/RESTART                                          *
+      *---------------------------------------------------------------*
+       77  WS-CHECKPOINT-INTERVAL        PIC 9(05)  VALUE 1000.
+      *        NUMBER OF DETAIL RECORDS BETWEEN CHECKPOINTS - CHANGE
+      *        HERE TO RETUNE
+       01  WS-RESTART-SW                 PIC X(01)  VALUE 'N'.
+           88  WS-IS-RESTART-RUN                       VALUE 'Y'.
+       77  WS-RESTART-SKIP-COUNT         PIC 9(09)  VALUE ZERO.
+       77  WS-RESTART-DETAIL-COUNT       PIC 9(09)  VALUE ZERO.
+       77  WS-CKPT-REMAINDER             PIC 9(05)  VALUE ZERO.
+       77  WS-SKIP-IDX                   PIC 9(09)  VALUE ZERO.
+       77  WS-CKPT-QUOTIENT               PIC 9(05)  VALUE ZERO.
+       77  WS-CKPT-TIME-FULL              PIC 9(08)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EDIT-INBOUND-FILE
+               THRU 2000-EDIT-INBOUND-FILE-EXIT
+           PERFORM 8000-DISPOSITION-FILE
+           PERFORM 9000-TERMINATE
+           GOBACK.
+
+      *---------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN OUTPUT SSCH-EDIT-RPT
+           OPEN OUTPUT SSCVOL-TRANS-FILE
+           OPEN OUTPUT SSCH-SUSP-RPT
+           MOVE 'SSCINEDT - ITEM NUMBER CHECK-DIGIT SUSPENSE REPORT'
+               TO SUSP-RPT-LINE
+           WRITE SUSP-RPT-LINE
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE SPACES TO EDIT-RPT-LINE
+           STRING 'SSCINEDT - INBOUND WOS FILE EDIT REPORT'
+               DELIMITED BY SIZE INTO EDIT-RPT-LINE
+           WRITE EDIT-RPT-LINE
+           PERFORM 1100-CHECK-FOR-RESTART
+           OPEN INPUT  WOS-INBOUND-FILE
+           IF NOT WS-INBOUND-OK
+               DISPLAY 'SSCINEDT - UNABLE TO OPEN WOS-INBOUND-FILE, '
+                   'STATUS = ' WS-INBOUND-STATUS
+               MOVE 16 TO WS-RETURN-CODE
+               MOVE 'N' TO WS-FILE-GOOD-SW
+               PERFORM 9000-TERMINATE
+               GOBACK
+           END-IF
+           IF WS-IS-RESTART-RUN
+               PERFORM 1200-SKIP-TO-CHECKPOINT
+               OPEN EXTEND SSCRESTART-FILE
+           ELSE
+               OPEN OUTPUT SSCRESTART-FILE
+           END-IF.
+
+      *---------------------------------------------------------------*
+       1100-CHECK-FOR-RESTART.
+           OPEN INPUT SSCRESTART-FILE
+           IF WS-RESTART-OK
+               PERFORM 1110-READ-LAST-CHECKPOINT
+                   THRU 1110-READ-LAST-CHECKPOINT-EXIT
+               CLOSE SSCRESTART-FILE
+               IF WS-RESTART-SKIP-COUNT > ZERO
+                   MOVE 'Y' TO WS-RESTART-SW
+                   DISPLAY 'SSCINEDT - RESTARTING AFTER '
+                       WS-RESTART-SKIP-COUNT ' PHYSICAL RECORDS, '
+                       WS-RESTART-DETAIL-COUNT ' DETAIL RECORDS'
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------*
+       1110-READ-LAST-CHECKPOINT.
+           READ SSCRESTART-FILE
+               AT END
+                   GO TO 1110-READ-LAST-CHECKPOINT-EXIT
+           END-READ
+           MOVE SSCRSTRT-PHYSICAL-COUNT TO WS-RESTART-SKIP-COUNT
+           MOVE SSCRSTRT-DETAIL-COUNT   TO WS-RESTART-DETAIL-COUNT
+           GO TO 1110-READ-LAST-CHECKPOINT.
+       1110-READ-LAST-CHECKPOINT-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       1200-SKIP-TO-CHECKPOINT.
+           PERFORM 1210-DISCARD-ONE-RECORD
+               VARYING WS-SKIP-IDX FROM 1 BY 1
+               UNTIL WS-SKIP-IDX > WS-RESTART-SKIP-COUNT
+           MOVE WS-RESTART-SKIP-COUNT   TO WS-PHYSICAL-RECORD-COUNT
+           MOVE WS-RESTART-DETAIL-COUNT TO WS-DETAIL-RECORD-COUNT
+           MOVE 'Y' TO WS-SAW-HEADER-SW.
+
+      *---------------------------------------------------------------*
+      *    THE HEADER RECORD IS ALWAYS THE FIRST RECORD DISCARDED     *
+      *    HERE.  IT MUST STILL BE MOVED INTO DMSHDR-RECORD AND RUN   *
+      *    THROUGH THE SAME SEQUENCE-CHECK/CROSSWALK VALIDATION       *
+      *    2200-EDIT-HEADER-RECORD WOULD HAVE GIVEN IT ON A NORMAL    *
+      *    (NON-RESTART) PASS - OTHERWISE DMSHDR-RECORD STAYS AT ITS  *
+      *    INITIAL SPACES FOR THE REST OF THE RUN, WHICH DEFEATS THE  *
+      *    SEQUENCE-GAP DETECTOR, THE LOCATION CROSSWALK CHECK, AND   *
+      *    THE VOLUME CONTROL RECORD'S KEY FIELDS.  2200-EDIT-HEADER- *
+      *    RECORD ITSELF IS NOT PERFORMED BECAUSE ITS "HEADER NOT     *
+      *    FIRST RECORD" CHECK AND WS-SAW-HEADER-SW ARE ALREADY       *
+      *    HANDLED BY 1200-SKIP-TO-CHECKPOINT.                        *
+      *---------------------------------------------------------------*
+       1210-DISCARD-ONE-RECORD.
+           READ WOS-INBOUND-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ
+           IF NOT WS-END-OF-FILE
+               IF WOS-IN-RECORD(1:3) = '000'
+                   MOVE WOS-IN-RECORD TO DMSHDR-RECORD
+                   PERFORM 2210-CHECK-SEQUENCE-NBR
+                   PERFORM 2220-VALIDATE-LOCATION-CROSSWALK
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2000-EDIT-INBOUND-FILE.
+           PERFORM 2100-READ-INBOUND-RECORD
+           PERFORM UNTIL WS-END-OF-FILE
+               ADD 1 TO WS-PHYSICAL-RECORD-COUNT
+               EVALUATE WOS-IN-RECORD(1:3)
+                   WHEN '000'
+                       PERFORM 2200-EDIT-HEADER-RECORD
+                   WHEN '999'
+                       PERFORM 2300-EDIT-TRAILER-RECORD
+                   WHEN OTHER
+                       PERFORM 2400-COUNT-DETAIL-RECORD
+               END-EVALUATE
+               PERFORM 2100-READ-INBOUND-RECORD
+           END-PERFORM
+           PERFORM 2500-VERIFY-STRUCTURE
+           PERFORM 2530-COMMIT-SEQUENCE-NBR.
+       2000-EDIT-INBOUND-FILE-EXIT.
+           EXIT.
+
+      *---------------------------------------------------------------*
+       2100-READ-INBOUND-RECORD.
+           READ WOS-INBOUND-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+
+      *---------------------------------------------------------------*
+       2200-EDIT-HEADER-RECORD.
+           IF WS-PHYSICAL-RECORD-COUNT NOT = 1
+               MOVE 'HEADER RECORD NOT FIRST RECORD IN FILE'
+                   TO WS-MSG-TEXT-PARM
+               PERFORM 7100-LOG-EXCEPTION
+               MOVE 'N' TO WS-FILE-GOOD-SW
+           END-IF
+           MOVE 'Y' TO WS-SAW-HEADER-SW
+           MOVE WOS-IN-RECORD TO DMSHDR-RECORD
+           PERFORM 2210-CHECK-SEQUENCE-NBR
+           PERFORM 2220-VALIDATE-LOCATION-CROSSWALK.
+
+      *---------------------------------------------------------------*
+       2220-VALIDATE-LOCATION-CROSSWALK.
+           CALL 'SSCLOCVL' USING DMSHDR-LOCATION-CODE
+                                  DMSHDR-SYS-SOURCE-CODE
+                                  WS-LOCVL-RESULT-CODE
+           END-CALL
+           EVALUATE TRUE
+               WHEN WS-LOCVL-IS-OK
+                   CONTINUE
+               WHEN WS-LOCVL-IS-UNKNOWN
+                   MOVE 'LOCATION/SYS-SOURCE CODE NOT ON CROSSWALK'
+                       TO WS-MSG-TEXT-PARM
+                   PERFORM 7100-LOG-EXCEPTION
+                   MOVE 'N' TO WS-FILE-GOOD-SW
+               WHEN WS-LOCVL-IS-INACTIVE
+                   MOVE 'LOCATION/SYS-SOURCE CODE MARKED INACTIVE'
+                       TO WS-MSG-TEXT-PARM
+                   PERFORM 7100-LOG-EXCEPTION
+                   MOVE 'N' TO WS-FILE-GOOD-SW
+           END-EVALUATE.
+
+      *---------------------------------------------------------------*
+       2210-CHECK-SEQUENCE-NBR.
+           MOVE 'N' TO WS-SEQCK-COMMIT-SW
+           CALL 'SSCSEQCK' USING DMSHDR-TYPE-OF-TRANS
+                                  DMSHDR-LOCATION-CODE
+                                  DMSHDR-SEQUENCE-NBR
+                                  DMSHDR-DATE
+                                  DMSHDR-TIME
+                                  WS-SEQCK-RESULT-CODE
+                                  WS-SEQCK-GAP-COUNT
+                                  WS-SEQCK-COMMIT-SW
+           END-CALL
+           EVALUATE TRUE
+               WHEN WS-SEQCK-IS-OK
+                   CONTINUE
+               WHEN WS-SEQCK-IS-DUPLICATE
+                   MOVE 'DUPLICATE FILE SEQUENCE NBR - ALREADY '
+                       TO WS-MSG-TEXT-PARM
+                   PERFORM 7100-LOG-EXCEPTION
+                   MOVE 'N' TO WS-FILE-GOOD-SW
+               WHEN WS-SEQCK-IS-GAP
+                   MOVE WS-SEQCK-GAP-COUNT TO WS-SEQCK-GAP-COUNT-EDIT
+                   MOVE SPACES TO EDIT-RPT-LINE
+                   STRING '*** WARNING - SEQUENCE GAP OF '
+                           DELIMITED BY SIZE
+                           WS-SEQCK-GAP-COUNT-EDIT DELIMITED BY SIZE
+                           ' FILE(S) FOR THIS TRANS/LOCATION'
+                           DELIMITED BY SIZE
+                       INTO EDIT-RPT-LINE
+                   WRITE EDIT-RPT-LINE
+                   DISPLAY 'SSCINEDT - ' EDIT-RPT-LINE
+               WHEN WS-SEQCK-NOT-NUMERIC
+                   MOVE 'HEADER SEQUENCE NUMBER IS NON-NUMERIC'
+                       TO WS-MSG-TEXT-PARM
+                   PERFORM 7100-LOG-EXCEPTION
+                   MOVE 'N' TO WS-FILE-GOOD-SW
+           END-EVALUATE.
+
+      *---------------------------------------------------------------*
+       2300-EDIT-TRAILER-RECORD.
+           MOVE WOS-IN-RECORD TO DMSTRL-RECORD
+           MOVE 'Y' TO WS-SAW-TRAILER-SW
+           IF DMSTRL-RECORD-COUNT NUMERIC
+               MOVE DMSTRL-RECORD-COUNT TO WS-TRAILER-RECORD-COUNT
+           ELSE
+               MOVE 'TRAILER RECORD COUNT IS NON-NUMERIC'
+                   TO WS-MSG-TEXT-PARM
+               PERFORM 7100-LOG-EXCEPTION
+               MOVE 'N' TO WS-FILE-GOOD-SW
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2400-COUNT-DETAIL-RECORD.
+           IF WS-SAW-TRAILER
+               MOVE 'DETAIL RECORD FOUND AFTER TRAILER RECORD'
+                   TO WS-MSG-TEXT-PARM
+               PERFORM 7100-LOG-EXCEPTION
+               MOVE 'N' TO WS-FILE-GOOD-SW
+           END-IF
+           ADD 1 TO WS-DETAIL-RECORD-COUNT
+           IF WOS-IN-RECORD(1:3) = '031'
+               PERFORM 2460-VALIDATE-ITEM-CHECK-DIGIT
+           END-IF
+           IF WOS-IN-RECORD(1:3) = '117'
+               PERFORM 2480-PUSH-OUTBOUND-ALERT
+           END-IF
+           DIVIDE WS-DETAIL-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM 2450-WRITE-CHECKPOINT
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2460-VALIDATE-ITEM-CHECK-DIGIT.
+           MOVE WOS-IN-RECORD TO DMSSSCPO-ORDER-DETAIL
+           CALL 'SSCCKDGT' USING DMSSSCPO-ITEM-NBR WS-CKDGT-RESULT-CODE
+           END-CALL
+           IF NOT WS-CKDGT-IS-OK
+               ADD 1 TO WS-CKDGT-SUSPENSE-COUNT
+               PERFORM 2470-WRITE-SUSPENSE-LINE
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2470-WRITE-SUSPENSE-LINE.
+           EVALUATE TRUE
+               WHEN WS-CKDGT-UNIT-FAILED
+                   MOVE 'SSC UNIT NBR CHECK DIGIT' TO WS-CKDGT-REASON
+               WHEN WS-CKDGT-SKU-FAILED
+                   MOVE 'SKU CHECK DIGIT' TO WS-CKDGT-REASON
+               WHEN WS-CKDGT-BOTH-FAILED
+                   MOVE 'SSC UNIT NBR AND SKU CHECK DIGITS'
+                       TO WS-CKDGT-REASON
+           END-EVALUATE
+           MOVE SPACES TO SUSP-RPT-LINE
+           STRING '*** CHECK DIGIT FAILED - ALLOC NBR '
+                   DELIMITED BY SIZE
+                   DMSSSCPO-ITEM-ALLOC-NBR DELIMITED BY SIZE
+                   ' ITEM NBR '            DELIMITED BY SIZE
+                   DMSSSCPO-ITEM-NBR       DELIMITED BY SIZE
+                   ' - '                   DELIMITED BY SIZE
+                   WS-CKDGT-REASON         DELIMITED BY SIZE
+               INTO SUSP-RPT-LINE
+           WRITE SUSP-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       2480-PUSH-OUTBOUND-ALERT.
+           MOVE WOS-IN-RECORD TO DMSALERT-DETAIL
+           CALL 'SSCALERT' USING DMSALERT-DETAIL WS-ALERT-RESULT-CODE
+           END-CALL
+           IF WS-ALERT-WAS-PUSHED
+               ADD 1 TO WS-ALERT-PUSHED-COUNT
+           ELSE
+               MOVE 'UNABLE TO PUSH OUTBOUND ALERT TO QUEUE'
+                   TO WS-MSG-TEXT-PARM
+               PERFORM 7100-LOG-EXCEPTION
+           END-IF.
+
+      *---------------------------------------------------------------*
+       2450-WRITE-CHECKPOINT.
+           MOVE SPACES TO SSCRSTRT-RECORD
+           MOVE DMSHDR-SEQUENCE-NBR      TO SSCRSTRT-SEQUENCE-NBR
+           MOVE WS-PHYSICAL-RECORD-COUNT TO SSCRSTRT-PHYSICAL-COUNT
+           MOVE WS-DETAIL-RECORD-COUNT   TO SSCRSTRT-DETAIL-COUNT
+           MOVE WS-RUN-DATE              TO SSCRSTRT-CHECKPOINT-DATE
+           ACCEPT WS-CKPT-TIME-FULL FROM TIME
+           MOVE WS-CKPT-TIME-FULL(1:6)   TO SSCRSTRT-CHECKPOINT-TIME
+           WRITE SSCRSTRT-RECORD.
+
+      *---------------------------------------------------------------*
+       2500-VERIFY-STRUCTURE.
+           IF NOT WS-SAW-HEADER
+               MOVE 'FILE CONTAINS NO 000 HEADER RECORD'
+                   TO WS-MSG-TEXT-PARM
+               PERFORM 7100-LOG-EXCEPTION
+               MOVE 'N' TO WS-FILE-GOOD-SW
+           END-IF
+           IF NOT WS-SAW-TRAILER
+               MOVE 'FILE CONTAINS NO 999 TRAILER RECORD'
+                   TO WS-MSG-TEXT-PARM
+               PERFORM 7100-LOG-EXCEPTION
+               MOVE 'N' TO WS-FILE-GOOD-SW
+           END-IF
+           IF WS-SAW-TRAILER
+               IF WS-TRAILER-RECORD-COUNT NOT =
+                                   WS-PHYSICAL-RECORD-COUNT
+                   PERFORM 7200-LOG-COUNT-MISMATCH
+                   MOVE 'N' TO WS-FILE-GOOD-SW
+               END-IF
+           END-IF.
+
+      *---------------------------------------------------------------*
+      *    2210-CHECK-SEQUENCE-NBR ONLY PEEKED THE SSCSEQC CONTROL     *
+      *    FILE SO A LATER STRUCTURAL REJECTION (NO TRAILER, BAD       *
+      *    COUNT, ETC.) COULD NOT LEAVE THE SEQUENCE WATERMARK         *
+      *    ADVANCED FOR A FILE THAT ENDS UP QUARANTINED.  NOW THAT     *
+      *    2500-VERIFY-STRUCTURE HAS MADE THE FINAL CALL, COMMIT THE   *
+      *    WATERMARK IF, AND ONLY IF, THE FILE IS GOOD AND THE PEEK    *
+      *    SAW AN ACCEPTABLE (NOT DUPLICATE/NON-NUMERIC) SEQUENCE.     *
+      *---------------------------------------------------------------*
+       2530-COMMIT-SEQUENCE-NBR.
+           IF WS-FILE-IS-GOOD
+               AND (WS-SEQCK-IS-OK OR WS-SEQCK-IS-GAP)
+               MOVE 'Y' TO WS-SEQCK-COMMIT-SW
+               CALL 'SSCSEQCK' USING DMSHDR-TYPE-OF-TRANS
+                                      DMSHDR-LOCATION-CODE
+                                      DMSHDR-SEQUENCE-NBR
+                                      DMSHDR-DATE
+                                      DMSHDR-TIME
+                                      WS-SEQCK-RESULT-CODE
+                                      WS-SEQCK-GAP-COUNT
+                                      WS-SEQCK-COMMIT-SW
+               END-CALL
+           END-IF.
+
+      *---------------------------------------------------------------*
+       7100-LOG-EXCEPTION.
+           MOVE SPACES TO EDIT-RPT-LINE
+           STRING '*** REJECTED - ' DELIMITED BY SIZE
+                   WS-MSG-TEXT-PARM      DELIMITED BY SIZE
+               INTO EDIT-RPT-LINE
+           WRITE EDIT-RPT-LINE
+           DISPLAY 'SSCINEDT - ' EDIT-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       7200-LOG-COUNT-MISMATCH.
+           MOVE WS-PHYSICAL-RECORD-COUNT TO WS-PHYS-COUNT-EDIT
+           MOVE SPACES TO EDIT-RPT-LINE
+           STRING '*** REJECTED - TRAILER COUNT ' DELIMITED BY SIZE
+                   WS-TRAILER-RECORD-COUNT   DELIMITED BY SIZE
+                   ' DOES NOT AGREE WITH PHYSICAL COUNT '
+                                             DELIMITED BY SIZE
+                   WS-PHYS-COUNT-EDIT       DELIMITED BY SIZE
+               INTO EDIT-RPT-LINE
+           WRITE EDIT-RPT-LINE
+           DISPLAY 'SSCINEDT - ' EDIT-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       8000-DISPOSITION-FILE.
+           CLOSE WOS-INBOUND-FILE
+           IF WS-FILE-IS-GOOD
+               PERFORM 8100-COPY-TO-ACCEPTED
+               MOVE ZERO TO WS-RETURN-CODE
+           ELSE
+               PERFORM 8200-COPY-TO-QUARANTINE
+               MOVE 8 TO WS-RETURN-CODE
+           END-IF
+           PERFORM 8050-WRITE-VOLUME-CONTROL-RECORD
+           PERFORM 8060-CLEAR-RESTART-FILE
+           PERFORM 8070-WRITE-SUSPENSE-TOTALS.
+
+      *---------------------------------------------------------------*
+       8070-WRITE-SUSPENSE-TOTALS.
+           MOVE SPACES TO SUSP-RPT-LINE
+           STRING 'LINES SUSPENDED FOR BAD CHECK DIGITS - '
+                   DELIMITED BY SIZE
+                   WS-CKDGT-SUSPENSE-COUNT DELIMITED BY SIZE
+               INTO SUSP-RPT-LINE
+           WRITE SUSP-RPT-LINE
+           MOVE SPACES TO EDIT-RPT-LINE
+           STRING 'OUTBOUND ALERTS PUSHED TO REAL-TIME QUEUE - '
+                   DELIMITED BY SIZE
+                   WS-ALERT-PUSHED-COUNT   DELIMITED BY SIZE
+               INTO EDIT-RPT-LINE
+           WRITE EDIT-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       8060-CLEAR-RESTART-FILE.
+      *        THE INBOUND FILE WAS READ TO END-OF-FILE, SO NO
+      *        RESTART WILL EVER BE NEEDED FOR THIS RUN AGAIN.
+      *        CLOSE AND RE-OPEN THE RESTART FILE AS OUTPUT TO CLEAR
+      *        IT SO A FUTURE RUN DOES NOT MISTAKE THIS RUN'S
+      *        CHECKPOINTS FOR AN UNFINISHED RUN.
+           CLOSE SSCRESTART-FILE
+           OPEN OUTPUT SSCRESTART-FILE
+           CLOSE SSCRESTART-FILE.
+
+      *---------------------------------------------------------------*
+       8050-WRITE-VOLUME-CONTROL-RECORD.
+           MOVE SPACES TO SSCVOLT-RECORD
+           MOVE WS-RUN-DATE            TO SSCVOLT-RUN-DATE
+           MOVE DMSHDR-TYPE-OF-TRANS   TO SSCVOLT-TYPE-OF-TRANS
+           MOVE DMSHDR-LOCATION-CODE   TO SSCVOLT-LOCATION-CODE
+           MOVE DMSHDR-SYS-SOURCE-CODE TO SSCVOLT-SYS-SOURCE-CODE
+           MOVE WS-DETAIL-RECORD-COUNT   TO SSCVOLT-RECORD-COUNT
+           IF WS-FILE-IS-GOOD
+               SET SSCVOLT-FILE-ACCEPTED TO TRUE
+           ELSE
+               SET SSCVOLT-FILE-REJECTED TO TRUE
+           END-IF
+           WRITE SSCVOLT-RECORD.
+
+      *---------------------------------------------------------------*
+       8100-COPY-TO-ACCEPTED.
+           OPEN INPUT  WOS-INBOUND-FILE
+           OPEN OUTPUT WOS-ACCEPTED-FILE
+           MOVE 'N' TO WS-EOF-SW
+           PERFORM 2100-READ-INBOUND-RECORD
+           PERFORM UNTIL WS-END-OF-FILE
+               MOVE WOS-IN-RECORD TO WOS-ACC-RECORD
+               WRITE WOS-ACC-RECORD
+               PERFORM 2100-READ-INBOUND-RECORD
+           END-PERFORM
+           CLOSE WOS-INBOUND-FILE
+           CLOSE WOS-ACCEPTED-FILE
+           MOVE WS-PHYSICAL-RECORD-COUNT TO WS-PHYS-COUNT-EDIT
+           MOVE SPACES TO EDIT-RPT-LINE
+           STRING 'FILE ACCEPTED - ' DELIMITED BY SIZE
+                   WS-PHYS-COUNT-EDIT       DELIMITED BY SIZE
+                   ' RECORDS COPIED TO ACCEPTED OUTPUT'
+                                             DELIMITED BY SIZE
+               INTO EDIT-RPT-LINE
+           WRITE EDIT-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       8200-COPY-TO-QUARANTINE.
+           OPEN INPUT  WOS-INBOUND-FILE
+           OPEN OUTPUT WOS-QUARANTINE-FILE
+           MOVE 'N' TO WS-EOF-SW
+           PERFORM 2100-READ-INBOUND-RECORD
+           PERFORM UNTIL WS-END-OF-FILE
+               MOVE WOS-IN-RECORD TO WOS-QTN-RECORD
+               WRITE WOS-QTN-RECORD
+               PERFORM 2100-READ-INBOUND-RECORD
+           END-PERFORM
+           CLOSE WOS-INBOUND-FILE
+           CLOSE WOS-QUARANTINE-FILE
+           MOVE SPACES TO EDIT-RPT-LINE
+           STRING 'FILE QUARANTINED - DOES NOT TIE OUT, SEE '
+                   'EXCEPTIONS ABOVE' DELIMITED BY SIZE
+               INTO EDIT-RPT-LINE
+           WRITE EDIT-RPT-LINE.
+
+      *---------------------------------------------------------------*
+       9000-TERMINATE.
+           MOVE 'T' TO WS-SEQCK-COMMIT-SW
+           CALL 'SSCSEQCK' USING DMSHDR-TYPE-OF-TRANS
+                                  DMSHDR-LOCATION-CODE
+                                  DMSHDR-SEQUENCE-NBR
+                                  DMSHDR-DATE
+                                  DMSHDR-TIME
+                                  WS-SEQCK-RESULT-CODE
+                                  WS-SEQCK-GAP-COUNT
+                                  WS-SEQCK-COMMIT-SW
+           END-CALL
+           CLOSE SSCH-EDIT-RPT
+           CLOSE SSCVOL-TRANS-FILE
+           CLOSE SSCH-SUSP-RPT
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
