@@ -0,0 +1,80 @@
+      ******************************************************************
+      *                                                                *
+      *   PROGRAM-ID:  SSCALERT                                       *
+      *                                                                *
+      *   PUSHES ONE '117 OUTBOUND ALERT' DETAIL RECORD TO THE         *
+      *   REAL-TIME ALERT QUEUE THE INSTANT IT IS RECEIVED, RATHER    *
+      *   THAN LETTING IT WAIT FOR THE NEXT SCHEDULED BATCH CYCLE.    *
+      *   THE QUEUE IS A SEQUENTIAL DATASET POLLED BY THE ON-CALL      *
+      *   NOTIFICATION GATEWAY (MESSAGE QUEUE/EMAIL BRIDGE); THE      *
+      *   CONSOLE DISPLAY GIVES THE OPERATOR IMMEDIATE VISIBILITY     *
+      *   AS WELL.  CALLED BY SSCINEDT AS EACH DETAIL RECORD OF A     *
+      *   '117' FILE IS READ.                                        *
+      *                                                                *
+      *   LK-RESULT-CODE RETURNED -                                   *
+      *       O = ALERT PUSHED TO THE QUEUE                           *
+      *       E = UNABLE TO OPEN/WRITE THE QUEUE                      *
+      *                                                                *
+      ******************************************************************
+      *                     MODIFICATION LOG
+      ******************************************************************
+      *   DATE      S.A.        DESCRIPTION
+      *------------------------------------------------------------------
+      * 2026-08-09  P.SANTANA   ORIGINAL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SSCALERT.
+       AUTHOR.        P. SANTANA.
+       INSTALLATION.  DISTRIBUTION SYSTEMS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.  IBM-370.
+       OBJECT-COMPUTER.  IBM-370.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SSCALERT-QUEUE     ASSIGN TO ALERTQ
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ALERTQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SSCALERT-QUEUE
+           RECORDING MODE IS F.
+       01  Q-ALERT-RECORD                PIC X(93).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ALERTQ-STATUS              PIC X(02)  VALUE SPACES.
+           88  WS-ALERTQ-OK                            VALUE '00'.
+           88  WS-ALERTQ-NOT-FOUND                      VALUE '35'.
+
+       LINKAGE SECTION.
+           COPY DMSALERT-DETAIL.
+       01  LK-RESULT-CODE                PIC X(01).
+           88  LK-RESULT-OK                             VALUE 'O'.
+           88  LK-RESULT-QUEUE-ERROR                     VALUE 'E'.
+
+       PROCEDURE DIVISION USING DMSALERT-DETAIL LK-RESULT-CODE.
+      *---------------------------------------------------------------*
+       0000-MAINLINE.
+           OPEN EXTEND SSCALERT-QUEUE
+           IF WS-ALERTQ-NOT-FOUND
+               OPEN OUTPUT SSCALERT-QUEUE
+           END-IF
+           IF WS-ALERTQ-OK
+               MOVE DMSALERT-DETAIL TO Q-ALERT-RECORD
+               WRITE Q-ALERT-RECORD
+               CLOSE SSCALERT-QUEUE
+               SET LK-RESULT-OK TO TRUE
+               DISPLAY 'SSCALERT - ALERT PUSHED - LOCATION '
+                   DMSALERT-LOCATION-CODE ' CASE ' DMSALERT-CASE-NBR
+                   ' TYPE ' DMSALERT-ALERT-TYPE-CD
+           ELSE
+               SET LK-RESULT-QUEUE-ERROR TO TRUE
+               DISPLAY 'SSCALERT - UNABLE TO OPEN ALERT QUEUE, '
+                   'STATUS = ' WS-ALERTQ-STATUS
+           END-IF
+           GOBACK.
